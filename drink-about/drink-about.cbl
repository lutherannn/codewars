@@ -1,20 +1,131 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PEOPLE-AGE-DRINK.
-       DATA DIVISION.
-       LINKAGE SECTION.
-       01 AGE           PIC 9(8).
-       01 RESULT        PIC a(12).
-       PROCEDURE DIVISION USING AGE RESULT.
-       EVALUATE AGE
-          WHEN 0 THRU 13
-              MOVE "drink toddy" TO RESULT
-          WHEN 14 THRU 17
-              MOVE "drink coke" TO RESULT
-          WHEN 18 THRU 20
-              MOVE "drink beer" TO RESULT
-          WHEN OTHER
-              MOVE "drink whisky" TO RESULT
-
-       Goback.
-       END PROGRAM PEOPLE-AGE-DRINK.
-   
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PEOPLE-AGE-DRINK.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    CLASSIFIES AGE INTO A DRINK-ELIGIBILITY BAND AND RETURNS   *
+000900*    BOTH THE DISPLAY PHRASE AND A NUMERIC CATEGORY RANK SO     *
+001000*    CALLERS CAN COMPARE A CUSTOMER'S BAND AGAINST AN ITEM'S    *
+001100*    MINIMUM CATEGORY RANK AT CHECKOUT.  THE AGE BANDS ARE      *
+001200*    LOADED ONCE PER RUN UNIT FROM THE AGE-BAND CONTROL FILE SO *
+001300*    DISTRICT POLICY CHANGES ARE A DATA UPDATE, NOT A RECOMPILE.*
+001400*--------------------------------------------------------------*
+001500*    MODIFICATION HISTORY                                      *
+001600*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001700*    2026-08-09  DLS  ADD DRINK-CATEGORY-RANK OUTPUT SO THE     *
+001800*                     CONCESSION POS CAN GATE SALES ON IT.      *
+001900*    2026-08-09  DLS  REPLACE THE HARDCODED EVALUATE RANGES     *
+002000*                     WITH A TABLE LOADED FROM THE AGE-BAND     *
+002100*                     CONTROL FILE ON THE FIRST CALL.           *
+002200*    2026-08-09  DLS  LOG AN AGE THAT FELL THROUGH TO THE       *
+002300*                     CATCH-ALL BAND TO THE SHARED AUDIT LOG.   *
+002400*--------------------------------------------------------------*
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT AGE-BAND-CONTROL-FILE ASSIGN TO AGEBANDC
+002900         ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  AGE-BAND-CONTROL-FILE
+003300     RECORDING MODE IS F.
+003400     COPY agebandc.
+003500 WORKING-STORAGE SECTION.
+003600 01  WS-LOADED-SWITCH             PIC X(01) VALUE "N".
+003700     88  WS-BANDS-LOADED              VALUE "Y".
+003800 01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+003900     88  WS-EOF                       VALUE "Y".
+004000 01  WS-BAND-COUNT                PIC 9(03) COMP VALUE ZERO.
+004100 01  WS-SUB                       PIC 9(03) COMP.
+004200 01  WS-BAND-TABLE.
+004300     05  WS-BAND-ENTRY OCCURS 20 TIMES.
+004400         10  WS-BAND-LOW           PIC 9(03).
+004500         10  WS-BAND-HIGH          PIC 9(03).
+004600         10  WS-BAND-CATEGORY      PIC A(12).
+004700         10  WS-BAND-RANK          PIC 9(01).
+004800 01  WS-FOUND-SWITCH               PIC X(01) VALUE "N".
+004900     88  WS-BAND-FOUND                 VALUE "Y".
+005000     88  WS-BAND-NOT-FOUND               VALUE "N".
+005100 01  WS-AUDIT-PROGRAM-ID           PIC X(10) VALUE "PEOPLEAGE".
+005200 01  WS-AUDIT-VALUE                PIC X(25).
+005300 01  WS-AUDIT-REASON               PIC X(20)
+005400         VALUE "NO BAND MATCHED".
+005500 LINKAGE SECTION.
+005600 01  AGE                          PIC 9(08).
+005700 01  RESULT                       PIC A(12).
+005800 01  DRINK-CATEGORY-RANK          PIC 9(01).
+005900 PROCEDURE DIVISION USING AGE RESULT DRINK-CATEGORY-RANK.
+006000*--------------------------------------------------------------*
+006100*    0000-MAINLINE                                              *
+006200*--------------------------------------------------------------*
+006300 0000-MAINLINE.
+006400     IF NOT WS-BANDS-LOADED
+006500         PERFORM 1000-LOAD-BANDS THRU 1000-EXIT
+006600     END-IF
+006700     PERFORM 2000-CLASSIFY-AGE THRU 2000-EXIT
+006800     GOBACK.
+006900*--------------------------------------------------------------*
+007000*    1000-LOAD-BANDS - READS THE CONTROL FILE ONCE PER RUN     *
+007100*    UNIT AND CACHES IT IN WORKING-STORAGE FOR EVERY CALL       *
+007200*    THAT FOLLOWS.                                              *
+007300*--------------------------------------------------------------*
+007400 1000-LOAD-BANDS.
+007500     OPEN INPUT AGE-BAND-CONTROL-FILE
+007600     PERFORM 1100-READ-BAND THRU 1100-EXIT
+007700         UNTIL WS-EOF
+007800     CLOSE AGE-BAND-CONTROL-FILE
+007900     SET WS-BANDS-LOADED TO TRUE.
+008000 1000-EXIT.
+008100     EXIT.
+008200*--------------------------------------------------------------*
+008300*    1100-READ-BAND                                              *
+008400*--------------------------------------------------------------*
+008500 1100-READ-BAND.
+008600     READ AGE-BAND-CONTROL-FILE
+008700         AT END
+008800             SET WS-EOF TO TRUE
+008900         NOT AT END
+009000             ADD 1 TO WS-BAND-COUNT
+009100             MOVE AB-LOW-AGE TO WS-BAND-LOW (WS-BAND-COUNT)
+009200             MOVE AB-HIGH-AGE TO WS-BAND-HIGH (WS-BAND-COUNT)
+009300             MOVE AB-DRINK-CATEGORY
+009400                 TO WS-BAND-CATEGORY (WS-BAND-COUNT)
+009500             MOVE AB-CATEGORY-RANK TO WS-BAND-RANK (WS-BAND-COUNT)
+009600     END-READ.
+009700 1100-EXIT.
+009800     EXIT.
+009900*--------------------------------------------------------------*
+010000*    2000-CLASSIFY-AGE - MATCHES AGE AGAINST THE LOADED BAND    *
+010100*    TABLE.  IF AGE FALLS OUTSIDE EVERY BAND'S RANGE, THE LAST  *
+010200*    BAND ENTRY IS USED, MATCHING THE ORIGINAL EVALUATE'S       *
+010300*    "WHEN OTHER" CATCH-ALL.                                    *
+010400*--------------------------------------------------------------*
+010500 2000-CLASSIFY-AGE.
+010600     SET WS-BAND-NOT-FOUND TO TRUE
+010700     PERFORM 2100-CHECK-BAND THRU 2100-EXIT
+010800         VARYING WS-SUB FROM 1 BY 1
+010900         UNTIL WS-SUB > WS-BAND-COUNT OR WS-BAND-FOUND
+011000     IF WS-BAND-NOT-FOUND
+011100         MOVE WS-BAND-CATEGORY (WS-BAND-COUNT) TO RESULT
+011200         MOVE WS-BAND-RANK (WS-BAND-COUNT) TO DRINK-CATEGORY-RANK
+011300         MOVE AGE TO WS-AUDIT-VALUE
+011400         CALL "AUDITLOG" USING WS-AUDIT-PROGRAM-ID "AGE"
+011500             WS-AUDIT-VALUE WS-AUDIT-REASON
+011600     END-IF.
+011700 2000-EXIT.
+011800     EXIT.
+011900*--------------------------------------------------------------*
+012000*    2100-CHECK-BAND                                             *
+012100*--------------------------------------------------------------*
+012200 2100-CHECK-BAND.
+012300     IF AGE >= WS-BAND-LOW (WS-SUB)
+012400             AND AGE <= WS-BAND-HIGH (WS-SUB)
+012500         SET WS-BAND-FOUND TO TRUE
+012600         MOVE WS-BAND-CATEGORY (WS-SUB) TO RESULT
+012700         MOVE WS-BAND-RANK (WS-SUB) TO DRINK-CATEGORY-RANK
+012800     END-IF.
+012900 2100-EXIT.
+013000     EXIT.
+013100 END PROGRAM PEOPLE-AGE-DRINK.
