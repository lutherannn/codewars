@@ -1,15 +1,76 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CENTURY.
-       DATA DIVISION.
-       LINKAGE SECTION.
-       01 YEAR         PIC 9(05).
-       01 RESULT       PIC 9(08).
-       PROCEDURE DIVISION USING YEAR RESULT.
-       IF FUNCTION MOD(YEAR, 100) IS EQUAL TO 0
-       COMPUTE RESULT = YEAR / 100
-       ELSE
-       COMPUTE RESULT = (YEAR / 100) + 1
-       END-IF
-         Goback.
-      
-       END PROGRAM CENTURY.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CENTURY.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 02/11/2018.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    MODIFICATION HISTORY                                      *
+000900*    2026-08-09  DLS  ADD ERA-FLAG AND SHORT-FORM YEAR HANDLING *
+001000*                     FOR THE SCANNED PAPER ARCHIVE, WHICH      *
+001100*                     CARRIES 2- AND 3-DIGIT LEGACY YEAR CODES  *
+001200*                     AND SOME PRE-1900 FOUNDING DOCUMENTS.     *
+001300*                     SEE 1000-NORMALIZE-YEAR FOR THE RULES.    *
+001400*--------------------------------------------------------------*
+001500 ENVIRONMENT DIVISION.
+001600 DATA DIVISION.
+001700 WORKING-STORAGE SECTION.
+001800 01  WS-FULL-YEAR                PIC 9(05).
+001900 LINKAGE SECTION.
+002000 01  YEAR                        PIC 9(05).
+002100 01  RESULT                      PIC 9(08).
+002200 01  ERA-FLAG                    PIC X(01).
+002300     88  ERA-PRE-1900                VALUE "P".
+002400     88  ERA-MODERN                  VALUE "M".
+002500 PROCEDURE DIVISION USING YEAR RESULT ERA-FLAG.
+002600*--------------------------------------------------------------*
+002700*    0000-MAINLINE                                              *
+002800*--------------------------------------------------------------*
+002900 0000-MAINLINE.
+003000     PERFORM 1000-NORMALIZE-YEAR THRU 1000-EXIT
+003100     PERFORM 2000-COMPUTE-CENTURY THRU 2000-EXIT
+003200     GOBACK.
+003300*--------------------------------------------------------------*
+003400*    1000-NORMALIZE-YEAR - EXPANDS SHORT-FORM LEGACY YEAR       *
+003500*    CODES TO A FULL 4-DIGIT YEAR BEFORE THE CENTURY MATH.      *
+003600*    A YEAR OF 1000 OR MORE IS ALREADY A FULL YEAR AND PASSES   *
+003700*    THROUGH UNCHANGED.  A YEAR UNDER 1000 IS A LEGACY CODE:    *
+003800*        YEAR 100-999 (3-DIGIT CODE)                            *
+003900*            ERA-PRE-1900  - THE CODE IS THE LITERAL YEAR       *
+004000*                             (0-999, FOR FOUNDING DOCUMENTS)   *
+004100*            OTHERWISE      - ADD 1000 (CODE 926 = 1926)        *
+004200*        YEAR 1-99 (2-DIGIT CODE)                                *
+004300*            ERA-PRE-1900  - ADD 1800 (CODE 74 = 1874)          *
+004400*            OTHERWISE      - ADD 1900 (CODE 74 = 1974)         *
+004500*--------------------------------------------------------------*
+004600 1000-NORMALIZE-YEAR.
+004700     EVALUATE TRUE
+004800         WHEN YEAR >= 1000
+004900             MOVE YEAR TO WS-FULL-YEAR
+005000         WHEN YEAR >= 100
+005100             IF ERA-PRE-1900
+005200                 MOVE YEAR TO WS-FULL-YEAR
+005300             ELSE
+005400                 COMPUTE WS-FULL-YEAR = YEAR + 1000
+005500             END-IF
+005600         WHEN OTHER
+005700             IF ERA-PRE-1900
+005800                 COMPUTE WS-FULL-YEAR = YEAR + 1800
+005900             ELSE
+006000                 COMPUTE WS-FULL-YEAR = YEAR + 1900
+006100             END-IF
+006200     END-EVALUATE.
+006300 1000-EXIT.
+006400     EXIT.
+006500*--------------------------------------------------------------*
+006600*    2000-COMPUTE-CENTURY                                       *
+006700*--------------------------------------------------------------*
+006800 2000-COMPUTE-CENTURY.
+006900     IF FUNCTION MOD(WS-FULL-YEAR, 100) IS EQUAL TO 0
+007000         COMPUTE RESULT = WS-FULL-YEAR / 100
+007100     ELSE
+007200         COMPUTE RESULT = (WS-FULL-YEAR / 100) + 1
+007300     END-IF.
+007400 2000-EXIT.
+007500     EXIT.
+007600 END PROGRAM CENTURY.
