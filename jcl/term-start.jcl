@@ -0,0 +1,78 @@
+//TERMSTRT JOB (ACCTNO),'D SIMMONS',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY TERM-START JOB STREAM.
+//*
+//* CHAINS THE FOUR TERM-START UTILITIES IN THE ORDER OPS RUNS
+//* THEM BY HAND TODAY: TERM ROSTER, ENROLLMENT-ARCHIVE CENTURY
+//* STAMPING, BUS ROUTE OVERFLOW CHECK, THEN CLASSROOM SUPPLY-
+//* ORDER PLANNING.  A CTLCARD STEP AHEAD OF EACH ONE CHECKS THE
+//* NIGHT'S CONTROL CARD (DIST.NIGHTLY.CTLCARD) AND SKIPS THE
+//* REAL STEP IF THE OPERATOR TURNED IT OFF FOR THIS RUN, SO A
+//* NIGHT WITH NOTHING NEW DOESN'T NEED THE JCL RE-LINKED.  EACH
+//* REAL STEP IS ALSO SKIPPED IF AN EARLIER STEP ENDED WORSE THAN
+//* A WARNING (RETURN CODE 4).
+//*--------------------------------------------------------------
+//STEP005  EXEC PGM=CTLCARD,PARM='TERMQTRR'
+//STEPLIB  DD DSN=DIST.BATCH.LOADLIB,DISP=SHR
+//CTLCARDS DD DSN=DIST.NIGHTLY.CTLCARD,DISP=SHR
+//STEP010  EXEC PGM=TERMQTRR,COND=(4,LT,STEP005)
+//STEPLIB  DD DSN=DIST.BATCH.LOADLIB,DISP=SHR
+//TERMENR  DD DSN=DIST.TERM.ENROLL,DISP=SHR
+//QTRRPT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------
+//* STEP020 - STAMP THE ENROLLMENT ARCHIVE WITH ITS CENTURY
+//* BUCKET.  ENRARCH IS UPDATED IN PLACE (OPEN I-O/REWRITE).
+//*--------------------------------------------------------------
+//STEP015  EXEC PGM=CTLCARD,PARM='CENTARCH'
+//STEPLIB  DD DSN=DIST.BATCH.LOADLIB,DISP=SHR
+//CTLCARDS DD DSN=DIST.NIGHTLY.CTLCARD,DISP=SHR
+//STEP020  EXEC PGM=CENTARCH,COND=((4,LT,STEP015),(4,LT,STEP010))
+//STEPLIB  DD DSN=DIST.BATCH.LOADLIB,DISP=SHR
+//ENRARCH  DD DSN=DIST.ENROLL.ARCHIVE,DISP=OLD
+//*
+//*--------------------------------------------------------------
+//* STEP030 - BUS ROUTE OVERFLOW / BUMP-LIST CHECK.  ALSO FEEDS
+//* THE SHARED EOD-TOTALS FILE AND THE DISTRICT SIS NIGHTLY-LOAD
+//* EXTRACT.
+//*--------------------------------------------------------------
+//STEP025  EXEC PGM=CTLCARD,PARM='RTEOVFLW'
+//STEPLIB  DD DSN=DIST.BATCH.LOADLIB,DISP=SHR
+//CTLCARDS DD DSN=DIST.NIGHTLY.CTLCARD,DISP=SHR
+//STEP030  EXEC PGM=RTEOVFLW,COND=((4,LT,STEP025),(4,LT,STEP020))
+//STEPLIB  DD DSN=DIST.BATCH.LOADLIB,DISP=SHR
+//RIDERSHP DD DSN=DIST.ROUTE.RIDERSHIP,DISP=SHR
+//WAITLST  DD DSN=DIST.ROUTE.WAITLIST,DISP=SHR
+//RTEOVRPT DD SYSOUT=*
+//BUMPRPT  DD SYSOUT=*
+//RTECKPT  DD DSN=DIST.ROUTE.CKPT,DISP=SHR
+//EODTOTLS DD DSN=DIST.NIGHTLY.EODTOTLS,DISP=SHR
+//SISEXTR  DD DSN=DIST.NIGHTLY.SISEXTR,DISP=SHR
+//*
+//*--------------------------------------------------------------
+//* STEP040 - CLASSROOM SUPPLY-ORDER PLANNING.  ALSO FEEDS THE
+//* SHARED EOD-TOTALS FILE AND THE DISTRICT SIS NIGHTLY-LOAD
+//* EXTRACT.
+//*--------------------------------------------------------------
+//STEP035  EXEC PGM=CTLCARD,PARM='SUPPLYORD'
+//STEPLIB  DD DSN=DIST.BATCH.LOADLIB,DISP=SHR
+//CTLCARDS DD DSN=DIST.NIGHTLY.CTLCARD,DISP=SHR
+//STEP040  EXEC PGM=SUPPLYORD,COND=((4,LT,STEP035),(4,LT,STEP030))
+//STEPLIB  DD DSN=DIST.BATCH.LOADLIB,DISP=SHR
+//CLASROST DD DSN=DIST.CLASSROOM.ROSTER,DISP=SHR
+//SUPLYRPT DD SYSOUT=*
+//EODTOTLS DD DSN=DIST.NIGHTLY.EODTOTLS,DISP=SHR
+//SISEXTR  DD DSN=DIST.NIGHTLY.SISEXTR,DISP=SHR
+//*
+//*--------------------------------------------------------------
+//* STEP050 - CONSOLIDATED END-OF-DAY OPERATIONS SUMMARY.  RUNS
+//* LAST SO IT PICKS UP THE METRICS EVERY EARLIER STEP FED INTO
+//* THE SHARED EOD-TOTALS FILE, THEN CLEARS THAT FILE FOR
+//* TOMORROW NIGHT.  NOT GATED BY CTLCARD - THE SUMMARY SHOULD
+//* ALWAYS RUN AND PRINT WHATEVER METRICS DID GET WRITTEN.
+//*--------------------------------------------------------------
+//STEP050  EXEC PGM=EODSUM
+//STEPLIB  DD DSN=DIST.BATCH.LOADLIB,DISP=SHR
+//EODTOTLS DD DSN=DIST.NIGHTLY.EODTOTLS,DISP=SHR
+//EODSUMRP DD SYSOUT=*
