@@ -0,0 +1,219 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CONCESPOS.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    CONCESSION-STAND CHECKOUT ELIGIBILITY CHECK.  FOR EACH POS *
+000900*    TRANSACTION, LOOKS UP THE ITEM'S CATEGORY RANK AND CALLS   *
+001000*    PEOPLE-AGE-DRINK WITH THE CUSTOMER'S AGE, THEN DENIES THE  *
+001100*    SALE WHEN THE ITEM'S RANK EXCEEDS THE CUSTOMER'S BAND      *
+001200*    UNLESS A MANAGER OVERRIDE CODE IS PRESENT ON THE           *
+001300*    TRANSACTION.                                               *
+001400*--------------------------------------------------------------*
+001500*    MODIFICATION HISTORY                                      *
+001600*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001700*    2026-08-09  DLS  WRITE A DENIED-SALES AUDIT-TRAIL ENTRY    *
+001800*                     FOR EVERY DENIED SALE, FOR COMPLIANCE.    *
+001900*--------------------------------------------------------------*
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT CONCESSION-ITEM-FILE ASSIGN TO CONCITEM
+002400         ORGANIZATION IS SEQUENTIAL.
+002500     SELECT CONCESSION-TRANSACTION-FILE ASSIGN TO CONSTXN
+002600         ORGANIZATION IS SEQUENTIAL.
+002700     SELECT CONCESSION-POS-RPT ASSIGN TO CONCRPT
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT DENIED-SALES-LOG ASSIGN TO DENYLOG
+003000         ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  CONCESSION-ITEM-FILE
+003400     RECORDING MODE IS F.
+003500     COPY concitem.
+003600 FD  CONCESSION-TRANSACTION-FILE
+003700     RECORDING MODE IS F.
+003800     COPY constxn.
+003900 FD  CONCESSION-POS-RPT
+004000     RECORDING MODE IS F.
+004100 01  CONCESSION-POS-LINE          PIC X(80).
+004200 FD  DENIED-SALES-LOG
+004300     RECORDING MODE IS F.
+004400     COPY deniedlg.
+004500 WORKING-STORAGE SECTION.
+004600 01  WS-ITEM-EOF-SWITCH           PIC X(01) VALUE "N".
+004700     88  WS-ITEM-EOF                  VALUE "Y".
+004800     88  WS-ITEM-NOT-EOF               VALUE "N".
+004900 01  WS-TXN-EOF-SWITCH             PIC X(01) VALUE "N".
+005000     88  WS-TXN-EOF                     VALUE "Y".
+005100     88  WS-TXN-NOT-EOF                  VALUE "N".
+005200 01  WS-ITEM-COUNT                PIC 9(03) COMP.
+005300 01  WS-SUB                       PIC 9(03) COMP.
+005400 01  WS-ITEM-TABLE.
+005500     05  WS-ITEM-ENTRY OCCURS 50 TIMES.
+005600         10  WS-ITEM-ID            PIC X(09).
+005700         10  WS-ITEM-NAME          PIC X(20).
+005800         10  WS-ITEM-RANK          PIC 9(01).
+005900 01  WS-FOUND-SWITCH               PIC X(01) VALUE "N".
+006000     88  WS-ITEM-FOUND                  VALUE "Y".
+006100     88  WS-ITEM-NOT-FOUND                VALUE "N".
+006200 01  WS-FOUND-SUB                 PIC 9(03) COMP.
+006300 01  WS-DRINK-RESULT               PIC A(12).
+006400 01  WS-CATEGORY-RANK              PIC 9(01).
+006500 01  WS-SALE-STATUS                PIC X(08).
+006600 01  WS-DETAIL-LINE.
+006700     05  WS-DL-TRANS-ID             PIC X(09).
+006800     05  FILLER                     PIC X(02) VALUE SPACE.
+006900     05  WS-DL-CUSTOMER-AGE         PIC 9(03).
+007000     05  FILLER                     PIC X(02) VALUE SPACE.
+007100     05  WS-DL-ITEM-ID              PIC X(09).
+007200     05  FILLER                     PIC X(02) VALUE SPACE.
+007300     05  WS-DL-DRINK-RESULT         PIC A(12).
+007400     05  FILLER                     PIC X(02) VALUE SPACE.
+007500     05  WS-DL-SALE-STATUS          PIC X(08).
+007600     05  FILLER                     PIC X(31) VALUE SPACE.
+007700 PROCEDURE DIVISION.
+007800*--------------------------------------------------------------*
+007900*    0000-MAINLINE                                              *
+008000*--------------------------------------------------------------*
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008300     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+008400         UNTIL WS-TXN-EOF
+008500     PERFORM 8000-FINALIZE THRU 8000-EXIT
+008600     GOBACK.
+008700*--------------------------------------------------------------*
+008800*    1000-INITIALIZE - LOADS THE ITEM MASTER TABLE ONCE SO IT   *
+008900*    CAN BE LOOKED UP FOR EVERY TRANSACTION.                    *
+009000*--------------------------------------------------------------*
+009100 1000-INITIALIZE.
+009200     OPEN INPUT CONCESSION-ITEM-FILE
+009300     OPEN INPUT CONCESSION-TRANSACTION-FILE
+009400     OPEN OUTPUT CONCESSION-POS-RPT
+009500     OPEN OUTPUT DENIED-SALES-LOG
+009600     MOVE ZERO TO WS-ITEM-COUNT
+009700     PERFORM 1100-LOAD-ITEM THRU 1100-EXIT
+009800         UNTIL WS-ITEM-EOF
+009900     CLOSE CONCESSION-ITEM-FILE
+010000     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+010100 1000-EXIT.
+010200     EXIT.
+010300*--------------------------------------------------------------*
+010400*    1100-LOAD-ITEM                                              *
+010500*--------------------------------------------------------------*
+010600 1100-LOAD-ITEM.
+010700     READ CONCESSION-ITEM-FILE
+010800         AT END
+010900             SET WS-ITEM-EOF TO TRUE
+011000         NOT AT END
+011100             ADD 1 TO WS-ITEM-COUNT
+011200             MOVE CI-ITEM-ID TO WS-ITEM-ID (WS-ITEM-COUNT)
+011300             MOVE CI-ITEM-NAME TO WS-ITEM-NAME (WS-ITEM-COUNT)
+011400             MOVE CI-CATEGORY-RANK TO WS-ITEM-RANK (WS-ITEM-COUNT)
+011500     END-READ.
+011600 1100-EXIT.
+011700     EXIT.
+011800*--------------------------------------------------------------*
+011900*    2000-PROCESS-TRANSACTION                                   *
+012000*--------------------------------------------------------------*
+012100 2000-PROCESS-TRANSACTION.
+012200     PERFORM 2150-FIND-ITEM THRU 2150-EXIT
+012300     CALL "PEOPLE-AGE-DRINK" USING CT-CUSTOMER-AGE
+012400         WS-DRINK-RESULT WS-CATEGORY-RANK
+012500     PERFORM 2200-DETERMINE-STATUS THRU 2200-EXIT
+012600     PERFORM 2300-WRITE-DETAIL THRU 2300-EXIT
+012700     IF WS-SALE-STATUS = "DENIED"
+012800         PERFORM 2400-WRITE-DENIED-LOG THRU 2400-EXIT
+012900     END-IF
+013000     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+013100 2000-EXIT.
+013200     EXIT.
+013300*--------------------------------------------------------------*
+013400*    2100-READ-TRANSACTION                                      *
+013500*--------------------------------------------------------------*
+013600 2100-READ-TRANSACTION.
+013700     READ CONCESSION-TRANSACTION-FILE
+013800         AT END
+013900             SET WS-TXN-EOF TO TRUE
+014000     END-READ.
+014100 2100-EXIT.
+014200     EXIT.
+014300*--------------------------------------------------------------*
+014400*    2150-FIND-ITEM - LINEAR LOOKUP OF THE TRANSACTION'S ITEM   *
+014500*    IN THE IN-MEMORY ITEM TABLE.                               *
+014600*--------------------------------------------------------------*
+014700 2150-FIND-ITEM.
+014800     SET WS-ITEM-NOT-FOUND TO TRUE
+014900     PERFORM 2110-CHECK-ITEM-ENTRY THRU 2110-EXIT
+015000         VARYING WS-SUB FROM 1 BY 1
+015100         UNTIL WS-SUB > WS-ITEM-COUNT OR WS-ITEM-FOUND.
+015200 2150-EXIT.
+015300     EXIT.
+015400*--------------------------------------------------------------*
+015500*    2110-CHECK-ITEM-ENTRY                                       *
+015600*--------------------------------------------------------------*
+015700 2110-CHECK-ITEM-ENTRY.
+015800     IF CT-ITEM-ID = WS-ITEM-ID (WS-SUB)
+015900         SET WS-ITEM-FOUND TO TRUE
+016000         MOVE WS-SUB TO WS-FOUND-SUB
+016100     END-IF.
+016200 2110-EXIT.
+016300     EXIT.
+016400*--------------------------------------------------------------*
+016500*    2200-DETERMINE-STATUS - DENIES THE SALE WHEN THE ITEM'S    *
+016600*    RANK EXCEEDS THE CUSTOMER'S DRINK CATEGORY RANK, UNLESS A  *
+016700*    MANAGER OVERRIDE CODE WAS KEYED ON THE TRANSACTION.        *
+016800*--------------------------------------------------------------*
+016900 2200-DETERMINE-STATUS.
+017000     MOVE "APPROVED" TO WS-SALE-STATUS
+017100     IF WS-ITEM-NOT-FOUND
+017200         MOVE "NO ITEM" TO WS-SALE-STATUS
+017300     ELSE
+017400         IF WS-ITEM-RANK (WS-FOUND-SUB) > WS-CATEGORY-RANK
+017500             IF CT-OVERRIDE-YES
+017600                 MOVE "OVERRIDE" TO WS-SALE-STATUS
+017700             ELSE
+017800                 MOVE "DENIED" TO WS-SALE-STATUS
+017900             END-IF
+018000         END-IF
+018100     END-IF.
+018200 2200-EXIT.
+018300     EXIT.
+018400*--------------------------------------------------------------*
+018500*    2300-WRITE-DETAIL                                           *
+018600*--------------------------------------------------------------*
+018700 2300-WRITE-DETAIL.
+018800     MOVE SPACE TO WS-DETAIL-LINE
+018900     MOVE CT-TRANS-ID TO WS-DL-TRANS-ID
+019000     MOVE CT-CUSTOMER-AGE TO WS-DL-CUSTOMER-AGE
+019100     MOVE CT-ITEM-ID TO WS-DL-ITEM-ID
+019200     MOVE WS-DRINK-RESULT TO WS-DL-DRINK-RESULT
+019300     MOVE WS-SALE-STATUS TO WS-DL-SALE-STATUS
+019400     WRITE CONCESSION-POS-LINE FROM WS-DETAIL-LINE.
+019500 2300-EXIT.
+019600     EXIT.
+019700*--------------------------------------------------------------*
+019800*    2400-WRITE-DENIED-LOG - APPENDS A COMPLIANCE AUDIT-TRAIL   *
+019900*    ENTRY FOR THE DENIED SALE, WITH A CURRENT-DATE TIMESTAMP.  *
+020000*--------------------------------------------------------------*
+020100 2400-WRITE-DENIED-LOG.
+020200     MOVE SPACE TO DENIED-SALE-LOG-RECORD
+020300     MOVE CT-TRANS-ID TO DL-TRANS-ID
+020400     MOVE CT-CUSTOMER-AGE TO DL-CUSTOMER-AGE
+020500     MOVE CT-ITEM-ID TO DL-ITEM-ID
+020600     MOVE FUNCTION CURRENT-DATE TO DL-TIMESTAMP
+020700     WRITE DENIED-SALE-LOG-RECORD.
+020800 2400-EXIT.
+020900     EXIT.
+021000*--------------------------------------------------------------*
+021100*    8000-FINALIZE                                               *
+021200*--------------------------------------------------------------*
+021300 8000-FINALIZE.
+021400     CLOSE CONCESSION-TRANSACTION-FILE
+021500     CLOSE CONCESSION-POS-RPT
+021600     CLOSE DENIED-SALES-LOG.
+021700 8000-EXIT.
+021800     EXIT.
+021900 END PROGRAM CONCESPOS.
