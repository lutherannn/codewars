@@ -0,0 +1,52 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AUDITLOG.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    SHARED AUDIT/ERROR LOGGER.  ANY UTILITY SUBPROGRAM CALLS   *
+000900*    THIS WHEN IT REJECTS OR FLAGS INPUT, PASSING ITS OWN       *
+001000*    PROGRAM-ID, THE FIELD IN QUESTION, ITS VALUE, AND A SHORT  *
+001100*    REASON.  THE FILE IS OPENED EXTEND, WRITTEN, AND CLOSED    *
+001200*    ON EVERY CALL RATHER THAN HELD OPEN ACROSS CALLS, SO A     *
+001300*    RECORD SURVIVES EVEN IF THE CALLING JOB ABENDS RIGHT       *
+001400*    AFTER FLAGGING SOMETHING.                                  *
+001500*--------------------------------------------------------------*
+001600*    MODIFICATION HISTORY                                      *
+001700*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001800*--------------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT SHARED-AUDIT-LOG ASSIGN TO SHRAUDIT
+002300         ORGANIZATION IS SEQUENTIAL.
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  SHARED-AUDIT-LOG
+002700     RECORDING MODE IS F.
+002800     COPY auditrec.
+002900 WORKING-STORAGE SECTION.
+003000 01  WS-TIMESTAMP                  PIC X(21).
+003100 LINKAGE SECTION.
+003200 01  LOG-PROGRAM-ID                PIC X(10).
+003300 01  LOG-FIELD-NAME                PIC X(10).
+003400 01  LOG-VALUE                     PIC X(25).
+003500 01  LOG-REASON                    PIC X(20).
+003600 PROCEDURE DIVISION USING LOG-PROGRAM-ID LOG-FIELD-NAME
+003700                           LOG-VALUE LOG-REASON.
+003800*--------------------------------------------------------------*
+003900*    0000-MAINLINE                                              *
+004000*--------------------------------------------------------------*
+004100 0000-MAINLINE.
+004200     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+004300     OPEN EXTEND SHARED-AUDIT-LOG
+004400     MOVE LOG-PROGRAM-ID TO AU-PROGRAM-ID
+004500     MOVE LOG-FIELD-NAME TO AU-FIELD-NAME
+004600     MOVE LOG-VALUE TO AU-VALUE
+004700     MOVE LOG-REASON TO AU-REASON
+004800     MOVE WS-TIMESTAMP TO AU-TIMESTAMP
+004900     WRITE AUDIT-LOG-RECORD
+005000     CLOSE SHARED-AUDIT-LOG
+005100     GOBACK.
+005200 END PROGRAM AUDITLOG.
