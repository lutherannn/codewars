@@ -0,0 +1,148 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CALGRID.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    EVENTS-CALENDAR MONTHLY GRID.  READS A MONTH-CONTROL       *
+000900*    RECORD, CALLS FIZZBUZZ TO MARK EVERY 3RD DAY AS AN EVENT   *
+001000*    DAY AND EVERY 5TH DAY AS A HOLIDAY, AND LAYS THE MONTH     *
+001100*    OUT AS A CALENDAR GRID (WEEKS AS ROWS, DAYS AS COLUMNS)    *
+001200*    SO THE EVENTS OFFICE CAN PRINT IT DIRECTLY.                *
+001300*--------------------------------------------------------------*
+001400*    MODIFICATION HISTORY                                      *
+001500*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001600*--------------------------------------------------------------*
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT MONTH-CONTROL-FILE ASSIGN TO MONTHCTL
+002100         ORGANIZATION IS SEQUENTIAL.
+002200     SELECT MONTHLY-CALENDAR-RPT ASSIGN TO CALGRDRPT
+002300         ORGANIZATION IS SEQUENTIAL.
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  MONTH-CONTROL-FILE
+002700     RECORDING MODE IS F.
+002800     COPY monthctl.
+002900 FD  MONTHLY-CALENDAR-RPT
+003000     RECORDING MODE IS F.
+003100 01  MONTHLY-CALENDAR-LINE         PIC X(80).
+003200 WORKING-STORAGE SECTION.
+003300 01  WS-MONTH-EOF-SWITCH           PIC X(01) VALUE "N".
+003400     88  WS-MONTH-EOF                  VALUE "Y".
+003500     88  WS-MONTH-NOT-EOF                VALUE "N".
+003600 01  WS-DAY-NUM                    PIC 9(02).
+003700 01  WS-DIVISOR-A                  PIC 9(03) VALUE 3.
+003800 01  WS-LABEL-A                    PIC X(10) VALUE "EVENT".
+003900 01  WS-DIVISOR-B                  PIC 9(03) VALUE 5.
+004000 01  WS-LABEL-B                    PIC X(10) VALUE "HOLIDAY".
+004100 01  WS-RESULT                     PIC X(20).
+004200 01  WS-CELL-SLOT                  PIC 9(02) COMP.
+004300 01  WS-WEEK-ROW                   PIC 9(01) COMP.
+004400 01  WS-DAY-COL                    PIC 9(01) COMP.
+004500 01  WS-GRID-TABLE.
+004600     05  WS-GRID-WEEK OCCURS 6 TIMES.
+004700         10  WS-GRID-CELL OCCURS 7 TIMES  PIC X(11).
+004800 01  WS-HEADING-LINE.
+004900     05  FILLER  PIC X(11) VALUE " SUN".
+005000     05  FILLER  PIC X(11) VALUE " MON".
+005100     05  FILLER  PIC X(11) VALUE " TUE".
+005200     05  FILLER  PIC X(11) VALUE " WED".
+005300     05  FILLER  PIC X(11) VALUE " THU".
+005400     05  FILLER  PIC X(11) VALUE " FRI".
+005500     05  FILLER  PIC X(11) VALUE " SAT".
+005600 01  WS-TITLE-LINE.
+005700     05  FILLER  PIC X(10) VALUE "CALENDAR -".
+005800     05  WS-TL-MONTH-NAME  PIC X(09).
+005900     05  FILLER  PIC X(61) VALUE SPACE.
+006000 01  WS-GRID-LINE.
+006100     05  WS-GL-CELL OCCURS 7 TIMES     PIC X(11).
+006200 PROCEDURE DIVISION.
+006300*--------------------------------------------------------------*
+006400*    0000-MAINLINE                                              *
+006500*--------------------------------------------------------------*
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006800     PERFORM 2000-PROCESS-MONTH THRU 2000-EXIT
+006900         UNTIL WS-MONTH-EOF
+007000     PERFORM 8000-FINALIZE THRU 8000-EXIT
+007100     GOBACK.
+007200*--------------------------------------------------------------*
+007300*    1000-INITIALIZE                                             *
+007400*--------------------------------------------------------------*
+007500 1000-INITIALIZE.
+007600     OPEN INPUT MONTH-CONTROL-FILE
+007700     OPEN OUTPUT MONTHLY-CALENDAR-RPT
+007800     PERFORM 2100-READ-MONTH THRU 2100-EXIT.
+007900 1000-EXIT.
+008000     EXIT.
+008100*--------------------------------------------------------------*
+008200*    2000-PROCESS-MONTH                                          *
+008300*--------------------------------------------------------------*
+008400 2000-PROCESS-MONTH.
+008500     MOVE SPACE TO WS-GRID-TABLE
+008600     PERFORM 2200-MARK-DAY THRU 2200-EXIT
+008700         VARYING WS-DAY-NUM FROM 1 BY 1
+008800         UNTIL WS-DAY-NUM > MC-DAYS-IN-MONTH
+008900     PERFORM 2300-WRITE-MONTH THRU 2300-EXIT
+009000     PERFORM 2100-READ-MONTH THRU 2100-EXIT.
+009100 2000-EXIT.
+009200     EXIT.
+009300*--------------------------------------------------------------*
+009400*    2100-READ-MONTH                                             *
+009500*--------------------------------------------------------------*
+009600 2100-READ-MONTH.
+009700     READ MONTH-CONTROL-FILE
+009800         AT END
+009900             SET WS-MONTH-EOF TO TRUE
+010000     END-READ.
+010100 2100-EXIT.
+010200     EXIT.
+010300*--------------------------------------------------------------*
+010400*    2200-MARK-DAY - COMPUTES THIS DAY'S ROW/COLUMN IN THE      *
+010500*    GRID FROM THE MONTH'S STARTING WEEKDAY AND DROPS THE       *
+010600*    FIZZBUZZ MARKER (OR THE BARE DAY NUMBER) INTO THAT CELL.   *
+010700*--------------------------------------------------------------*
+010800 2200-MARK-DAY.
+010900     CALL "FIZZBUZZ" USING WS-DAY-NUM WS-DIVISOR-A WS-LABEL-A
+011000         WS-DIVISOR-B WS-LABEL-B WS-RESULT
+011100     COMPUTE WS-CELL-SLOT =
+011200         MC-START-WEEKDAY - 1 + WS-DAY-NUM - 1
+011300     COMPUTE WS-WEEK-ROW = (WS-CELL-SLOT / 7) + 1
+011400     COMPUTE WS-DAY-COL = FUNCTION MOD(WS-CELL-SLOT, 7) + 1
+011500     MOVE WS-RESULT TO WS-GRID-CELL (WS-WEEK-ROW, WS-DAY-COL).
+011600 2200-EXIT.
+011700     EXIT.
+011800*--------------------------------------------------------------*
+011900*    2300-WRITE-MONTH - PRINTS THE TITLE, HEADING, AND EACH     *
+012000*    WEEK ROW OF THE GRID FOR THE MONTH JUST BUILT.             *
+012100*--------------------------------------------------------------*
+012200 2300-WRITE-MONTH.
+012300     MOVE SPACE TO WS-TITLE-LINE
+012400     MOVE MC-MONTH-NAME TO WS-TL-MONTH-NAME
+012500     WRITE MONTHLY-CALENDAR-LINE FROM WS-TITLE-LINE
+012600     WRITE MONTHLY-CALENDAR-LINE FROM WS-HEADING-LINE
+012700     PERFORM 2310-WRITE-WEEK THRU 2310-EXIT
+012800         VARYING WS-WEEK-ROW FROM 1 BY 1
+012900         UNTIL WS-WEEK-ROW > 6.
+013000 2300-EXIT.
+013100     EXIT.
+013200*--------------------------------------------------------------*
+013300*    2310-WRITE-WEEK                                             *
+013400*--------------------------------------------------------------*
+013500 2310-WRITE-WEEK.
+013600     MOVE WS-GRID-WEEK (WS-WEEK-ROW) TO WS-GRID-LINE
+013700     WRITE MONTHLY-CALENDAR-LINE FROM WS-GRID-LINE.
+013800 2310-EXIT.
+013900     EXIT.
+014000*--------------------------------------------------------------*
+014100*    8000-FINALIZE                                               *
+014200*--------------------------------------------------------------*
+014300 8000-FINALIZE.
+014400     CLOSE MONTH-CONTROL-FILE
+014500     CLOSE MONTHLY-CALENDAR-RPT.
+014600 8000-EXIT.
+014700     EXIT.
+014800 END PROGRAM CALGRID.
