@@ -0,0 +1,124 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CENTARCH.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    READS THE HISTORICAL ENROLLMENT ARCHIVE, CALLS CENTURY     *
+000900*    FOR EACH RECORD'S ENROLLMENT YEAR, AND STAMPS THE CENTURY  *
+001000*    BACK ONTO THE RECORD AS THE ARCHIVE-BUCKET KEY.            *
+001100*--------------------------------------------------------------*
+001200*    MODIFICATION HISTORY                                      *
+001300*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001310*    2026-08-09  DLS  PASS EA-ERA-FLAG TO CENTURY SO PRE-1900   *
+001320*                     FOUNDING-DOCUMENT RECORDS EXPAND THEIR    *
+001330*                     SHORT-FORM YEAR CODE CORRECTLY.           *
+001340*    2026-08-09  DLS  VALIDATE EA-ENROLLMENT-YEAR BEFORE THE    *
+001350*                     CENTURY CALL SO A ZERO OR NON-NUMERIC     *
+001360*                     YEAR IS REJECTED AND REPORTED INSTEAD OF  *
+001370*                     BECOMING A MEANINGLESS ARCHIVE BUCKET.    *
+001380*    2026-08-09  DLS  ROUTE THE NON-NUMERIC CHECK THROUGH THE   *
+001385*                     SHARED NUMCHECK ROUTINE INSTEAD OF A      *
+001390*                     LOCAL IS NOT NUMERIC TEST, SINCE CENTURY  *
+001395*                     ITSELF TAKES NO VALIDATION PARAMETERS.    *
+001400*--------------------------------------------------------------*
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT ENROLLMENT-ARCHIVE-FILE ASSIGN TO ENRARCH
+001900         ORGANIZATION IS SEQUENTIAL.
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200 FD  ENROLLMENT-ARCHIVE-FILE
+002300     RECORDING MODE IS F.
+002400     COPY enrarch.
+002500 WORKING-STORAGE SECTION.
+002600 01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+002700     88  WS-EOF                      VALUE "Y".
+002800     88  WS-NOT-EOF                  VALUE "N".
+002900 01  WS-CENT-YEAR                PIC 9(05).
+003000 01  WS-CENT-RESULT              PIC 9(08).
+003100 01  WS-RECORD-COUNT             PIC 9(07) COMP.
+003110 01  WS-REJECT-COUNT             PIC 9(07) COMP.
+003120 01  WS-YEAR-STATUS              PIC X(01).
+003130     88  WS-YEAR-VALID               VALUE "V".
+003140     88  WS-YEAR-INVALID             VALUE "I".
+003150 01  WS-NUMCHECK-BUFFER          PIC X(09).
+003160 01  WS-NUMCHECK-LENGTH          PIC 9(02) COMP.
+003200 PROCEDURE DIVISION.
+003300*--------------------------------------------------------------*
+003400*    0000-MAINLINE                                             *
+003500*--------------------------------------------------------------*
+003600 0000-MAINLINE.
+003700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+003800     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+003900         UNTIL WS-EOF
+004000     PERFORM 8000-FINALIZE THRU 8000-EXIT
+004100     GOBACK.
+004200*--------------------------------------------------------------*
+004300*    1000-INITIALIZE                                            *
+004400*--------------------------------------------------------------*
+004500 1000-INITIALIZE.
+004600     OPEN I-O ENROLLMENT-ARCHIVE-FILE
+004700     MOVE ZERO TO WS-RECORD-COUNT
+004750     MOVE ZERO TO WS-REJECT-COUNT
+004800     PERFORM 2100-READ-ARCHIVE THRU 2100-EXIT.
+004900 1000-EXIT.
+005000     EXIT.
+005100*--------------------------------------------------------------*
+005200*    2000-PROCESS-RECORD                                        *
+005300*--------------------------------------------------------------*
+005400 2000-PROCESS-RECORD.
+005410     PERFORM 2010-VALIDATE-YEAR THRU 2010-EXIT
+005420     IF WS-YEAR-INVALID
+005430         ADD 1 TO WS-REJECT-COUNT
+005440         DISPLAY "CENTARCH: REJECTED YEAR ON " EA-STUDENT-ID
+005450             ": " EA-ENROLLMENT-YEAR
+005460     ELSE
+005500         MOVE EA-ENROLLMENT-YEAR TO WS-CENT-YEAR
+005600         CALL "CENTURY" USING WS-CENT-YEAR WS-CENT-RESULT
+005650             EA-ERA-FLAG
+005700         MOVE WS-CENT-RESULT TO EA-ARCHIVE-BUCKET
+005800         REWRITE ENROLLMENT-ARCHIVE-RECORD
+005900         ADD 1 TO WS-RECORD-COUNT
+005910     END-IF
+006000     PERFORM 2100-READ-ARCHIVE THRU 2100-EXIT.
+006100 2000-EXIT.
+006200     EXIT.
+006250*--------------------------------------------------------------*
+006260*    2010-VALIDATE-YEAR - A ZERO OR NON-NUMERIC YEAR MEANS THE  *
+006270*    SCANNED RECORD IS UNUSABLE FOR CENTURY BUCKETING.  THE     *
+006275*    NON-NUMERIC CHECK IS DONE BY THE SHARED NUMCHECK ROUTINE.  *
+006280*--------------------------------------------------------------*
+006290 2010-VALIDATE-YEAR.
+006291     MOVE SPACE TO WS-NUMCHECK-BUFFER
+006292     MOVE EA-ENROLLMENT-YEAR TO WS-NUMCHECK-BUFFER
+006293     MOVE 5 TO WS-NUMCHECK-LENGTH
+006294     CALL "NUMCHECK" USING WS-NUMCHECK-BUFFER WS-NUMCHECK-LENGTH
+006295         WS-YEAR-STATUS
+006296     IF WS-YEAR-VALID AND EA-ENROLLMENT-YEAR = ZERO
+006297         SET WS-YEAR-INVALID TO TRUE
+006298     END-IF.
+006299 2010-EXIT.
+006301     EXIT.
+006302*--------------------------------------------------------------*
+006400*    2100-READ-ARCHIVE                                          *
+006500*--------------------------------------------------------------*
+006600 2100-READ-ARCHIVE.
+006700     READ ENROLLMENT-ARCHIVE-FILE
+006800         AT END
+006900             SET WS-EOF TO TRUE
+007000     END-READ.
+007100 2100-EXIT.
+007200     EXIT.
+007300*--------------------------------------------------------------*
+007400*    8000-FINALIZE                                               *
+007500*--------------------------------------------------------------*
+007600 8000-FINALIZE.
+007700     CLOSE ENROLLMENT-ARCHIVE-FILE
+007800     DISPLAY "CENTARCH: RECORDS STAMPED - " WS-RECORD-COUNT
+007810     DISPLAY "CENTARCH: RECORDS REJECTED - " WS-REJECT-COUNT.
+007900 8000-EXIT.
+008000     EXIT.
+008100 END PROGRAM CENTARCH.
