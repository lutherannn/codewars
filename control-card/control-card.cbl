@@ -0,0 +1,119 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CTLCARD.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    NIGHTLY CONTROL-CARD GATEKEEPER.  RUN AS ITS OWN JCL STEP  *
+000900*    IMMEDIATELY AHEAD OF AN OPTIONAL BATCH STEP, WITH PARM=    *
+001000*    NAMING THAT STEP.  READS THE ONE-RECORD CONTROL CARD AND   *
+001100*    SETS RETURN-CODE TO 0 IF THE NAMED STEP SHOULD RUN OR 4 IF *
+001200*    IT SHOULD BE SKIPPED, SO THE REAL STEP CAN CARRY A         *
+001300*    COND=(4,LT,thisstep) WITHOUT THE JCL EVER CHANGING.  A     *
+001400*    MISSING CONTROL-CARD FILE OR AN UNRECOGNIZED STEP NAME     *
+001500*    DEFAULTS TO RUN, SINCE A BAD CARD SHOULD NEVER SILENTLY    *
+001600*    SKIP WORK.                                                 *
+001700*--------------------------------------------------------------*
+001800*    MODIFICATION HISTORY                                      *
+001900*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+002000*--------------------------------------------------------------*
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CONTROL-CARD-FILE ASSIGN TO CTLCARDS
+002500         ORGANIZATION IS SEQUENTIAL
+002600         FILE STATUS IS WS-CC-FILE-STATUS.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  CONTROL-CARD-FILE
+003000     RECORDING MODE IS F.
+003100     COPY ctlcard.
+003200 WORKING-STORAGE SECTION.
+003300 01  WS-CC-FILE-STATUS             PIC X(02) VALUE SPACE.
+003400 01  WS-REQUESTED-STEP             PIC X(10).
+003500 LINKAGE SECTION.
+003600 01  LS-PARM-LENGTH                PIC S9(04) COMP.
+003700 01  LS-PARM-DATA                  PIC X(10).
+003800 PROCEDURE DIVISION USING LS-PARM-LENGTH LS-PARM-DATA.
+003900*--------------------------------------------------------------*
+004000*    0000-MAINLINE                                              *
+004100*--------------------------------------------------------------*
+004200 0000-MAINLINE.
+004300     MOVE SPACE TO WS-REQUESTED-STEP
+004400     IF LS-PARM-LENGTH > 0
+004500         MOVE LS-PARM-DATA TO WS-REQUESTED-STEP
+004600     END-IF
+004700     PERFORM 1000-READ-CONTROL-CARD THRU 1000-EXIT
+004800     PERFORM 2000-CHECK-STEP THRU 2000-EXIT
+004900     GOBACK.
+005000*--------------------------------------------------------------*
+005100*    1000-READ-CONTROL-CARD - A MISSING CONTROL-CARD FILE       *
+005200*    LEAVES EVERY FLAG DEFAULTED TO "Y" SO EVERY STEP RUNS.     *
+005300*--------------------------------------------------------------*
+005400 1000-READ-CONTROL-CARD.
+005500     MOVE "YYYYYYY" TO CONTROL-CARD-RECORD
+005600     OPEN INPUT CONTROL-CARD-FILE
+005700     IF WS-CC-FILE-STATUS NOT = "35"
+005800         READ CONTROL-CARD-FILE
+005900             AT END
+006000                 MOVE "YYYYYYY" TO CONTROL-CARD-RECORD
+006100         END-READ
+006200         CLOSE CONTROL-CARD-FILE
+006300     END-IF.
+006400 1000-EXIT.
+006500     EXIT.
+006600*--------------------------------------------------------------*
+006700*    2000-CHECK-STEP - MATCHES THE REQUESTED STEP NAME AGAINST  *
+006800*    THE CONTROL CARD AND SETS RETURN-CODE ACCORDINGLY.         *
+006900*--------------------------------------------------------------*
+007000 2000-CHECK-STEP.
+007100     EVALUATE WS-REQUESTED-STEP
+007200         WHEN "TERMQTRR"
+007300             IF CC-TERM-ROSTER-NO
+007400                 MOVE 4 TO RETURN-CODE
+007500             ELSE
+007600                 MOVE 0 TO RETURN-CODE
+007700             END-IF
+007800         WHEN "CENTARCH"
+007900             IF CC-CENTURY-ARCHIVE-NO
+008000                 MOVE 4 TO RETURN-CODE
+008100             ELSE
+008200                 MOVE 0 TO RETURN-CODE
+008300             END-IF
+008400         WHEN "RTEOVFLW"
+008500             IF CC-ROUTE-OVERFLOW-NO
+008600                 MOVE 4 TO RETURN-CODE
+008700             ELSE
+008800                 MOVE 0 TO RETURN-CODE
+008900             END-IF
+009000         WHEN "SUPPLYORD"
+009100             IF CC-SUPPLY-ORDER-NO
+009200                 MOVE 4 TO RETURN-CODE
+009300             ELSE
+009400                 MOVE 0 TO RETURN-CODE
+009500             END-IF
+009600         WHEN "DUTYROST"
+009700             IF CC-DUTY-ROSTER-NO
+009800                 MOVE 4 TO RETURN-CODE
+009900             ELSE
+010000                 MOVE 0 TO RETURN-CODE
+010100             END-IF
+010200         WHEN "FACTORMLT"
+010300             IF CC-FACTOR-MULT-NO
+010400                 MOVE 4 TO RETURN-CODE
+010500             ELSE
+010600                 MOVE 0 TO RETURN-CODE
+010700             END-IF
+010800         WHEN "BYPASRPT"
+010900             IF CC-CONCESSION-RECON-NO
+011000                 MOVE 4 TO RETURN-CODE
+011100             ELSE
+011200                 MOVE 0 TO RETURN-CODE
+011300             END-IF
+011400         WHEN OTHER
+011500             MOVE 0 TO RETURN-CODE
+011600     END-EVALUATE.
+011700 2000-EXIT.
+011800     EXIT.
+011900 END PROGRAM CTLCARD.
