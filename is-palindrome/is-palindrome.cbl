@@ -1,22 +1,87 @@
-       identification division.
-       program-id. IsPalindrome.
-      
-       data division.
-
-       linkage section.
-       01 s           pic a(25).
-       01 result      pic 9.
-       01 s2          pic a(25).
-       procedure division using s result.
-       
-       initialize result
-       MOVE s to s2
-       MOVE FUNCTION REVERSE(s) TO s
-       IF s IS EQUAL TO s2
-       MOVE 1 TO result
-       ELSE
-       MOVE 0 TO result
-       END-IF
-          goback.
-       end program IsPalindrome.
-      
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ISPALINDROME.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    TESTS WHETHER S READS THE SAME FORWARD AND BACKWARD.       *
+000900*    RESULT IS 1 WHEN S IS A PALINDROME, 0 OTHERWISE.  WHEN     *
+001000*    NORMALIZE-FLAG IS "Y" THE COMPARISON FIRST UPPER-CASES S   *
+001100*    AND STRIPS LEADING/TRAILING PADDING, FOR CALLERS SUCH AS   *
+001200*    LOCKER-COMBO VALIDATION WHERE COMBOS ARE KEYED IN BY HAND  *
+001300*    AND SHOW UP WITH INCONSISTENT CASE AND SPACING.            *
+001400*--------------------------------------------------------------*
+001500*    MODIFICATION HISTORY                                      *
+001600*    2026-08-09  DLS  ORIGINAL PROGRAM.  MOVED THE SCRATCH      *
+001700*                     COPY OF S OUT OF LINKAGE (IT WAS NEVER    *
+001800*                     PASSED BY THE CALLER) INTO WORKING-       *
+001900*                     STORAGE, AND STOPPED THE ORIGINAL FROM    *
+002000*                     REVERSING THE CALLER'S OWN S IN PLACE.    *
+002100*    2026-08-09  DLS  ADDED NORMALIZE-FLAG SO CASE- AND         *
+002200*                     PADDING-INSENSITIVE CALLERS DO NOT HAVE   *
+002300*                     TO PRE-SCRUB S THEMSELVES.                *
+002400*    2026-08-09  DLS  LOG EVERY PALINDROME HIT TO THE SHARED    *
+002500*                     AUDIT LOG AS A POSSIBLE TRANSPOSITION,    *
+002600*                     REGARDLESS OF WHICH DRIVER CALLED US.     *
+002700*--------------------------------------------------------------*
+002800 ENVIRONMENT DIVISION.
+002900 DATA DIVISION.
+003000 WORKING-STORAGE SECTION.
+003100 01  WS-REVERSED-S                 PIC A(25).
+003200 01  WS-NORM-S                     PIC A(25).
+003300 01  WS-NORM-REVERSED-S            PIC A(25).
+003400 01  WS-AUDIT-PROGRAM-ID           PIC X(10) VALUE "ISPALINDR".
+003500 01  WS-AUDIT-FIELD-NAME           PIC X(10) VALUE "S".
+003600 01  WS-AUDIT-REASON               PIC X(20)
+003700         VALUE "POSSIBLE TRANSPOSN".
+003800 LINKAGE SECTION.
+003900 01  S                             PIC A(25).
+004000 01  RESULT                        PIC 9(01).
+004100 01  NORMALIZE-FLAG                PIC X(01).
+004200     88  NORMALIZE-YES                 VALUE "Y".
+004300     88  NORMALIZE-NO                  VALUE "N".
+004400 PROCEDURE DIVISION USING S RESULT NORMALIZE-FLAG.
+004500*--------------------------------------------------------------*
+004600*    0000-MAINLINE                                              *
+004700*--------------------------------------------------------------*
+004800 0000-MAINLINE.
+004900     IF NORMALIZE-YES
+005000         PERFORM 1000-CHECK-NORMALIZED THRU 1000-EXIT
+005100     ELSE
+005200         PERFORM 2000-CHECK-EXACT THRU 2000-EXIT
+005300     END-IF.
+005400 9999-EXIT.
+005500     GOBACK.
+005600*--------------------------------------------------------------*
+005700*    1000-CHECK-NORMALIZED - UPPER-CASES S AND STRIPS LEADING/  *
+005800*    TRAILING PADDING BEFORE COMPARING IT TO ITS OWN REVERSE.   *
+005900*--------------------------------------------------------------*
+006000 1000-CHECK-NORMALIZED.
+006100     MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(S)) TO WS-NORM-S
+006200     MOVE FUNCTION TRIM(FUNCTION REVERSE(WS-NORM-S))
+006300         TO WS-NORM-REVERSED-S
+006400     IF WS-NORM-S = WS-NORM-REVERSED-S
+006500         MOVE 1 TO RESULT
+006600         CALL "AUDITLOG" USING WS-AUDIT-PROGRAM-ID
+006700             WS-AUDIT-FIELD-NAME S WS-AUDIT-REASON
+006800     ELSE
+006900         MOVE 0 TO RESULT
+007000     END-IF.
+007100 1000-EXIT.
+007200     EXIT.
+007300*--------------------------------------------------------------*
+007400*    2000-CHECK-EXACT - THE ORIGINAL BYTE-EXACT COMPARISON.    *
+007500*--------------------------------------------------------------*
+007600 2000-CHECK-EXACT.
+007700     MOVE FUNCTION REVERSE(S) TO WS-REVERSED-S
+007800     IF S = WS-REVERSED-S
+007900         MOVE 1 TO RESULT
+008000         CALL "AUDITLOG" USING WS-AUDIT-PROGRAM-ID
+008100             WS-AUDIT-FIELD-NAME S WS-AUDIT-REASON
+008200     ELSE
+008300         MOVE 0 TO RESULT
+008400     END-IF.
+008500 2000-EXIT.
+008600     EXIT.
+008700 END PROGRAM ISPALINDROME.
