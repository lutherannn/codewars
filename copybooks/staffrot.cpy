@@ -0,0 +1,10 @@
+000100*--------------------------------------------------------------*
+000200*    STAFFROT.CPY                                               *
+000300*    STAFF DUTY-ROTATION RECORD - SR-ROTATION-INTERVAL IS THE   *
+000400*    "EVERY NTH DAY" INTERVAL A STAFF MEMBER WORKS DUTY.        *
+000500*--------------------------------------------------------------*
+000600 01  STAFF-ROTATION-RECORD.
+000700     05  SR-STAFF-ID             PIC X(09).
+000800     05  SR-STAFF-NAME           PIC X(30).
+000900     05  SR-ROTATION-INTERVAL    PIC 9(02).
+001000     05  FILLER                  PIC X(10).
