@@ -0,0 +1,11 @@
+000100*--------------------------------------------------------------*
+000200*    IDINTAK.CPY                                                *
+000300*    DAILY ID-INTAKE RECORD.  ONE RECORD PER INCOMING STUDENT   *
+000400*    OR ASSET ENTITY, CARRYING BOTH ID FIELDS THAT ARE SUBJECT  *
+000500*    TO KEYING TRANSPOSITION BEFORE THEY REACH THE MASTER FILE. *
+000600*--------------------------------------------------------------*
+000700 01  ID-INTAKE-RECORD.
+000800     05  II-SOURCE-SYSTEM           PIC X(10).
+000900     05  II-STUDENT-ID              PIC X(25).
+001000     05  II-ASSET-TAG               PIC X(25).
+001100     05  FILLER                     PIC X(20).
