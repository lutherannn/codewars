@@ -0,0 +1,11 @@
+000100*--------------------------------------------------------------*
+000200*    CONCITEM.CPY                                               *
+000300*    CONCESSION-STAND ITEM MASTER RECORD.  CI-CATEGORY-RANK     *
+000400*    MUST BE AT OR BELOW A CUSTOMER'S PEOPLE-AGE-DRINK          *
+000500*    CATEGORY RANK FOR A SALE OF THE ITEM TO BE ALLOWED.        *
+000600*--------------------------------------------------------------*
+000700 01  CONCESSION-ITEM-RECORD.
+000800     05  CI-ITEM-ID               PIC X(09).
+000900     05  CI-ITEM-NAME             PIC X(20).
+001000     05  CI-CATEGORY-RANK         PIC 9(01).
+001100     05  FILLER                   PIC X(10).
