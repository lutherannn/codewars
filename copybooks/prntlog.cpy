@@ -0,0 +1,11 @@
+000100*--------------------------------------------------------------*
+000200*    PRNTLOG.CPY                                                *
+000300*    PRINT LOG RECORD.  ONE RECORD PER CLASSROOM PRINT JOB      *
+000400*    ACTUALLY RUN, WITH THE ACTUAL PAGE COUNT THE COPIER        *
+000500*    REPORTED, FOR RECONCILIATION AGAINST WHAT SCHOOLPAPERWORK  *
+000600*    PREDICTED THAT CLASSROOM WOULD NEED.                       *
+000700*--------------------------------------------------------------*
+000800 01  PRINT-LOG-RECORD.
+000900     05  PL-CLASSROOM-ID            PIC X(06).
+001000     05  PL-ACTUAL-PAGES            PIC 9(07).
+001100     05  FILLER                     PIC X(15).
