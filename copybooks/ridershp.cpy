@@ -0,0 +1,10 @@
+000100*--------------------------------------------------------------*
+000200*    RIDERSHP.CPY                                               *
+000300*    DAILY BUS-ROUTE RIDERSHIP RECORD FED TO ENOUGHSPACE.       *
+000400*--------------------------------------------------------------*
+000500 01  DAILY-ROUTE-RIDERSHIP-RECORD.
+000600     05  RR-ROUTE-ID                PIC X(05).
+000700     05  RR-CAPACITY                PIC 9(03).
+000800     05  RR-ONBOARD                 PIC 9(03).
+000900     05  RR-WAITLIST-COUNT          PIC 9(02).
+001000     05  FILLER                     PIC X(10).
