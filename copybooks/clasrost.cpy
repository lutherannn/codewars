@@ -0,0 +1,14 @@
+000100*--------------------------------------------------------------*
+000200*    CLASROST.CPY                                               *
+000300*    CLASSROOM ROSTER RECORD.  ONE RECORD PER CLASSROOM, FED    *
+000400*    TO SCHOOLPAPERWORK BY THE SUPPLY-ORDER PLANNING BATCH JOB  *
+000500*    TO WORK OUT HOW MANY WORKSHEET PACKETS THAT CLASSROOM      *
+000600*    NEEDS FOR THE TERM.                                        *
+000700*--------------------------------------------------------------*
+000800 01  CLASSROOM-ROSTER-RECORD.
+000900     05  CR-TEACHER-NAME            PIC X(20).
+001000     05  CR-GRADE-LEVEL             PIC X(02).
+001100     05  CR-CLASSROOM-ID            PIC X(06).
+001200     05  CR-STUDENT-COUNT           PIC S9(03).
+001300     05  CR-PACKET-PAGES            PIC S9(03).
+001400     05  FILLER                     PIC X(10).
