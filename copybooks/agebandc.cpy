@@ -0,0 +1,14 @@
+000100*--------------------------------------------------------------*
+000200*    AGEBANDC.CPY                                               *
+000300*    AGE-BAND CONTROL RECORD.  ONE ENTRY PER DRINK-ELIGIBILITY  *
+000400*    BAND.  AB-HIGH-AGE OF THE LAST ENTRY SHOULD BE HIGH ENOUGH *
+000500*    TO CATCH EVERY REMAINING AGE (THE OLD EVALUATE "OTHER").   *
+000600*    POLICY CHANGES ARE MADE BY UPDATING THIS FILE, NOT BY      *
+000700*    RECOMPILING PEOPLE-AGE-DRINK.                              *
+000800*--------------------------------------------------------------*
+000900 01  AGE-BAND-CONTROL-RECORD.
+001000     05  AB-LOW-AGE                PIC 9(03).
+001100     05  AB-HIGH-AGE               PIC 9(03).
+001200     05  AB-DRINK-CATEGORY         PIC A(12).
+001300     05  AB-CATEGORY-RANK          PIC 9(01).
+001400     05  FILLER                    PIC X(10).
