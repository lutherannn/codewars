@@ -0,0 +1,11 @@
+000100*--------------------------------------------------------------*
+000200*    MONTHCTL.CPY                                               *
+000300*    MONTH-CONTROL RECORD.  ONE RECORD PER MONTH TO BE LAID     *
+000400*    OUT AS A CALENDAR GRID.  MC-START-WEEKDAY IS THE WEEKDAY   *
+000500*    OF THE 1ST OF THE MONTH, 1 = SUNDAY THROUGH 7 = SATURDAY.  *
+000600*--------------------------------------------------------------*
+000700 01  MONTH-CONTROL-RECORD.
+000800     05  MC-MONTH-NAME              PIC X(09).
+000900     05  MC-START-WEEKDAY           PIC 9(01).
+001000     05  MC-DAYS-IN-MONTH           PIC 9(02).
+001100     05  FILLER                     PIC X(08).
