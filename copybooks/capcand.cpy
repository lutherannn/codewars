@@ -0,0 +1,9 @@
+000100*--------------------------------------------------------------*
+000200*    CAPCAND.CPY                                                *
+000300*    CANDIDATE-CAPACITY CONTROL RECORD.  ONE RECORD PER         *
+000400*    HYPOTHETICAL BUS CAPACITY TO BE TESTED AGAINST EVERY       *
+000500*    ROUTE IN A WHAT-IF CAPACITY PLANNING RUN.                  *
+000600*--------------------------------------------------------------*
+000700 01  CAP-CANDIDATE-RECORD.
+000800     05  CC-CANDIDATE-CAP           PIC 9(03).
+000900     05  FILLER                     PIC X(17).
