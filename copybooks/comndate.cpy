@@ -0,0 +1,15 @@
+000100*--------------------------------------------------------------*
+000200*    COMNDATE.CPY                                               *
+000300*    COMMON DATE STRUCTURE SHARED BY RECORDS THAT NEED TO       *
+000400*    CORRELATE A QUARTERYEAR CALL (MONTH/DAY) WITH A CENTURY    *
+000500*    CALL (YEAR) FOR THE SAME RECORD, INSTEAD OF CARRYING THE   *
+000600*    YEAR AND THE MONTH/DAY AS TWO UNRELATED FRAGMENTS.  COPY   *
+000700*    WITH REPLACING TO GIVE THE FIELDS YOUR RECORD'S OWN        *
+000800*    PREFIX, E.G.:                                              *
+000900*        COPY comndate REPLACING ==CD-YEAR== BY ==TE-YEAR==     *
+001000*            ==CD-MONTH== BY ==TE-MONTH==                       *
+001100*            ==CD-DAY== BY ==TE-DAY==.                          *
+001200*--------------------------------------------------------------*
+001300 05  CD-YEAR                        PIC 9(05).
+001400 05  CD-MONTH                       PIC 9(02).
+001500 05  CD-DAY                         PIC 9(02).
