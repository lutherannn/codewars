@@ -0,0 +1,7 @@
+000100*--------------------------------------------------------------*
+000200*    CALENDAR.CPY                                               *
+000300*    TERM CALENDAR RECORD - ONE ROW PER SCHOOL DAY IN THE TERM. *
+000400*--------------------------------------------------------------*
+000500 01  TERM-CALENDAR-RECORD.
+000600     05  TC-CAL-DATE             PIC 9(08).
+000700     05  FILLER                  PIC X(10).
