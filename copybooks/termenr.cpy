@@ -0,0 +1,19 @@
+000100*--------------------------------------------------------------*
+000200*    TERMENR.CPY                                                *
+000300*    TERM-ENROLLMENT RECORD LAYOUT - ONE ROW PER STUDENT PER    *
+000400*    TERM.  SHARED BY THE TERM-QUARTER-ROSTER DRIVER AND ANY    *
+000500*    OTHER PROGRAM THAT WALKS THE TERM-ENROLLMENT FILE.         *
+000600*    TE-ENROLLMENT-YEAR/MONTH/DAY COME FROM THE SHARED COMNDATE *
+000700*    STRUCTURE SO THIS RECORD CAN DRIVE BOTH A QUARTERYEAR CALL *
+000800*    AND A CENTURY CALL FOR THE SAME ENROLLMENT.                *
+000900*--------------------------------------------------------------*
+001000 01  TERM-ENROLLMENT-RECORD.
+001100     05  TE-STUDENT-ID           PIC X(09).
+001200     05  TE-STUDENT-NAME         PIC X(30).
+001300     05  TE-GRADE-LEVEL          PIC 9(02).
+001400     COPY comndate REPLACING ==CD-YEAR==
+001500         BY ==TE-ENROLLMENT-YEAR==
+001600         ==CD-MONTH== BY ==TE-ENROLLMENT-MONTH==
+001700         ==CD-DAY== BY ==TE-ENROLLMENT-DAY==.
+001800     05  TE-FISCAL-YR-START-MO   PIC 9(02).
+001900     05  FILLER                  PIC X(05).
