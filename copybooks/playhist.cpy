@@ -0,0 +1,14 @@
+000100*--------------------------------------------------------------*
+000200*    PLAYHIST.CPY                                               *
+000300*    PLAYER-MOVE AUDIT-LOG RECORD.  ONE RECORD PER PLAYER-MOVE  *
+000400*    CALL SO PRIZE-DRAWING DISPUTES CAN BE TRACED BACK TO       *
+000500*    EXACTLY HOW A PLAYER REACHED THEIR FINAL POSITION.         *
+000600*--------------------------------------------------------------*
+000700 01  PLAYER-HISTORY-RECORD.
+000800     05  PH-PLAYER-ID               PIC X(09).
+000900     05  PH-PLAYER-NAME             PIC X(20).
+001000     05  PH-ROLL                    PIC 9(01).
+001100     05  PH-PRIOR-POS               PIC 9(03).
+001200     05  PH-NEW-POS                 PIC 9(04).
+001300     05  PH-TIMESTAMP                PIC X(21).
+001400     05  FILLER                     PIC X(10).
