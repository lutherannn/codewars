@@ -0,0 +1,29 @@
+000100*--------------------------------------------------------------*
+000200*    CTLCARD.CPY                                                *
+000300*    NIGHTLY CONTROL-CARD LAYOUT.  ONE Y/N FLAG PER OPTIONAL    *
+000400*    BATCH STEP SO AN OPERATOR CAN TURN A STEP ON OR OFF FOR A  *
+000500*    GIVEN RUN BY EDITING THE CONTROL CARD, NOT THE JCL.        *
+000600*--------------------------------------------------------------*
+000700 01  CONTROL-CARD-RECORD.
+000800     05  CC-RUN-TERM-ROSTER          PIC X(01).
+000900         88  CC-TERM-ROSTER-YES          VALUE "Y".
+001000         88  CC-TERM-ROSTER-NO             VALUE "N".
+001100     05  CC-RUN-CENTURY-ARCHIVE      PIC X(01).
+001200         88  CC-CENTURY-ARCHIVE-YES          VALUE "Y".
+001300         88  CC-CENTURY-ARCHIVE-NO             VALUE "N".
+001400     05  CC-RUN-ROUTE-OVERFLOW       PIC X(01).
+001500         88  CC-ROUTE-OVERFLOW-YES          VALUE "Y".
+001600         88  CC-ROUTE-OVERFLOW-NO             VALUE "N".
+001700     05  CC-RUN-SUPPLY-ORDER         PIC X(01).
+001800         88  CC-SUPPLY-ORDER-YES          VALUE "Y".
+001900         88  CC-SUPPLY-ORDER-NO             VALUE "N".
+002000     05  CC-RUN-DUTY-ROSTER          PIC X(01).
+002100         88  CC-DUTY-ROSTER-YES          VALUE "Y".
+002200         88  CC-DUTY-ROSTER-NO             VALUE "N".
+002300     05  CC-RUN-FACTOR-MULT          PIC X(01).
+002400         88  CC-FACTOR-MULT-YES          VALUE "Y".
+002500         88  CC-FACTOR-MULT-NO             VALUE "N".
+002600     05  CC-RUN-CONCESSION-RECON     PIC X(01).
+002700         88  CC-CONCESSION-RECON-YES          VALUE "Y".
+002800         88  CC-CONCESSION-RECON-NO             VALUE "N".
+002900     05  FILLER                      PIC X(73).
