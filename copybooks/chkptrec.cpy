@@ -0,0 +1,20 @@
+000100*--------------------------------------------------------------*
+000200*    CHKPTREC.CPY                                               *
+000300*    SHARED CHECKPOINT-FILE RECORD LAYOUT.  ANY BATCH DRIVER    *
+000400*    THAT WALKS A LARGE SEQUENTIAL FILE CAN COPY THIS INTO A    *
+000500*    ONE-RECORD CHECKPOINT FD AND WRITE IT AFTER EACH UNIT OF   *
+000600*    WORK, INSTEAD OF INVENTING ITS OWN RESTART LAYOUT.         *
+000700*    CK-LAST-KEY HOLDS WHATEVER THE DRIVER TREATS AS ITS        *
+000800*    RESTART POSITION - A RECORD COUNT, A ROUTE ID, A STUDENT   *
+000900*    ID - RIGHT-PADDED WITH SPACES IF SHORTER THAN 9 BYTES.     *
+001000*    CK-RESTART-FLAG IS "Y" WHILE A CHECKPOINT IS OUTSTANDING    *
+001100*    AND IS RESET TO "N" ONLY WHEN A RUN FINISHES CLEAN, SO A   *
+001200*    MISSING OR STALE CHECKPOINT FILE NEVER LOOKS LIKE A VALID  *
+001300*    RESTART POINT.                                             *
+001400*--------------------------------------------------------------*
+001500 01  CHECKPOINT-RECORD.
+001600     05  CK-LAST-KEY                 PIC X(09).
+001700     05  CK-RESTART-FLAG             PIC X(01).
+001800         88  CK-RESTART-YES              VALUE "Y".
+001900         88  CK-RESTART-NO                VALUE "N".
+002000     05  FILLER                      PIC X(70).
