@@ -0,0 +1,12 @@
+000100*--------------------------------------------------------------*
+000200*    PLAYROLL.CPY                                               *
+000300*    FIELD-DAY BOARD-GAME ROLL RECORD.  ONE RECORD PER PLAYER   *
+000400*    PER ROUND, IN ROUND THEN PLAYER ORDER, FED TO PLAYER-MOVE  *
+000500*    BY THE GAME-SIMULATION BATCH DRIVER.                       *
+000600*--------------------------------------------------------------*
+000700 01  PLAYER-ROLL-RECORD.
+000800     05  PR-ROUND-NUM               PIC 9(02).
+000900     05  PR-PLAYER-ID               PIC X(09).
+001000     05  PR-PLAYER-NAME             PIC X(20).
+001100     05  PR-ROLL                    PIC 9(01).
+001200     05  FILLER                     PIC X(10).
