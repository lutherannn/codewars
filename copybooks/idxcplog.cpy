@@ -0,0 +1,13 @@
+000100*--------------------------------------------------------------*
+000200*    IDXCPLOG.CPY                                               *
+000300*    ID-INTAKE EXCEPTION LOG RECORD.  ONE ENTRY IS WRITTEN BY   *
+000400*    IDINTAKE EVERY TIME AN INCOMING ID FIELD READS THE SAME    *
+000500*    FORWARD AND BACKWARD, A HEURISTIC RED FLAG FOR A KEYING    *
+000600*    TRANSPOSITION, SO DATA-QUALITY REVIEW CAN TAKE A LOOK.     *
+000700*--------------------------------------------------------------*
+000800 01  ID-EXCEPTION-LOG-RECORD.
+000900     05  IX-SOURCE-SYSTEM           PIC X(10).
+001000     05  IX-FIELD-NAME              PIC X(10).
+001100     05  IX-ID-VALUE                PIC X(25).
+001200     05  IX-TIMESTAMP               PIC X(21).
+001300     05  FILLER                     PIC X(14).
