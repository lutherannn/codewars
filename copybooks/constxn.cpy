@@ -0,0 +1,14 @@
+000100*--------------------------------------------------------------*
+000200*    CONSTXN.CPY                                                *
+000300*    CONCESSION-STAND POS TRANSACTION RECORD.  CT-OVERRIDE-CODE *
+000400*    OF "Y" RECORDS A MANAGER KEY-OVERRIDE OF AN AGE DENIAL AT  *
+000500*    THE REGISTER.                                              *
+000600*--------------------------------------------------------------*
+000700 01  CONCESSION-TRANSACTION-RECORD.
+000800     05  CT-TRANS-ID               PIC X(09).
+000900     05  CT-CUSTOMER-AGE           PIC 9(03).
+001000     05  CT-ITEM-ID                PIC X(09).
+001100     05  CT-OVERRIDE-CODE          PIC X(01).
+001200         88  CT-OVERRIDE-YES           VALUE "Y".
+001300         88  CT-OVERRIDE-NO             VALUE "N".
+001400     05  FILLER                    PIC X(10).
