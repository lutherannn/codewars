@@ -0,0 +1,18 @@
+000100*--------------------------------------------------------------*
+000200*    STUDMAST.CPY                                               *
+000300*    STUDENT-MASTER RECORD LAYOUT.  ONE ROW PER ENROLLED         *
+000400*    STUDENT, KEYED BY STUDENT ID, SO A BATCH RUN CAN POINT      *
+000500*    PEOPLE-AGE-DRINK AND ISPALINDROME AT THE WHOLE POPULATION   *
+000600*    INSTEAD OF NEEDING AN EXTERNAL CALLER TO FEED ONE RECORD    *
+000700*    AT A TIME.  SM-STUDENT-ID IS PIC X(25) TO MATCH THE S       *
+000800*    LINKAGE ITEM ISPALINDROME ALREADY EXPECTS.                  *
+000900*--------------------------------------------------------------*
+001000 01  STUDENT-MASTER-RECORD.
+001100     05  SM-STUDENT-ID               PIC X(25).
+001200     05  SM-STUDENT-NAME             PIC X(30).
+001300     05  SM-AGE                      PIC 9(08).
+001400     COPY comndate REPLACING ==CD-YEAR==
+001500         BY ==SM-ENROLLMENT-YEAR==
+001600         ==CD-MONTH== BY ==SM-ENROLLMENT-MONTH==
+001700         ==CD-DAY== BY ==SM-ENROLLMENT-DAY==.
+001800     05  FILLER                      PIC X(08).
