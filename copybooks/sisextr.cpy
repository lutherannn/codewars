@@ -0,0 +1,17 @@
+000100*--------------------------------------------------------------*
+000200*    SISEXTR.CPY                                                *
+000300*    ONE ROW PER ENTITY (BUS ROUTE OR CLASSROOM) FORMATTED TO   *
+000400*    THE DISTRICT STUDENT-INFORMATION SYSTEM'S NIGHTLY LOAD     *
+000500*    LAYOUT.  A DRIVER CALLS SISWRITE ONCE PER ENTITY AS IT IS  *
+000600*    PROCESSED SO THE SIS PICKS UP ROUTE CAPACITY AND SUPPLY    *
+000700*    DATA THAT USED TO DEAD-END AS LINKAGE RESULTS.             *
+000800*--------------------------------------------------------------*
+000900 01  SIS-EXTRACT-RECORD.
+001000     05  SIS-RECORD-TYPE             PIC X(04).
+001100     05  SIS-SOURCE-PROGRAM          PIC X(10).
+001200     05  SIS-ENTITY-ID               PIC X(09).
+001300     05  SIS-METRIC-1-LABEL          PIC X(15).
+001400     05  SIS-METRIC-1-VALUE          PIC 9(07).
+001500     05  SIS-METRIC-2-LABEL          PIC X(15).
+001600     05  SIS-METRIC-2-VALUE          PIC 9(07).
+001700     05  FILLER                      PIC X(13).
