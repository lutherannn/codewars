@@ -0,0 +1,13 @@
+000100*--------------------------------------------------------------*
+000200*    EODTOTAL.CPY                                               *
+000300*    ONE ROW PER KEY METRIC A NIGHTLY DRIVER WANTS ON THE       *
+000400*    CONSOLIDATED END-OF-DAY OPERATIONS SUMMARY.  A DRIVER      *
+000500*    CALLS EODWRITE ONCE PER METRIC AT ITS OWN FINALIZE STEP;   *
+000600*    EODSUM LATER READS EVERY ROW WRITTEN THAT NIGHT AND        *
+000700*    PRINTS THEM AS ONE PAGE.                                   *
+000800*--------------------------------------------------------------*
+000900 01  EOD-TOTALS-RECORD.
+001000     05  EOD-SOURCE-PROGRAM          PIC X(10).
+001100     05  EOD-METRIC-LABEL            PIC X(24).
+001200     05  EOD-METRIC-VALUE            PIC 9(07).
+001300     05  FILLER                      PIC X(39).
