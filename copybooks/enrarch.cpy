@@ -0,0 +1,16 @@
+000100*--------------------------------------------------------------*
+000200*    ENRARCH.CPY                                                *
+000300*    HISTORICAL ENROLLMENT ARCHIVE RECORD.  EA-ARCHIVE-BUCKET   *
+000400*    HOLDS THE CENTURY BUCKET STAMPED BY THE CENTURY-ARCHIVE    *
+000500*    BATCH JOB SO RETENTION LOOKUPS DO NOT HAVE TO RECOMPUTE    *
+000600*    IT EVERY TIME.                                             *
+000700*--------------------------------------------------------------*
+000800 01  ENROLLMENT-ARCHIVE-RECORD.
+000900     05  EA-STUDENT-ID           PIC X(09).
+001000     05  EA-STUDENT-NAME         PIC X(30).
+001100     05  EA-ENROLLMENT-YEAR      PIC 9(05).
+001150     05  EA-ERA-FLAG             PIC X(01).
+001160         88  EA-ERA-PRE-1900         VALUE "P".
+001170         88  EA-ERA-MODERN           VALUE "M".
+001200     05  EA-ARCHIVE-BUCKET       PIC 9(08).
+001300     05  FILLER                  PIC X(09).
