@@ -0,0 +1,15 @@
+000100*--------------------------------------------------------------*
+000200*    AUDITREC.CPY                                               *
+000300*    SHARED AUDIT-LOG RECORD.  ANY UTILITY SUBPROGRAM CAN       *
+000400*    APPEND ONE OF THESE (VIA CALL "AUDITLOG") WHEN IT REJECTS  *
+000500*    OR FLAGS INPUT, SO THERE IS ONE CROSS-SUITE TRAIL INSTEAD  *
+000600*    OF EACH PROGRAM'S DECISION EVAPORATING AS AN IN-MEMORY     *
+000700*    RESULT.                                                    *
+000800*--------------------------------------------------------------*
+000900 01  AUDIT-LOG-RECORD.
+001000     05  AU-PROGRAM-ID              PIC X(10).
+001100     05  AU-FIELD-NAME              PIC X(10).
+001200     05  AU-VALUE                   PIC X(25).
+001300     05  AU-REASON                  PIC X(20).
+001400     05  AU-TIMESTAMP               PIC X(21).
+001500     05  FILLER                     PIC X(14).
