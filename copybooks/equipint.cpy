@@ -0,0 +1,11 @@
+000100*--------------------------------------------------------------*
+000200*    EQUIPINT.CPY                                               *
+000300*    FACILITIES EQUIPMENT PREVENTIVE-MAINTENANCE INTERVAL       *
+000400*    RECORD.  EI-SERVICE-INTERVAL IS THE "EVERY NTH DAY"        *
+000500*    SERVICE INTERVAL FOR THE PIECE OF EQUIPMENT.               *
+000600*--------------------------------------------------------------*
+000700 01  EQUIPMENT-INTERVAL-RECORD.
+000800     05  EI-EQUIPMENT-ID          PIC X(09).
+000900     05  EI-EQUIPMENT-NAME        PIC X(30).
+001000     05  EI-SERVICE-INTERVAL      PIC 9(02).
+001100     05  FILLER                   PIC X(10).
