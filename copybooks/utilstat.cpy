@@ -0,0 +1,24 @@
+000100*--------------------------------------------------------------*
+000200*    UTILSTAT.CPY                                               *
+000300*    COMMON STATUS-CODE LAYOUT SHARED BY THE UTILITY SUBPROGRAMS*
+000400*    (FACTOR, ENOUGHSPACE, QUARTERYEAR, ADD-FIVE, SCHOOLPAPER-  *
+000500*    WORK, SWITCH-IT-BACK, AND FUTURE ONES).  EACH PROGRAM      *
+000600*    COPIES THIS WITH REPLACING TO GET ITS OWN STATUS FIELD AND *
+000700*    88-LEVEL NAMES, SO A CALLER CAN ALWAYS TELL A LEGITIMATE   *
+000800*    ZERO/BLANK RESULT APART FROM A REJECTED INPUT OR AN        *
+000900*    OVERFLOWED ONE, NO MATTER WHICH SUBPROGRAM IT CALLED.      *
+001000*    SAMPLE USAGE (SEE FACTOR FOR A WORKING EXAMPLE):           *
+001100*        COPY utilstat REPLACING ==UTIL-STATUS-VALID==          *
+001200*            BY ==FACTOR-STATUS-VALID==                         *
+001300*            ==UTIL-STATUS-INVALID==                            *
+001400*            BY ==FACTOR-STATUS-INVALID==                       *
+001500*            ==UTIL-STATUS-OVERFLOW==                           *
+001600*            BY ==FACTOR-STATUS-OVERFLOW==                      *
+001700*            ==UTIL-STATUS== BY ==FACTOR-STATUS==.               *
+001800*    "V" - VALID RESULT.  "I" - INPUT REJECTED.                 *
+001900*    "O" - RESULT OVERFLOWED ITS PICTURE.                       *
+002000*--------------------------------------------------------------*
+002100 01  UTIL-STATUS                    PIC X(01).
+002200     88  UTIL-STATUS-VALID                VALUE "V".
+002300     88  UTIL-STATUS-INVALID               VALUE "I".
+002400     88  UTIL-STATUS-OVERFLOW               VALUE "O".
