@@ -0,0 +1,12 @@
+000100*--------------------------------------------------------------*
+000200*    WAITLST.CPY                                                *
+000300*    ROUTE WAITLIST RECORD.  WL-PRIORITY-SEQ IS THE ORDER A     *
+000400*    WAITLISTED STUDENT IS OFFERED AN OPEN SEAT ON THE ROUTE.   *
+000500*    RECORDS FOR A ROUTE ARE IN ASCENDING PRIORITY-SEQ ORDER.   *
+000600*--------------------------------------------------------------*
+000700 01  ROUTE-WAITLIST-RECORD.
+000800     05  WL-ROUTE-ID                PIC X(05).
+000900     05  WL-STUDENT-ID              PIC X(09).
+001000     05  WL-STUDENT-NAME            PIC X(30).
+001100     05  WL-PRIORITY-SEQ            PIC 9(02).
+001200     05  FILLER                     PIC X(10).
