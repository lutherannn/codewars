@@ -0,0 +1,12 @@
+000100*--------------------------------------------------------------*
+000200*    DENIEDLG.CPY                                               *
+000300*    DENIED-SALE AUDIT-TRAIL RECORD.  ONE ENTRY IS WRITTEN BY   *
+000400*    CONCESPOS EVERY TIME A RESTRICTED-CATEGORY SALE IS DENIED  *
+000500*    AT THE CONCESSION-STAND REGISTER, FOR COMPLIANCE AUDITS.   *
+000600*--------------------------------------------------------------*
+000700 01  DENIED-SALE-LOG-RECORD.
+000800     05  DL-TRANS-ID                PIC X(09).
+000900     05  DL-CUSTOMER-AGE            PIC 9(03).
+001000     05  DL-ITEM-ID                 PIC X(09).
+001100     05  DL-TIMESTAMP               PIC X(21).
+001200     05  FILLER                     PIC X(10).
