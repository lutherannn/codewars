@@ -0,0 +1,165 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DUTYROST.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    EVERY-NTH-DAY DUTY ROTATION SCHEDULER.  WALKS THE TERM     *
+000900*    CALENDAR AND, FOR EACH SCHOOL DAY, CHECKS EVERY STAFF      *
+001000*    MEMBER'S ROTATION INTERVAL AGAINST THE DAY-OF-TERM COUNT   *
+001100*    USING FACTOR, THEN PRINTS THE RESULTING DUTY ROSTER.       *
+001200*--------------------------------------------------------------*
+001300*    MODIFICATION HISTORY                                      *
+001400*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001410*    2026-08-09  DLS  PASS FACTOR-STATUS AND SKIP A STAFF       *
+001420*                     MEMBER'S CHECK WHEN FACTOR REPORTS AN     *
+001430*                     INVALID (ZERO) ROTATION INTERVAL.         *
+001440*    2026-08-09  DLS  MOVED THE FACTOR STAGING FIELDS TO        *
+001450*                     COMP-3 NOW THAT FACTOR TAKES BASE AND     *
+001460*                     FACTOR AS COMP-3.                         *
+001500*--------------------------------------------------------------*
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT TERM-CALENDAR-FILE ASSIGN TO TERMCAL
+002000         ORGANIZATION IS SEQUENTIAL.
+002100     SELECT STAFF-ROTATION-FILE ASSIGN TO STAFFROT
+002200         ORGANIZATION IS SEQUENTIAL.
+002300     SELECT DUTY-ROSTER-RPT ASSIGN TO DUTYRPT
+002400         ORGANIZATION IS SEQUENTIAL.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  TERM-CALENDAR-FILE
+002800     RECORDING MODE IS F.
+002900     COPY calendar.
+003000 FD  STAFF-ROTATION-FILE
+003100     RECORDING MODE IS F.
+003200     COPY staffrot.
+003300 FD  DUTY-ROSTER-RPT
+003400     RECORDING MODE IS F.
+003500 01  DUTY-ROSTER-LINE            PIC X(80).
+003600 WORKING-STORAGE SECTION.
+003700 01  WS-CAL-EOF-SWITCH           PIC X(01) VALUE "N".
+003800     88  WS-CAL-EOF                  VALUE "Y".
+003900     88  WS-CAL-NOT-EOF               VALUE "N".
+004000 01  WS-STAFF-EOF-SWITCH         PIC X(01) VALUE "N".
+004100     88  WS-STAFF-EOF                 VALUE "Y".
+004200     88  WS-STAFF-NOT-EOF              VALUE "N".
+004300 01  WS-DAY-OF-TERM              PIC 9(05) COMP.
+004400 01  WS-STAFF-COUNT              PIC 9(03) COMP.
+004500 01  WS-SUB                      PIC 9(03) COMP.
+004600 01  WS-STAFF-TABLE.
+004700     05  WS-STAFF-ENTRY OCCURS 50 TIMES.
+004800         10  WS-STAFF-ID         PIC X(09).
+004900         10  WS-STAFF-NAME       PIC X(30).
+005000         10  WS-STAFF-INTERVAL   PIC 9(02).
+005100 01  WS-FACTOR-BASE               PIC 9(05) COMP-3.
+005200 01  WS-FACTOR-FACTOR             PIC 9(02) COMP-3.
+005300 01  WS-FACTOR-RESULT             PIC 9.
+005310 01  WS-FACTOR-STATUS              PIC X(01).
+005320     88  WS-FACTOR-STATUS-VALID        VALUE "V".
+005400 01  WS-DETAIL-LINE.
+005500     05  WS-DL-CAL-DATE           PIC 9(08).
+005600     05  FILLER                   PIC X(02) VALUE SPACE.
+005700     05  WS-DL-STAFF-ID           PIC X(09).
+005800     05  FILLER                   PIC X(02) VALUE SPACE.
+005900     05  WS-DL-STAFF-NAME         PIC X(30).
+006000     05  FILLER                   PIC X(20) VALUE SPACE.
+006100 PROCEDURE DIVISION.
+006200*--------------------------------------------------------------*
+006300*    0000-MAINLINE                                              *
+006400*--------------------------------------------------------------*
+006500 0000-MAINLINE.
+006600     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006700     PERFORM 2000-PROCESS-CAL-DATE THRU 2000-EXIT
+006800         UNTIL WS-CAL-EOF
+006900     PERFORM 8000-FINALIZE THRU 8000-EXIT
+007000     GOBACK.
+007100*--------------------------------------------------------------*
+007200*    1000-INITIALIZE - LOADS THE STAFF ROTATION TABLE ONCE      *
+007300*    SO IT CAN BE CHECKED AGAINST EVERY CALENDAR DATE.          *
+007400*--------------------------------------------------------------*
+007500 1000-INITIALIZE.
+007600     OPEN INPUT TERM-CALENDAR-FILE
+007700     OPEN INPUT STAFF-ROTATION-FILE
+007800     OPEN OUTPUT DUTY-ROSTER-RPT
+007900     MOVE ZERO TO WS-DAY-OF-TERM
+008000     MOVE ZERO TO WS-STAFF-COUNT
+008100     PERFORM 1100-LOAD-STAFF THRU 1100-EXIT
+008200         UNTIL WS-STAFF-EOF
+008300     CLOSE STAFF-ROTATION-FILE
+008400     PERFORM 2100-READ-CALENDAR THRU 2100-EXIT.
+008500 1000-EXIT.
+008600     EXIT.
+008700*--------------------------------------------------------------*
+008800*    1100-LOAD-STAFF                                            *
+008900*--------------------------------------------------------------*
+009000 1100-LOAD-STAFF.
+009100     READ STAFF-ROTATION-FILE
+009200         AT END
+009300             SET WS-STAFF-EOF TO TRUE
+009400         NOT AT END
+009500             ADD 1 TO WS-STAFF-COUNT
+009600             MOVE SR-STAFF-ID TO WS-STAFF-ID (WS-STAFF-COUNT)
+009700             MOVE SR-STAFF-NAME TO WS-STAFF-NAME (WS-STAFF-COUNT)
+009800             MOVE SR-ROTATION-INTERVAL
+009900                 TO WS-STAFF-INTERVAL (WS-STAFF-COUNT)
+010000     END-READ.
+010100 1100-EXIT.
+010200     EXIT.
+010300*--------------------------------------------------------------*
+010400*    2000-PROCESS-CAL-DATE                                      *
+010500*--------------------------------------------------------------*
+010600 2000-PROCESS-CAL-DATE.
+010700     ADD 1 TO WS-DAY-OF-TERM
+010800     PERFORM 2200-CHECK-STAFF THRU 2200-EXIT
+010900         VARYING WS-SUB FROM 1 BY 1
+011000         UNTIL WS-SUB > WS-STAFF-COUNT
+011100     PERFORM 2100-READ-CALENDAR THRU 2100-EXIT.
+011200 2000-EXIT.
+011300     EXIT.
+011400*--------------------------------------------------------------*
+011500*    2100-READ-CALENDAR                                         *
+011600*--------------------------------------------------------------*
+011700 2100-READ-CALENDAR.
+011800     READ TERM-CALENDAR-FILE
+011900         AT END
+012000             SET WS-CAL-EOF TO TRUE
+012100     END-READ.
+012200 2100-EXIT.
+012300     EXIT.
+012400*--------------------------------------------------------------*
+012500*    2200-CHECK-STAFF - CALLS FACTOR WITH THE DAY-OF-TERM AS    *
+012600*    BASE AND THE STAFF MEMBER'S ROTATION INTERVAL AS FACTOR.   *
+012700*--------------------------------------------------------------*
+012800 2200-CHECK-STAFF.
+012900     MOVE WS-DAY-OF-TERM TO WS-FACTOR-BASE
+013000     MOVE WS-STAFF-INTERVAL (WS-SUB) TO WS-FACTOR-FACTOR
+013100     CALL "FACTOR" USING WS-FACTOR-BASE WS-FACTOR-FACTOR
+013200         WS-FACTOR-RESULT WS-FACTOR-STATUS
+013300     IF WS-FACTOR-STATUS-VALID AND WS-FACTOR-RESULT = 1
+013400         PERFORM 2300-WRITE-DUTY-LINE THRU 2300-EXIT
+013500     END-IF.
+013600 2200-EXIT.
+013700     EXIT.
+013800*--------------------------------------------------------------*
+013900*    2300-WRITE-DUTY-LINE                                       *
+014000*--------------------------------------------------------------*
+014100 2300-WRITE-DUTY-LINE.
+014200     MOVE SPACE TO WS-DETAIL-LINE
+014300     MOVE TC-CAL-DATE TO WS-DL-CAL-DATE
+014400     MOVE WS-STAFF-ID (WS-SUB) TO WS-DL-STAFF-ID
+014500     MOVE WS-STAFF-NAME (WS-SUB) TO WS-DL-STAFF-NAME
+014600     WRITE DUTY-ROSTER-LINE FROM WS-DETAIL-LINE.
+014700 2300-EXIT.
+014800     EXIT.
+014900*--------------------------------------------------------------*
+015000*    8000-FINALIZE                                               *
+015100*--------------------------------------------------------------*
+015200 8000-FINALIZE.
+015300     CLOSE TERM-CALENDAR-FILE
+015400     CLOSE DUTY-ROSTER-RPT.
+015500 8000-EXIT.
+015600     EXIT.
+015700 END PROGRAM DUTYROST.
