@@ -1,11 +1,50 @@
-       identification division.
-       program-id. add-five.
-       data division.
-       local-storage section.
-       01 total        pic S9(4).
-       linkage section.
-       01 num          pic S9(4).
-       01 result       pic S9(4) sign leading.
-       procedure division using num result.
-       compute result = num + 5.
-       end program add-five.   
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ADD-FIVE.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    CURVE-ADJUSTMENT UTILITY.  ADDS A CONFIGURABLE ADJUSTMENT  *
+000900*    AMOUNT TO A GRADE/SCORE VALUE SO REPORT-CARD CURVING CAN   *
+001000*    USE ONE PROGRAM FOR ANY CURVE VALUE INSTEAD OF A NEW       *
+001100*    HARDCODED COPY PER CURVE.                                  *
+001200*--------------------------------------------------------------*
+001300*    MODIFICATION HISTORY                                      *
+001400*    2026-08-09  DLS  ORIGINAL PROGRAM (HARDCODED +5).         *
+001500*    2026-08-09  DLS  ADD ADJUSTMENT AS A LINKAGE PARAMETER SO  *
+001600*                     ANY CURVE VALUE CAN BE APPLIED.           *
+001700*    2026-08-09  DLS  ADD RESULT-STATUS AND FLAG A CURVED       *
+001800*                     TOTAL THAT WOULD OVERFLOW RESULT'S FOUR   *
+001900*                     DIGITS INSTEAD OF LETTING IT TRUNCATE     *
+002000*                     SILENTLY.                                 *
+002100*    2026-08-09  DLS  MOVED RESULT-STATUS ONTO THE SHARED       *
+002200*                     UTILSTAT STATUS-CODE LAYOUT.               *
+002300*--------------------------------------------------------------*
+002400 ENVIRONMENT DIVISION.
+002500 DATA DIVISION.
+002600 LINKAGE SECTION.
+002700 01  NUM                           PIC S9(04).
+002800 01  ADJUSTMENT                    PIC S9(04).
+002900 01  RESULT                        PIC S9(04) SIGN LEADING.
+003000     COPY utilstat REPLACING ==UTIL-STATUS-VALID==
+003100         BY ==RESULT-STATUS-VALID==
+003200         ==UTIL-STATUS-INVALID==
+003300         BY ==RESULT-STATUS-INVALID==
+003400         ==UTIL-STATUS-OVERFLOW==
+003500         BY ==RESULT-STATUS-OVERFLOW==
+003600         ==UTIL-STATUS== BY ==RESULT-STATUS==.
+003700 PROCEDURE DIVISION USING NUM ADJUSTMENT RESULT RESULT-STATUS.
+003800*--------------------------------------------------------------*
+003900*    0000-MAINLINE                                              *
+004000*--------------------------------------------------------------*
+004100 0000-MAINLINE.
+004200     SET RESULT-STATUS-VALID TO TRUE
+004300     COMPUTE RESULT = NUM + ADJUSTMENT
+004400         ON SIZE ERROR
+004500             SET RESULT-STATUS-OVERFLOW TO TRUE
+004600             MOVE ZERO TO RESULT
+004700     END-COMPUTE.
+004800 9999-EXIT.
+004900     GOBACK.
+005000 END PROGRAM ADD-FIVE.
