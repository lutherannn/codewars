@@ -0,0 +1,136 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. STUPOPRT.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    WHOLE-POPULATION STUDENT REPORT.  READS THE STUDENT-       *
+000900*    MASTER FILE SEQUENTIALLY BY STUDENT ID, CALLS               *
+001000*    PEOPLE-AGE-DRINK TO CLASSIFY EACH STUDENT'S AGE BAND, AND   *
+001100*    CALLS ISPALINDROME AGAINST THE STUDENT ID TO FLAG A         *
+001200*    POSSIBLE KEYING TRANSPOSITION, WITHOUT NEEDING AN EXTERNAL  *
+001300*    CALLER TO FEED ONE STUDENT AT A TIME.                       *
+001400*--------------------------------------------------------------*
+001500*    MODIFICATION HISTORY                                      *
+001600*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001700*--------------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT STUDENT-MASTER-FILE ASSIGN TO STUDMSTR
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS SEQUENTIAL
+002400         RECORD KEY IS SM-STUDENT-ID
+002500         FILE STATUS IS WS-SM-FILE-STATUS.
+002600     SELECT STUDENT-POPULATION-RPT ASSIGN TO STUPOPRP
+002700         ORGANIZATION IS SEQUENTIAL.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  STUDENT-MASTER-FILE.
+003100     COPY studmast.
+003200 FD  STUDENT-POPULATION-RPT
+003300     RECORDING MODE IS F.
+003400 01  STUDENT-POPULATION-LINE      PIC X(80).
+003500 WORKING-STORAGE SECTION.
+003600 01  WS-SM-FILE-STATUS            PIC X(02) VALUE SPACE.
+003700 01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+003800     88  WS-EOF                       VALUE "Y".
+003900     88  WS-NOT-EOF                   VALUE "N".
+004000 01  WS-STUDENT-COUNT             PIC 9(05) COMP VALUE ZERO.
+004100 01  WS-TRANSPOSITION-COUNT       PIC 9(05) COMP VALUE ZERO.
+004200 01  WS-DRINK-RESULT              PIC A(12).
+004300 01  WS-DRINK-RANK                PIC 9(01).
+004400 01  WS-PALINDROME-RESULT         PIC 9(01).
+004500 01  WS-NORMALIZE-FLAG            PIC X(01) VALUE "N".
+004600 01  WS-DETAIL-LINE.
+004700     05  WS-DL-STUDENT-ID          PIC X(25).
+004800     05  FILLER                    PIC X(01) VALUE SPACE.
+004900     05  WS-DL-AGE-BAND            PIC A(12).
+005000     05  FILLER                    PIC X(01) VALUE SPACE.
+005100     05  WS-DL-CATEGORY-RANK       PIC 9(01).
+005200     05  FILLER                    PIC X(03) VALUE SPACE.
+005300     05  WS-DL-TRANSPOSED          PIC X(03).
+005400     05  FILLER                    PIC X(34) VALUE SPACE.
+005500 01  WS-SUMMARY-LINE.
+005600     05  FILLER                    PIC X(20)
+005700             VALUE "STUDENTS PROCESSED -".
+005800     05  WS-SL-STUDENT-COUNT       PIC ZZ,ZZ9.
+005900     05  FILLER                    PIC X(05) VALUE SPACE.
+006000     05  FILLER                    PIC X(20)
+006100             VALUE "IDS FLAGGED -       ".
+006200     05  WS-SL-TRANSPOSE-COUNT     PIC ZZ,ZZ9.
+006300     05  FILLER                    PIC X(24) VALUE SPACE.
+006400 PROCEDURE DIVISION.
+006500*--------------------------------------------------------------*
+006600*    0000-MAINLINE                                              *
+006700*--------------------------------------------------------------*
+006800 0000-MAINLINE.
+006900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007000     PERFORM 2000-PROCESS-STUDENT THRU 2000-EXIT
+007100         UNTIL WS-EOF
+007200     PERFORM 8000-FINALIZE THRU 8000-EXIT
+007300     GOBACK.
+007400*--------------------------------------------------------------*
+007500*    1000-INITIALIZE                                            *
+007600*--------------------------------------------------------------*
+007700 1000-INITIALIZE.
+007800     OPEN INPUT STUDENT-MASTER-FILE
+007900     OPEN OUTPUT STUDENT-POPULATION-RPT
+008000     PERFORM 2100-READ-STUDENT THRU 2100-EXIT.
+008100 1000-EXIT.
+008200     EXIT.
+008300*--------------------------------------------------------------*
+008400*    2000-PROCESS-STUDENT                                       *
+008500*--------------------------------------------------------------*
+008600 2000-PROCESS-STUDENT.
+008700     ADD 1 TO WS-STUDENT-COUNT
+008800     CALL "PEOPLE-AGE-DRINK" USING SM-AGE WS-DRINK-RESULT
+008900         WS-DRINK-RANK
+009000     CALL "ISPALINDROME" USING SM-STUDENT-ID WS-PALINDROME-RESULT
+009100         WS-NORMALIZE-FLAG
+009200     IF WS-PALINDROME-RESULT = 1
+009300         ADD 1 TO WS-TRANSPOSITION-COUNT
+009400     END-IF
+009500     PERFORM 2300-WRITE-DETAIL THRU 2300-EXIT
+009600     PERFORM 2100-READ-STUDENT THRU 2100-EXIT.
+009700 2000-EXIT.
+009800     EXIT.
+009900*--------------------------------------------------------------*
+010000*    2100-READ-STUDENT                                          *
+010100*--------------------------------------------------------------*
+010200 2100-READ-STUDENT.
+010300     READ STUDENT-MASTER-FILE NEXT RECORD
+010400         AT END
+010500             SET WS-EOF TO TRUE
+010600     END-READ.
+010700 2100-EXIT.
+010800     EXIT.
+010900*--------------------------------------------------------------*
+011000*    2300-WRITE-DETAIL                                          *
+011100*--------------------------------------------------------------*
+011200 2300-WRITE-DETAIL.
+011300     MOVE SPACE TO WS-DETAIL-LINE
+011400     MOVE SM-STUDENT-ID TO WS-DL-STUDENT-ID
+011500     MOVE WS-DRINK-RESULT TO WS-DL-AGE-BAND
+011600     MOVE WS-DRINK-RANK TO WS-DL-CATEGORY-RANK
+011700     IF WS-PALINDROME-RESULT = 1
+011800         MOVE "YES" TO WS-DL-TRANSPOSED
+011900     ELSE
+012000         MOVE "NO " TO WS-DL-TRANSPOSED
+012100     END-IF
+012200     WRITE STUDENT-POPULATION-LINE FROM WS-DETAIL-LINE.
+012300 2300-EXIT.
+012400     EXIT.
+012500*--------------------------------------------------------------*
+012600*    8000-FINALIZE                                               *
+012700*--------------------------------------------------------------*
+012800 8000-FINALIZE.
+012900     MOVE WS-STUDENT-COUNT TO WS-SL-STUDENT-COUNT
+013000     MOVE WS-TRANSPOSITION-COUNT TO WS-SL-TRANSPOSE-COUNT
+013100     WRITE STUDENT-POPULATION-LINE FROM WS-SUMMARY-LINE
+013200     CLOSE STUDENT-MASTER-FILE
+013300     CLOSE STUDENT-POPULATION-RPT.
+013400 8000-EXIT.
+013500     EXIT.
+013600 END PROGRAM STUPOPRT.
