@@ -0,0 +1,167 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SWITCH-IT-BACK.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    REVERSE LOOKUP COMPANION TO SWITCH-IT-UP.  TAKES A         *
+000900*    SPELLED-OUT WORD (0-99, INCLUDING COMPOUND FORMS LIKE      *
+001000*    "TWENTY-ONE") AND RETURNS THE MATCHING DIGIT, SO ENTRY     *
+001100*    SCREENS CAN ACCEPT EITHER THE NUMBER OR THE WORD FORM.     *
+001200*    THE COMPARISON IS CASE-INSENSITIVE.  A WORD THAT DOES NOT  *
+001300*    MATCH ANY KNOWN NUMBER IS FLAGGED VIA RESULT-STATUS.       *
+001400*--------------------------------------------------------------*
+001500*    MODIFICATION HISTORY                                      *
+001600*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001700*    2026-08-09  DLS  MOVED RESULT-STATUS ONTO THE SHARED       *
+001800*                     UTILSTAT STATUS-CODE LAYOUT.               *
+001900*--------------------------------------------------------------*
+002000 ENVIRONMENT DIVISION.
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300 01  WS-ONES-WORDS-TABLE.
+002400     05  FILLER                     PIC A(12) VALUE "ZERO".
+002500     05  FILLER                     PIC A(12) VALUE "ONE".
+002600     05  FILLER                     PIC A(12) VALUE "TWO".
+002700     05  FILLER                     PIC A(12) VALUE "THREE".
+002800     05  FILLER                     PIC A(12) VALUE "FOUR".
+002900     05  FILLER                     PIC A(12) VALUE "FIVE".
+003000     05  FILLER                     PIC A(12) VALUE "SIX".
+003100     05  FILLER                     PIC A(12) VALUE "SEVEN".
+003200     05  FILLER                     PIC A(12) VALUE "EIGHT".
+003300     05  FILLER                     PIC A(12) VALUE "NINE".
+003400     05  FILLER                     PIC A(12) VALUE "TEN".
+003500     05  FILLER                     PIC A(12) VALUE "ELEVEN".
+003600     05  FILLER                     PIC A(12) VALUE "TWELVE".
+003700     05  FILLER                     PIC A(12) VALUE "THIRTEEN".
+003800     05  FILLER                     PIC A(12) VALUE "FOURTEEN".
+003900     05  FILLER                     PIC A(12) VALUE "FIFTEEN".
+004000     05  FILLER                     PIC A(12) VALUE "SIXTEEN".
+004100     05  FILLER                     PIC A(12) VALUE "SEVENTEEN".
+004200     05  FILLER                     PIC A(12) VALUE "EIGHTEEN".
+004300     05  FILLER                     PIC A(12) VALUE "NINETEEN".
+004400 01  WS-ONES-WORDS REDEFINES WS-ONES-WORDS-TABLE
+004500                             PIC A(12) OCCURS 20 TIMES.
+004600 01  WS-TENS-WORDS-TABLE.
+004700     05  FILLER                     PIC A(12) VALUE SPACE.
+004800     05  FILLER                     PIC A(12) VALUE SPACE.
+004900     05  FILLER                     PIC A(12) VALUE "TWENTY".
+005000     05  FILLER                     PIC A(12) VALUE "THIRTY".
+005100     05  FILLER                     PIC A(12) VALUE "FORTY".
+005200     05  FILLER                     PIC A(12) VALUE "FIFTY".
+005300     05  FILLER                     PIC A(12) VALUE "SIXTY".
+005400     05  FILLER                     PIC A(12) VALUE "SEVENTY".
+005500     05  FILLER                     PIC A(12) VALUE "EIGHTY".
+005600     05  FILLER                     PIC A(12) VALUE "NINETY".
+005700 01  WS-TENS-WORDS REDEFINES WS-TENS-WORDS-TABLE
+005800                             PIC A(12) OCCURS 10 TIMES.
+005900 01  WS-SEARCH-WORD               PIC A(12).
+006000 01  WS-TENS-PART                 PIC A(12).
+006100 01  WS-ONES-PART                 PIC A(12).
+006200 01  WS-SUB                       PIC 9(02) COMP.
+006300 01  WS-SUB2                      PIC 9(02) COMP.
+006400 01  WS-FOUND-TENS-SUB            PIC 9(02) COMP.
+006500 01  WS-FOUND-ONES-SUB            PIC 9(02) COMP.
+006600 01  WS-TENS-FOUND-SWITCH         PIC X(01).
+006700     88  WS-TENS-FOUND                  VALUE "Y".
+006800     88  WS-TENS-NOT-FOUND                VALUE "N".
+006900 01  WS-ONES-FOUND-SWITCH         PIC X(01).
+007000     88  WS-ONES-FOUND                  VALUE "Y".
+007100     88  WS-ONES-NOT-FOUND                VALUE "N".
+007200 LINKAGE SECTION.
+007300 01  WORD                          PIC A(12).
+007400 01  RESULT                        PIC 9(02).
+007500     COPY utilstat REPLACING ==UTIL-STATUS-VALID==
+007600         BY ==RESULT-STATUS-VALID==
+007700         ==UTIL-STATUS-INVALID==
+007800         BY ==RESULT-STATUS-INVALID==
+007900         ==UTIL-STATUS-OVERFLOW==
+008000         BY ==RESULT-STATUS-OVERFLOW==
+008100         ==UTIL-STATUS== BY ==RESULT-STATUS==.
+008200 PROCEDURE DIVISION USING WORD RESULT RESULT-STATUS.
+008300*--------------------------------------------------------------*
+008400*    0000-MAINLINE                                              *
+008500*--------------------------------------------------------------*
+008600 0000-MAINLINE.
+008700     SET RESULT-STATUS-INVALID TO TRUE
+008800     MOVE ZERO TO RESULT
+008900     MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WORD))
+009000         TO WS-SEARCH-WORD
+009100     PERFORM 1000-CHECK-ONES-WORD THRU 1000-EXIT
+009200         VARYING WS-SUB FROM 1 BY 1
+009300         UNTIL WS-SUB > 20 OR RESULT-STATUS-VALID
+009400     IF RESULT-STATUS-INVALID
+009500         PERFORM 2000-CHECK-COMPOUND-WORD THRU 2000-EXIT
+009600     END-IF.
+009700 9999-EXIT.
+009800     GOBACK.
+009900*--------------------------------------------------------------*
+010000*    1000-CHECK-ONES-WORD - MATCHES A STANDALONE 0-19 WORD.     *
+010100*--------------------------------------------------------------*
+010200 1000-CHECK-ONES-WORD.
+010300     IF WS-SEARCH-WORD = WS-ONES-WORDS (WS-SUB)
+010400         COMPUTE RESULT = WS-SUB - 1
+010500         SET RESULT-STATUS-VALID TO TRUE
+010600     END-IF.
+010700 1000-EXIT.
+010800     EXIT.
+010900*--------------------------------------------------------------*
+011000*    2000-CHECK-COMPOUND-WORD - SPLITS ON A HYPHEN AND MATCHES  *
+011100*    THE TENS AND ONES PARTS SEPARATELY, FOR 20 AND UP.         *
+011200*--------------------------------------------------------------*
+011300 2000-CHECK-COMPOUND-WORD.
+011400     MOVE SPACE TO WS-TENS-PART WS-ONES-PART
+011500     UNSTRING WS-SEARCH-WORD DELIMITED BY "-"
+011600         INTO WS-TENS-PART WS-ONES-PART
+011700     SET WS-TENS-NOT-FOUND TO TRUE
+011800     PERFORM 2100-CHECK-TENS-WORD THRU 2100-EXIT
+011900         VARYING WS-SUB FROM 3 BY 1
+012000         UNTIL WS-SUB > 10 OR WS-TENS-FOUND
+012100     IF WS-TENS-FOUND
+012200         IF WS-ONES-PART = SPACE
+012300             COMPUTE RESULT = (WS-FOUND-TENS-SUB - 1) * 10
+012400             SET RESULT-STATUS-VALID TO TRUE
+012500         ELSE
+012600             PERFORM 2200-RESOLVE-ONES-PART THRU 2200-EXIT
+012700         END-IF
+012800     END-IF.
+012900 2000-EXIT.
+013000     EXIT.
+013100*--------------------------------------------------------------*
+013200*    2100-CHECK-TENS-WORD                                       *
+013300*--------------------------------------------------------------*
+013400 2100-CHECK-TENS-WORD.
+013500     IF WS-TENS-PART = WS-TENS-WORDS (WS-SUB)
+013600         SET WS-TENS-FOUND TO TRUE
+013700         MOVE WS-SUB TO WS-FOUND-TENS-SUB
+013800     END-IF.
+013900 2100-EXIT.
+014000     EXIT.
+014100*--------------------------------------------------------------*
+014200*    2200-RESOLVE-ONES-PART - MATCHES THE ONES PART OF A        *
+014300*    COMPOUND WORD (ONE THRU NINE ONLY).                        *
+014400*--------------------------------------------------------------*
+014500 2200-RESOLVE-ONES-PART.
+014600     SET WS-ONES-NOT-FOUND TO TRUE
+014700     PERFORM 2210-CHECK-ONES-PART THRU 2210-EXIT
+014800         VARYING WS-SUB2 FROM 2 BY 1
+014900         UNTIL WS-SUB2 > 10 OR WS-ONES-FOUND
+015000     IF WS-ONES-FOUND
+015100         COMPUTE RESULT = ((WS-FOUND-TENS-SUB - 1) * 10)
+015200             + (WS-FOUND-ONES-SUB - 1)
+015300         SET RESULT-STATUS-VALID TO TRUE
+015400     END-IF.
+015500 2200-EXIT.
+015600     EXIT.
+015700*--------------------------------------------------------------*
+015800*    2210-CHECK-ONES-PART                                       *
+015900*--------------------------------------------------------------*
+016000 2210-CHECK-ONES-PART.
+016100     IF WS-ONES-PART = WS-ONES-WORDS (WS-SUB2)
+016200         SET WS-ONES-FOUND TO TRUE
+016300         MOVE WS-SUB2 TO WS-FOUND-ONES-SUB
+016400     END-IF.
+016500 2210-EXIT.
+016600     EXIT.
+016700 END PROGRAM SWITCH-IT-BACK.
