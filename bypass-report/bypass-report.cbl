@@ -0,0 +1,212 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BYPASRPT.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    NIGHTLY RECONCILIATION OF THE CONCESSION POS TRANSACTION   *
+000900*    FILE AGAINST PEOPLE-AGE-DRINK'S CLASSIFICATION.  FLAGS     *
+001000*    EVERY COMPLETED SALE WHOSE ITEM CATEGORY RANK EXCEEDS THE  *
+001100*    CUSTOMER'S AGE-BAND RANK, WHETHER OR NOT A MANAGER         *
+001200*    OVERRIDE CODE WAS ON FILE, SO REGISTER OVERRIDES AND TILL  *
+001300*    ERRORS BOTH SURFACE FOR REVIEW.                            *
+001400*--------------------------------------------------------------*
+001500*    MODIFICATION HISTORY                                      *
+001600*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001700*    2026-08-09  DLS  FEED THE EXCEPTION COUNT TO THE SHARED    *
+001800*                     END-OF-DAY TOTALS FILE VIA EODWRITE FOR   *
+001900*                     THE CONSOLIDATED SUMMARY.                 *
+002000*--------------------------------------------------------------*
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CONCESSION-ITEM-FILE ASSIGN TO CONCITEM
+002500         ORGANIZATION IS SEQUENTIAL.
+002600     SELECT CONCESSION-TRANSACTION-FILE ASSIGN TO CONSTXN
+002700         ORGANIZATION IS SEQUENTIAL.
+002800     SELECT BYPASS-EXCEPTION-RPT ASSIGN TO BYPSEXCP
+002900         ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  CONCESSION-ITEM-FILE
+003300     RECORDING MODE IS F.
+003400     COPY concitem.
+003500 FD  CONCESSION-TRANSACTION-FILE
+003600     RECORDING MODE IS F.
+003700     COPY constxn.
+003800 FD  BYPASS-EXCEPTION-RPT
+003900     RECORDING MODE IS F.
+004000 01  BYPASS-EXCEPTION-LINE        PIC X(80).
+004100 WORKING-STORAGE SECTION.
+004200 01  WS-ITEM-EOF-SWITCH           PIC X(01) VALUE "N".
+004300     88  WS-ITEM-EOF                  VALUE "Y".
+004400     88  WS-ITEM-NOT-EOF               VALUE "N".
+004500 01  WS-TXN-EOF-SWITCH             PIC X(01) VALUE "N".
+004600     88  WS-TXN-EOF                     VALUE "Y".
+004700     88  WS-TXN-NOT-EOF                  VALUE "N".
+004800 01  WS-ITEM-COUNT                PIC 9(03) COMP.
+004900 01  WS-SUB                       PIC 9(03) COMP.
+005000 01  WS-ITEM-TABLE.
+005100     05  WS-ITEM-ENTRY OCCURS 50 TIMES.
+005200         10  WS-ITEM-ID            PIC X(09).
+005300         10  WS-ITEM-NAME          PIC X(20).
+005400         10  WS-ITEM-RANK          PIC 9(01).
+005500 01  WS-FOUND-SWITCH               PIC X(01) VALUE "N".
+005600     88  WS-ITEM-FOUND                  VALUE "Y".
+005700     88  WS-ITEM-NOT-FOUND                VALUE "N".
+005800 01  WS-FOUND-SUB                 PIC 9(03) COMP.
+005900 01  WS-DRINK-RESULT               PIC A(12).
+006000 01  WS-CATEGORY-RANK              PIC 9(01).
+006100 01  WS-EXCEPTION-COUNT            PIC 9(05) COMP VALUE ZERO.
+006200 01  WS-EOD-SOURCE-PROGRAM         PIC X(10) VALUE "BYPASRPT".
+006300 01  WS-EOD-EXCEPTION-LABEL        PIC X(24)
+006400         VALUE "CONCESSION BYPASSES".
+006500 01  WS-EOD-METRIC-VALUE           PIC 9(07).
+006600 01  WS-OVERRIDE-DISPLAY           PIC X(03).
+006700 01  WS-DETAIL-LINE.
+006800     05  WS-DL-TRANS-ID             PIC X(09).
+006900     05  FILLER                     PIC X(02) VALUE SPACE.
+007000     05  WS-DL-CUSTOMER-AGE         PIC 9(03).
+007100     05  FILLER                     PIC X(02) VALUE SPACE.
+007200     05  WS-DL-ITEM-ID              PIC X(09).
+007300     05  FILLER                     PIC X(02) VALUE SPACE.
+007400     05  WS-DL-DRINK-RESULT         PIC A(12).
+007500     05  FILLER                     PIC X(02) VALUE SPACE.
+007600     05  WS-DL-OVERRIDE             PIC X(03).
+007700     05  FILLER                     PIC X(37) VALUE SPACE.
+007800 01  WS-TOTAL-LINE.
+007900     05  FILLER                     PIC X(20)
+008000             VALUE "TOTAL EXCEPTIONS -  ".
+008100     05  WS-TL-EXCEPTION-COUNT      PIC ZZ,ZZ9.
+008200     05  FILLER                     PIC X(54) VALUE SPACE.
+008300 PROCEDURE DIVISION.
+008400*--------------------------------------------------------------*
+008500*    0000-MAINLINE                                              *
+008600*--------------------------------------------------------------*
+008700 0000-MAINLINE.
+008800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008900     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+009000         UNTIL WS-TXN-EOF
+009100     PERFORM 8000-FINALIZE THRU 8000-EXIT
+009200     GOBACK.
+009300*--------------------------------------------------------------*
+009400*    1000-INITIALIZE - LOADS THE ITEM MASTER TABLE ONCE SO IT   *
+009500*    CAN BE LOOKED UP FOR EVERY TRANSACTION.                    *
+009600*--------------------------------------------------------------*
+009700 1000-INITIALIZE.
+009800     OPEN INPUT CONCESSION-ITEM-FILE
+009900     OPEN INPUT CONCESSION-TRANSACTION-FILE
+010000     OPEN OUTPUT BYPASS-EXCEPTION-RPT
+010100     MOVE ZERO TO WS-ITEM-COUNT
+010200     PERFORM 1100-LOAD-ITEM THRU 1100-EXIT
+010300         UNTIL WS-ITEM-EOF
+010400     CLOSE CONCESSION-ITEM-FILE
+010500     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+010600 1000-EXIT.
+010700     EXIT.
+010800*--------------------------------------------------------------*
+010900*    1100-LOAD-ITEM                                              *
+011000*--------------------------------------------------------------*
+011100 1100-LOAD-ITEM.
+011200     READ CONCESSION-ITEM-FILE
+011300         AT END
+011400             SET WS-ITEM-EOF TO TRUE
+011500         NOT AT END
+011600             ADD 1 TO WS-ITEM-COUNT
+011700             MOVE CI-ITEM-ID TO WS-ITEM-ID (WS-ITEM-COUNT)
+011800             MOVE CI-ITEM-NAME TO WS-ITEM-NAME (WS-ITEM-COUNT)
+011900             MOVE CI-CATEGORY-RANK TO WS-ITEM-RANK (WS-ITEM-COUNT)
+012000     END-READ.
+012100 1100-EXIT.
+012200     EXIT.
+012300*--------------------------------------------------------------*
+012400*    2000-PROCESS-TRANSACTION - RE-DERIVES THE ELIGIBILITY      *
+012500*    DECISION FOR THE COMPLETED SALE AND FLAGS IT WHEN THE      *
+012600*    ITEM SHOULD NOT HAVE BEEN SOLD TO THIS CUSTOMER.           *
+012700*--------------------------------------------------------------*
+012800 2000-PROCESS-TRANSACTION.
+012900     PERFORM 2150-FIND-ITEM THRU 2150-EXIT
+013000     IF WS-ITEM-FOUND
+013100         CALL "PEOPLE-AGE-DRINK" USING CT-CUSTOMER-AGE
+013200             WS-DRINK-RESULT WS-CATEGORY-RANK
+013300         IF WS-ITEM-RANK (WS-FOUND-SUB) > WS-CATEGORY-RANK
+013400             PERFORM 2400-WRITE-EXCEPTION THRU 2400-EXIT
+013500         END-IF
+013600     END-IF
+013700     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+013800 2000-EXIT.
+013900     EXIT.
+014000*--------------------------------------------------------------*
+014100*    2100-READ-TRANSACTION                                      *
+014200*--------------------------------------------------------------*
+014300 2100-READ-TRANSACTION.
+014400     READ CONCESSION-TRANSACTION-FILE
+014500         AT END
+014600             SET WS-TXN-EOF TO TRUE
+014700     END-READ.
+014800 2100-EXIT.
+014900     EXIT.
+015000*--------------------------------------------------------------*
+015100*    2150-FIND-ITEM - LINEAR LOOKUP OF THE TRANSACTION'S ITEM   *
+015200*    IN THE IN-MEMORY ITEM TABLE.                               *
+015300*--------------------------------------------------------------*
+015400 2150-FIND-ITEM.
+015500     SET WS-ITEM-NOT-FOUND TO TRUE
+015600     PERFORM 2110-CHECK-ITEM-ENTRY THRU 2110-EXIT
+015700         VARYING WS-SUB FROM 1 BY 1
+015800         UNTIL WS-SUB > WS-ITEM-COUNT OR WS-ITEM-FOUND.
+015900 2150-EXIT.
+016000     EXIT.
+016100*--------------------------------------------------------------*
+016200*    2110-CHECK-ITEM-ENTRY                                       *
+016300*--------------------------------------------------------------*
+016400 2110-CHECK-ITEM-ENTRY.
+016500     IF CT-ITEM-ID = WS-ITEM-ID (WS-SUB)
+016600         SET WS-ITEM-FOUND TO TRUE
+016700         MOVE WS-SUB TO WS-FOUND-SUB
+016800     END-IF.
+016900 2110-EXIT.
+017000     EXIT.
+017100*--------------------------------------------------------------*
+017200*    2400-WRITE-EXCEPTION                                        *
+017300*--------------------------------------------------------------*
+017400 2400-WRITE-EXCEPTION.
+017500     ADD 1 TO WS-EXCEPTION-COUNT
+017600     IF CT-OVERRIDE-YES
+017700         MOVE "YES" TO WS-OVERRIDE-DISPLAY
+017800     ELSE
+017900         MOVE "NO " TO WS-OVERRIDE-DISPLAY
+018000     END-IF
+018100     MOVE SPACE TO WS-DETAIL-LINE
+018200     MOVE CT-TRANS-ID TO WS-DL-TRANS-ID
+018300     MOVE CT-CUSTOMER-AGE TO WS-DL-CUSTOMER-AGE
+018400     MOVE CT-ITEM-ID TO WS-DL-ITEM-ID
+018500     MOVE WS-DRINK-RESULT TO WS-DL-DRINK-RESULT
+018600     MOVE WS-OVERRIDE-DISPLAY TO WS-DL-OVERRIDE
+018700     WRITE BYPASS-EXCEPTION-LINE FROM WS-DETAIL-LINE.
+018800 2400-EXIT.
+018900     EXIT.
+019000*--------------------------------------------------------------*
+019100*    8000-FINALIZE                                               *
+019200*--------------------------------------------------------------*
+019300 8000-FINALIZE.
+019400     MOVE WS-EXCEPTION-COUNT TO WS-TL-EXCEPTION-COUNT
+019500     WRITE BYPASS-EXCEPTION-LINE FROM WS-TOTAL-LINE
+019600     CLOSE CONCESSION-TRANSACTION-FILE
+019700     CLOSE BYPASS-EXCEPTION-RPT
+019800     PERFORM 8100-WRITE-EOD-TOTALS THRU 8100-EXIT.
+019900 8000-EXIT.
+020000     EXIT.
+020100*--------------------------------------------------------------*
+020200*    8100-WRITE-EOD-TOTALS - FEEDS THE EXCEPTION COUNT TO THE   *
+020300*    SHARED END-OF-DAY SUMMARY SO EODSUM CAN PRINT IT ALONGSIDE *
+020400*    THE OTHER NIGHTLY JOBS' NUMBERS.                           *
+020500*--------------------------------------------------------------*
+020600 8100-WRITE-EOD-TOTALS.
+020700     MOVE WS-EXCEPTION-COUNT TO WS-EOD-METRIC-VALUE
+020800     CALL "EODWRITE" USING WS-EOD-SOURCE-PROGRAM
+020900         WS-EOD-EXCEPTION-LABEL WS-EOD-METRIC-VALUE.
+021000 8100-EXIT.
+021100     EXIT.
+021200 END PROGRAM BYPASRPT.
