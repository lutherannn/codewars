@@ -0,0 +1,54 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SISWRITE.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    APPENDS ONE ROW TO THE SHARED SIS-EXTRACT FILE SO THE      *
+000900*    DISTRICT STUDENT-INFORMATION SYSTEM'S NIGHTLY LOAD PICKS   *
+001000*    UP ROUTE CAPACITY AND SUPPLY DATA THAT USED TO ONLY EVER   *
+001100*    EXIST AS IN-MEMORY LINKAGE RESULTS.  THE FILE IS OPENED    *
+001200*    EXTEND, WRITTEN, AND CLOSED ON EVERY CALL RATHER THAN      *
+001300*    HELD OPEN, THE SAME WAY AUDITLOG AND EODWRITE DO, SO A     *
+001400*    ROW SURVIVES EVEN IF THE CALLING JOB ABENDS RIGHT AFTER    *
+001500*    FLAGGING IT.                                               *
+001600*--------------------------------------------------------------*
+001700*    MODIFICATION HISTORY                                      *
+001800*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001900*--------------------------------------------------------------*
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT SIS-EXTRACT-FILE ASSIGN TO SISEXTR
+002400         ORGANIZATION IS SEQUENTIAL.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  SIS-EXTRACT-FILE
+002800     RECORDING MODE IS F.
+002900     COPY sisextr.
+003000 LINKAGE SECTION.
+003100 01  SW-RECORD-TYPE                PIC X(04).
+003200 01  SW-SOURCE-PROGRAM             PIC X(10).
+003300 01  SW-ENTITY-ID                  PIC X(09).
+003400 01  SW-METRIC-1-LABEL             PIC X(15).
+003500 01  SW-METRIC-1-VALUE             PIC 9(07).
+003600 01  SW-METRIC-2-LABEL             PIC X(15).
+003700 01  SW-METRIC-2-VALUE             PIC 9(07).
+003800 PROCEDURE DIVISION USING SW-RECORD-TYPE SW-SOURCE-PROGRAM
+003900                          SW-ENTITY-ID
+004000                          SW-METRIC-1-LABEL SW-METRIC-1-VALUE
+004100                          SW-METRIC-2-LABEL SW-METRIC-2-VALUE.
+004200 0000-MAINLINE.
+004300     OPEN EXTEND SIS-EXTRACT-FILE
+004400     MOVE SW-RECORD-TYPE TO SIS-RECORD-TYPE
+004500     MOVE SW-SOURCE-PROGRAM TO SIS-SOURCE-PROGRAM
+004600     MOVE SW-ENTITY-ID TO SIS-ENTITY-ID
+004700     MOVE SW-METRIC-1-LABEL TO SIS-METRIC-1-LABEL
+004800     MOVE SW-METRIC-1-VALUE TO SIS-METRIC-1-VALUE
+004900     MOVE SW-METRIC-2-LABEL TO SIS-METRIC-2-LABEL
+005000     MOVE SW-METRIC-2-VALUE TO SIS-METRIC-2-VALUE
+005100     WRITE SIS-EXTRACT-RECORD
+005200     CLOSE SIS-EXTRACT-FILE
+005300     GOBACK.
+005400 END PROGRAM SISWRITE.
