@@ -0,0 +1,206 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. TERMQTRR.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    READS THE TERM-ENROLLMENT FILE, CALLS QUARTERYEAR ONCE     *
+000900*    PER STUDENT RECORD, AND PRODUCES THE STUDENTS-BY-QUARTER   *
+001000*    ROSTER REPORT NEEDED AT EVERY TERM ROLLOVER.               *
+001100*--------------------------------------------------------------*
+001200*    MODIFICATION HISTORY                                      *
+001300*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001400*    2026-08-09  DLS  ALSO CALL CENTURY OFF THE SAME RECORD'S   *
+001500*                     ENROLLMENT YEAR (NOW CARRIED ALONGSIDE    *
+001600*                     MONTH/DAY VIA THE SHARED COMNDATE         *
+001700*                     STRUCTURE) SO THE ROSTER SHOWS BOTH THE   *
+001800*                     QUARTER AND THE CENTURY BUCKET FOR EACH   *
+001900*                     STUDENT.                                  *
+001950*    2026-08-09  DLS  VALIDATE TE-ENROLLMENT-YEAR THROUGH THE   *
+001960*                     SHARED NUMCHECK ROUTINE BEFORE THE        *
+001970*                     CENTURY CALL, SINCE CENTURY ITSELF TAKES  *
+001980*                     NO VALIDATION PARAMETERS.                 *
+002000*--------------------------------------------------------------*
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT TERM-ENROLLMENT-FILE ASSIGN TO TERMENR
+002500         ORGANIZATION IS SEQUENTIAL.
+002600     SELECT QUARTER-ROSTER-RPT ASSIGN TO QTRRPT
+002700         ORGANIZATION IS SEQUENTIAL.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  TERM-ENROLLMENT-FILE
+003100     RECORDING MODE IS F.
+003200     COPY termenr.
+003300 FD  QUARTER-ROSTER-RPT
+003400     RECORDING MODE IS F.
+003500 01  QUARTER-ROSTER-LINE         PIC X(80).
+003600 WORKING-STORAGE SECTION.
+003700 01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+003800     88  WS-EOF                      VALUE "Y".
+003900     88  WS-NOT-EOF                  VALUE "N".
+004000 01  WS-QY-LINKAGE.
+004100     05  WS-QY-MONTH             PIC 9(02).
+004200     05  WS-QY-FY-START          PIC 9(02).
+004300     05  WS-QY-RESULT            PIC 9.
+004400     05  WS-QY-QTR-START         PIC 9(04).
+004500     05  WS-QY-QTR-END           PIC 9(04).
+004600     05  WS-QY-MONTH-STATUS      PIC X(01).
+004700         88  WS-QY-MONTH-VALID       VALUE "V".
+004800     05  WS-QY-DAY-IN-MONTH      PIC 9(02).
+004900     05  WS-QY-DAY-OF-QTR        PIC 9(03).
+005000     05  WS-QY-WEEK-OF-QTR       PIC 9(02).
+005100 01  WS-CENT-LINKAGE.
+005200     05  WS-CENT-YEAR            PIC 9(05).
+005300     05  WS-CENT-RESULT          PIC 9(08).
+005400     05  WS-CENT-ERA-FLAG        PIC X(01).
+005500         88  WS-CENT-ERA-PRE-1900    VALUE "P".
+005600         88  WS-CENT-ERA-MODERN      VALUE "M".
+005700 01  WS-QUARTER-COUNTS.
+005800     05  WS-QTR-COUNT OCCURS 4 TIMES PIC 9(05).
+005810 01  WS-YEAR-STATUS              PIC X(01).
+005820     88  WS-YEAR-VALID               VALUE "V".
+005830     88  WS-YEAR-INVALID             VALUE "I".
+005840 01  WS-REJECT-COUNT             PIC 9(05) COMP VALUE ZERO.
+005850 01  WS-NUMCHECK-BUFFER          PIC X(09).
+005860 01  WS-NUMCHECK-LENGTH          PIC 9(02) COMP.
+005900 01  WS-DETAIL-LINE.
+006000     05  WS-DL-STUDENT-ID        PIC X(09).
+006100     05  FILLER                  PIC X(01) VALUE SPACE.
+006200     05  WS-DL-STUDENT-NAME      PIC X(30).
+006300     05  FILLER                  PIC X(01) VALUE SPACE.
+006400     05  WS-DL-QUARTER           PIC 9.
+006500     05  FILLER                  PIC X(03) VALUE SPACE.
+006600     05  WS-DL-WEEK-OF-QTR       PIC Z9.
+006700     05  FILLER                  PIC X(02) VALUE SPACE.
+006800     05  WS-DL-CENTURY           PIC Z(7)9.
+006900     05  FILLER                  PIC X(10) VALUE SPACE.
+007000 01  WS-SUMMARY-LINE.
+007100     05  FILLER                  PIC X(15) VALUE "QUARTER ".
+007200     05  WS-SL-QUARTER           PIC 9.
+007300     05  FILLER                  PIC X(10) VALUE " STUDENTS:".
+007400     05  WS-SL-COUNT             PIC ZZ,ZZ9.
+007500     05  FILLER                  PIC X(40) VALUE SPACE.
+007600 01  WS-SUB                      PIC 9(02) COMP.
+007700 PROCEDURE DIVISION.
+007800*--------------------------------------------------------------*
+007900*    0000-MAINLINE                                             *
+008000*--------------------------------------------------------------*
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008300     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+008400         UNTIL WS-EOF
+008500     PERFORM 8000-FINALIZE THRU 8000-EXIT
+008600     GOBACK.
+008700*--------------------------------------------------------------*
+008800*    1000-INITIALIZE                                            *
+008900*--------------------------------------------------------------*
+009000 1000-INITIALIZE.
+009100     OPEN INPUT TERM-ENROLLMENT-FILE
+009200     OPEN OUTPUT QUARTER-ROSTER-RPT
+009300     INITIALIZE WS-QUARTER-COUNTS
+009400     PERFORM 2100-READ-ENROLLMENT THRU 2100-EXIT.
+009500 1000-EXIT.
+009600     EXIT.
+009700*--------------------------------------------------------------*
+009800*    2000-PROCESS-RECORD                                        *
+009900*--------------------------------------------------------------*
+010000 2000-PROCESS-RECORD.
+010100     PERFORM 2200-CALL-QUARTERYEAR THRU 2200-EXIT
+010200     PERFORM 2250-CALL-CENTURY THRU 2250-EXIT
+010300     PERFORM 2300-WRITE-DETAIL THRU 2300-EXIT
+010400     PERFORM 2100-READ-ENROLLMENT THRU 2100-EXIT.
+010500 2000-EXIT.
+010600     EXIT.
+010700*--------------------------------------------------------------*
+010800*    2100-READ-ENROLLMENT                                       *
+010900*--------------------------------------------------------------*
+011000 2100-READ-ENROLLMENT.
+011100     READ TERM-ENROLLMENT-FILE
+011200         AT END
+011300             SET WS-EOF TO TRUE
+011400     END-READ.
+011500 2100-EXIT.
+011600     EXIT.
+011700*--------------------------------------------------------------*
+011800*    2200-CALL-QUARTERYEAR                                      *
+011900*--------------------------------------------------------------*
+012000 2200-CALL-QUARTERYEAR.
+012100     MOVE TE-ENROLLMENT-MONTH TO WS-QY-MONTH
+012200     MOVE TE-ENROLLMENT-DAY TO WS-QY-DAY-IN-MONTH
+012300     MOVE TE-FISCAL-YR-START-MO TO WS-QY-FY-START
+012400     CALL "QUARTERYEAR" USING WS-QY-MONTH WS-QY-FY-START
+012500         WS-QY-RESULT WS-QY-QTR-START WS-QY-QTR-END
+012600         WS-QY-MONTH-STATUS WS-QY-DAY-IN-MONTH
+012700         WS-QY-DAY-OF-QTR WS-QY-WEEK-OF-QTR
+012800     IF WS-QY-MONTH-VALID
+012900         ADD 1 TO WS-QTR-COUNT (WS-QY-RESULT)
+013000     END-IF.
+013100 2200-EXIT.
+013200     EXIT.
+013300*--------------------------------------------------------------*
+013400*    2250-CALL-CENTURY - DERIVES THE CENTURY BUCKET FOR THE     *
+013500*    SAME ENROLLMENT RECORD FROM THE YEAR CARRIED ALONGSIDE     *
+013600*    MONTH/DAY IN THE SHARED COMNDATE STRUCTURE.  THE YEAR IS   *
+013620*    VALIDATED THROUGH THE SHARED NUMCHECK ROUTINE FIRST SINCE  *
+013640*    CENTURY ITSELF TAKES NO VALIDATION PARAMETERS - A REJECTED *
+013660*    YEAR LEAVES THE CENTURY BUCKET AT ZERO ON THE ROSTER.      *
+013700*--------------------------------------------------------------*
+013800 2250-CALL-CENTURY.
+013810     MOVE SPACE TO WS-NUMCHECK-BUFFER
+013820     MOVE TE-ENROLLMENT-YEAR TO WS-NUMCHECK-BUFFER
+013830     MOVE 5 TO WS-NUMCHECK-LENGTH
+013840     CALL "NUMCHECK" USING WS-NUMCHECK-BUFFER WS-NUMCHECK-LENGTH
+013850         WS-YEAR-STATUS
+013860     IF WS-YEAR-VALID AND TE-ENROLLMENT-YEAR = ZERO
+013870         SET WS-YEAR-INVALID TO TRUE
+013880     END-IF
+013900     IF WS-YEAR-INVALID
+013910         ADD 1 TO WS-REJECT-COUNT
+013920         MOVE ZERO TO WS-CENT-RESULT
+013930     ELSE
+013940         MOVE TE-ENROLLMENT-YEAR TO WS-CENT-YEAR
+013950         CALL "CENTURY" USING WS-CENT-YEAR WS-CENT-RESULT
+013960             WS-CENT-ERA-FLAG
+013970     END-IF.
+014200 2250-EXIT.
+014300     EXIT.
+014400*--------------------------------------------------------------*
+014500*    2300-WRITE-DETAIL                                          *
+014600*--------------------------------------------------------------*
+014700 2300-WRITE-DETAIL.
+014800     MOVE SPACE TO WS-DETAIL-LINE
+014900     MOVE TE-STUDENT-ID TO WS-DL-STUDENT-ID
+015000     MOVE TE-STUDENT-NAME TO WS-DL-STUDENT-NAME
+015100     MOVE WS-QY-RESULT TO WS-DL-QUARTER
+015200     MOVE WS-QY-WEEK-OF-QTR TO WS-DL-WEEK-OF-QTR
+015300     MOVE WS-CENT-RESULT TO WS-DL-CENTURY
+015400     WRITE QUARTER-ROSTER-LINE FROM WS-DETAIL-LINE.
+015500 2300-EXIT.
+015600     EXIT.
+015700*--------------------------------------------------------------*
+015800*    8000-FINALIZE - PRINTS THE PER-QUARTER STUDENT COUNTS AND  *
+015900*    CLOSES BOTH FILES.                                         *
+016000*--------------------------------------------------------------*
+016100 8000-FINALIZE.
+016200     PERFORM 8100-WRITE-SUMMARY THRU 8100-EXIT
+016300         VARYING WS-SUB FROM 1 BY 1
+016400         UNTIL WS-SUB > 4
+016500     CLOSE TERM-ENROLLMENT-FILE
+016600     CLOSE QUARTER-ROSTER-RPT
+016650     DISPLAY "TERMQTRR: YEARS REJECTED - " WS-REJECT-COUNT.
+016700 8000-EXIT.
+016800     EXIT.
+016900*--------------------------------------------------------------*
+017000*    8100-WRITE-SUMMARY                                         *
+017100*--------------------------------------------------------------*
+017200 8100-WRITE-SUMMARY.
+017300     MOVE SPACE TO WS-SUMMARY-LINE
+017400     MOVE WS-SUB TO WS-SL-QUARTER
+017500     MOVE WS-QTR-COUNT (WS-SUB) TO WS-SL-COUNT
+017600     WRITE QUARTER-ROSTER-LINE FROM WS-SUMMARY-LINE.
+017700 8100-EXIT.
+017800     EXIT.
+017900 END PROGRAM TERMQTRR.
