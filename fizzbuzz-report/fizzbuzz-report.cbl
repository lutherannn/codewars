@@ -0,0 +1,76 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FIZZRPT.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    RUNS THE FIZZBUZZ EVERY-NTH-OCCURRENCE MARKER OVER A       *
+000900*    RANGE OF DAYS AND WRITES THE RESULT TO A SEQUENTIAL        *
+001000*    REPORT FILE SO IT CAN BE SCHEDULED AND ARCHIVED AS A       *
+001100*    BATCH JOB INSTEAD OF SCROLLING OFF A CONSOLE.               *
+001200*--------------------------------------------------------------*
+001300*    MODIFICATION HISTORY                                      *
+001400*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001500*--------------------------------------------------------------*
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT FIZZBUZZ-RPT ASSIGN TO FIZZRPT
+002000         ORGANIZATION IS SEQUENTIAL.
+002100 DATA DIVISION.
+002200 FILE SECTION.
+002300 FD  FIZZBUZZ-RPT
+002400     RECORDING MODE IS F.
+002500 01  FIZZBUZZ-LINE                 PIC X(80).
+002600 WORKING-STORAGE SECTION.
+002700 01  WS-OCCURRENCE-COUNT           PIC 9(05) VALUE 50.
+002800 01  WS-DAY-NUM                    PIC 9(05).
+002900 01  WS-DIVISOR-A                  PIC 9(03) VALUE 3.
+003000 01  WS-LABEL-A                    PIC X(10) VALUE "FIZZ".
+003100 01  WS-DIVISOR-B                  PIC 9(03) VALUE 5.
+003200 01  WS-LABEL-B                    PIC X(10) VALUE "BUZZ".
+003300 01  WS-RESULT                     PIC X(20).
+003400 01  WS-DETAIL-LINE.
+003500     05  WS-DL-DAY-NUM              PIC ZZZZ9.
+003600     05  FILLER                     PIC X(03) VALUE SPACE.
+003700     05  WS-DL-RESULT               PIC X(20).
+003800     05  FILLER                     PIC X(48) VALUE SPACE.
+003900 PROCEDURE DIVISION.
+004000*--------------------------------------------------------------*
+004100*    0000-MAINLINE                                              *
+004200*--------------------------------------------------------------*
+004300 0000-MAINLINE.
+004400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+004500     PERFORM 2000-MARK-DAY THRU 2000-EXIT
+004600         VARYING WS-DAY-NUM FROM 1 BY 1
+004700         UNTIL WS-DAY-NUM > WS-OCCURRENCE-COUNT
+004800     PERFORM 8000-FINALIZE THRU 8000-EXIT
+004900     GOBACK.
+005000*--------------------------------------------------------------*
+005100*    1000-INITIALIZE                                             *
+005200*--------------------------------------------------------------*
+005300 1000-INITIALIZE.
+005400     OPEN OUTPUT FIZZBUZZ-RPT.
+005500 1000-EXIT.
+005600     EXIT.
+005700*--------------------------------------------------------------*
+005800*    2000-MARK-DAY                                               *
+005900*--------------------------------------------------------------*
+006000 2000-MARK-DAY.
+006100     CALL "FIZZBUZZ" USING WS-DAY-NUM WS-DIVISOR-A WS-LABEL-A
+006200         WS-DIVISOR-B WS-LABEL-B WS-RESULT
+006300     MOVE SPACE TO WS-DETAIL-LINE
+006400     MOVE WS-DAY-NUM TO WS-DL-DAY-NUM
+006500     MOVE WS-RESULT TO WS-DL-RESULT
+006600     WRITE FIZZBUZZ-LINE FROM WS-DETAIL-LINE.
+006700 2000-EXIT.
+006800     EXIT.
+006900*--------------------------------------------------------------*
+007000*    8000-FINALIZE                                               *
+007100*--------------------------------------------------------------*
+007200 8000-FINALIZE.
+007300     CLOSE FIZZBUZZ-RPT.
+007400 8000-EXIT.
+007500     EXIT.
+007600 END PROGRAM FIZZRPT.
