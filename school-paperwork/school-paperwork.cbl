@@ -1,16 +1,90 @@
-       identification division.
-       program-id. schoolPaperwork.      
-       data division.
-       linkage section.
-       01  n         pic s9(3).
-       01  m         pic s9(3).      
-       01  result    pic 9(5).
-       procedure division using n m result.
-       IF m <= 0 OR n <= 0
-       MOVE 0 TO result
-       ELSE
-       COMPUTE result = (n * m)
-       END-IF
-           goback.
-       end program schoolPaperwork.
-      
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SCHOOLPAPERWORK.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    COMPUTES THE WORKSHEET PACKET COUNT FOR ONE CLASSROOM AS   *
+000900*    N (STUDENT COUNT) TIMES M (PAGES PER PACKET).  A NEGATIVE  *
+001000*    OR ZERO N OR M PRODUCES A RESULT OF ZERO.  A PRODUCT THAT  *
+001100*    WOULD OVERFLOW RESULT'S FIVE DIGITS IS FLAGGED VIA         *
+001200*    RESULT-STATUS INSTEAD OF BEING SILENTLY TRUNCATED.         *
+001300*--------------------------------------------------------------*
+001400*    MODIFICATION HISTORY                                      *
+001500*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001600*    2026-08-09  DLS  ADDED RESULT-STATUS TO FLAG OVERFLOW ON   *
+001700*                     LARGE MULTI-CLASSROOM PRINT RUNS.        *
+001800*    2026-08-09  DLS  MOVED RESULT-STATUS ONTO THE SHARED       *
+001900*                     UTILSTAT STATUS-CODE LAYOUT.               *
+002000*    2026-08-09  DLS  VALIDATE N AND M THROUGH THE SHARED        *
+002100*                     NUMCHECK ROUTINE BEFORE THE MULTIPLY, SO   *
+002200*                     A NON-NUMERIC BYTE FROM A CORRUPTED FEED   *
+002300*                     IS REJECTED INSTEAD OF FLOWING INTO A      *
+002400*                     WRONG RESULT.                              *
+002430*    2026-08-09  DLS  MOVED N AND M TO COMP-3 NOW THAT THIS      *
+002440*                     RUNS AGAINST FULL DAILY VOLUMES - EVERY    *
+002450*                     CALLER'S ARGUMENT WAS UPDATED TO MATCH     *
+002460*                     SINCE THE PHYSICAL REPRESENTATION IS       *
+002470*                     PART OF THE CALL INTERFACE.                *
+002500*--------------------------------------------------------------*
+002600 ENVIRONMENT DIVISION.
+002700 DATA DIVISION.
+002800 WORKING-STORAGE SECTION.
+002900 01  WS-NUMCHECK-BUFFER            PIC X(09).
+003000 01  WS-NUMCHECK-LENGTH            PIC 9(02) COMP.
+003100 LINKAGE SECTION.
+003200 01  N                             PIC S9(03) COMP-3.
+003300 01  M                             PIC S9(03) COMP-3.
+003400 01  RESULT                        PIC 9(05).
+003500     COPY utilstat REPLACING ==UTIL-STATUS-VALID==
+003600         BY ==RESULT-STATUS-VALID==
+003700         ==UTIL-STATUS-INVALID==
+003800         BY ==RESULT-STATUS-INVALID==
+003900         ==UTIL-STATUS-OVERFLOW==
+004000         BY ==RESULT-STATUS-OVERFLOW==
+004100         ==UTIL-STATUS== BY ==RESULT-STATUS==.
+004200 PROCEDURE DIVISION USING N M RESULT RESULT-STATUS.
+004300*--------------------------------------------------------------*
+004400*    0000-MAINLINE                                              *
+004500*--------------------------------------------------------------*
+004600 0000-MAINLINE.
+004700     PERFORM 1000-VALIDATE-INPUT THRU 1000-EXIT
+004800     IF RESULT-STATUS-INVALID
+004900         MOVE 0 TO RESULT
+005000     ELSE
+005100         IF N <= 0 OR M <= 0
+005200             MOVE 0 TO RESULT
+005300         ELSE
+005400             COMPUTE RESULT = N * M
+005500                 ON SIZE ERROR
+005600                     SET RESULT-STATUS-OVERFLOW TO TRUE
+005700                     MOVE 0 TO RESULT
+005800             END-COMPUTE
+005900         END-IF
+006000     END-IF.
+006100 9999-EXIT.
+006200     GOBACK.
+006300*--------------------------------------------------------------*
+006400*    1000-VALIDATE-INPUT - REJECTS N OR M IF EITHER CARRIES A   *
+006500*    NON-DIGIT BYTE.  THE SIGN IS DROPPED BY THE MOVE TO THE    *
+006600*    STAGING BUFFER, SO A LEGITIMATE NEGATIVE VALUE IS NOT      *
+006700*    MISTAKEN FOR CORRUPTED INPUT.                              *
+006800*--------------------------------------------------------------*
+006900 1000-VALIDATE-INPUT.
+007000     SET RESULT-STATUS-VALID TO TRUE
+007100     MOVE SPACE TO WS-NUMCHECK-BUFFER
+007200     MOVE N TO WS-NUMCHECK-BUFFER
+007300     MOVE 3 TO WS-NUMCHECK-LENGTH
+007400     CALL "NUMCHECK" USING WS-NUMCHECK-BUFFER WS-NUMCHECK-LENGTH
+007500         RESULT-STATUS
+007600     IF RESULT-STATUS-VALID
+007700         MOVE SPACE TO WS-NUMCHECK-BUFFER
+007800         MOVE M TO WS-NUMCHECK-BUFFER
+007900         MOVE 3 TO WS-NUMCHECK-LENGTH
+008000         CALL "NUMCHECK" USING WS-NUMCHECK-BUFFER
+008100             WS-NUMCHECK-LENGTH RESULT-STATUS
+008200     END-IF.
+008300 1000-EXIT.
+008400     EXIT.
+008500 END PROGRAM SCHOOLPAPERWORK.
