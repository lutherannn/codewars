@@ -0,0 +1,62 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FACTORMLT.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    CHECKS BASE AGAINST A SMALL TABLE OF DIVISORS AND RETURNS  *
+000900*    A SINGLE COMBINED MATCH INDICATOR - RESULT IS 1 IF BASE    *
+001000*    IS AN EVEN MULTIPLE OF ANY DIVISOR IN THE TABLE.  USED     *
+001100*    FOR "EVERY 3RD OR EVERY 7TH DAY" TYPE BLACKOUT-DAY AND     *
+001200*    HOLIDAY SCHEDULING CHECKS.                                 *
+001300*--------------------------------------------------------------*
+001400*    MODIFICATION HISTORY                                      *
+001500*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001510*    2026-08-09  DLS  PASS FACTOR-STATUS AND IGNORE A DIVISOR   *
+001520*                     TABLE ENTRY OF ZERO INSTEAD OF LETTING IT *
+001530*                     REACH FACTOR'S DIVIDE.                    *
+001540*    2026-08-09  DLS  STAGE BASE AND THE DIVISOR TABLE ENTRY     *
+001550*                     INTO COMP-3 WORKING-STORAGE ITEMS BEFORE   *
+001560*                     THE CALL, NOW THAT FACTOR TAKES BASE AND   *
+001570*                     FACTOR AS COMP-3.                          *
+001600*--------------------------------------------------------------*
+001700 ENVIRONMENT DIVISION.
+001800 DATA DIVISION.
+001900 WORKING-STORAGE SECTION.
+002000 01  WS-SUB                      PIC 9(02) COMP.
+002050 01  WS-FACTOR-BASE              PIC 9(05) COMP-3.
+002100 01  WS-FACTOR-DIVISOR           PIC 9(02) COMP-3.
+002200 01  WS-FACTOR-RESULT            PIC 9.
+002210 01  WS-FACTOR-STATUS            PIC X(01).
+002220     88  WS-FACTOR-STATUS-VALID      VALUE "V".
+002300 LINKAGE SECTION.
+002400 01  BASE                        PIC 9(05).
+002500 01  DIVISOR-COUNT               PIC 9(02).
+002600 01  DIVISOR-TABLE.
+002700     05  DIVISOR-ENTRY OCCURS 10 TIMES PIC 9(02).
+002800 01  RESULT                      PIC 9.
+002900 PROCEDURE DIVISION USING BASE DIVISOR-COUNT DIVISOR-TABLE RESULT.
+003000*--------------------------------------------------------------*
+003100*    0000-MAINLINE                                              *
+003200*--------------------------------------------------------------*
+003300 0000-MAINLINE.
+003400     MOVE 0 TO RESULT
+003500     PERFORM 1000-CHECK-DIVISOR THRU 1000-EXIT
+003600         VARYING WS-SUB FROM 1 BY 1
+003700         UNTIL WS-SUB > DIVISOR-COUNT OR RESULT = 1
+003800     GOBACK.
+003900*--------------------------------------------------------------*
+004000*    1000-CHECK-DIVISOR                                         *
+004100*--------------------------------------------------------------*
+004200 1000-CHECK-DIVISOR.
+004250     MOVE BASE TO WS-FACTOR-BASE
+004300     MOVE DIVISOR-ENTRY (WS-SUB) TO WS-FACTOR-DIVISOR
+004350     CALL "FACTOR" USING WS-FACTOR-BASE WS-FACTOR-DIVISOR
+004360         WS-FACTOR-RESULT WS-FACTOR-STATUS
+004500     IF WS-FACTOR-STATUS-VALID AND WS-FACTOR-RESULT = 1
+004600         MOVE 1 TO RESULT
+004700     END-IF.
+004800 1000-EXIT.
+004900     EXIT.
+005000 END PROGRAM FACTORMLT.
