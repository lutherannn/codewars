@@ -0,0 +1,408 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. REGRTEST.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    SELF-TEST REGRESSION HARNESS.  CALLS EACH OF THE ELEVEN    *
+000900*    ORIGINAL UTILITY SUBPROGRAMS WITH A KNOWN INPUT AND CHECKS *
+001000*    THE RESULT AGAINST A KNOWN-GOOD EXPECTED VALUE, PRINTING A *
+001100*    PASS/FAIL LINE FOR EACH ONE SO A CHANGE TO ANY SUBPROGRAM  *
+001200*    GETS CAUGHT BY A REAL RUN INSTEAD OF RELYING ON MEMORY.    *
+001300*    PEOPLE-AGE-DRINK'S AGE BANDS LIVE IN A SITE-MAINTAINED     *
+001400*    CONTROL FILE RATHER THAN THE PROGRAM ITSELF, SO ITS CHECK  *
+001500*    CONFIRMS A CATEGORY AND RANK WERE ACTUALLY RESOLVED RATHER *
+001600*    THAN COMPARING AGAINST A LITERAL CATEGORY NAME.            *
+001700*--------------------------------------------------------------*
+001800*    MODIFICATION HISTORY                                      *
+001900*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+002000*--------------------------------------------------------------*
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT REGRESSION-RPT ASSIGN TO REGRRPT
+002500         ORGANIZATION IS SEQUENTIAL.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  REGRESSION-RPT
+002900     RECORDING MODE IS F.
+003000 01  REGRESSION-LINE                PIC X(80).
+003100 WORKING-STORAGE SECTION.
+003200 01  WS-TEST-COUNT                  PIC 9(03) COMP VALUE ZERO.
+003300 01  WS-PASS-COUNT                  PIC 9(03) COMP VALUE ZERO.
+003400 01  WS-FAIL-COUNT                  PIC 9(03) COMP VALUE ZERO.
+003500 01  WS-TC-NAME                     PIC X(20).
+003600 01  WS-TC-STATUS-SWITCH            PIC X(01).
+003700     88  WS-TC-PASS                     VALUE "P".
+003800     88  WS-TC-FAIL                     VALUE "F".
+003900 01  WS-REPORT-HEADING-1            PIC X(80)
+004000         VALUE "UTILITY SUBPROGRAM SELF-TEST REGRESSION REPORT".
+004100 01  WS-REPORT-HEADING-2.
+004200     05  FILLER                      PIC X(22) VALUE "SUBPROGRAM".
+004300     05  FILLER                      PIC X(10) VALUE "RESULT".
+004400     05  FILLER                      PIC X(48) VALUE SPACE.
+004500 01  WS-DETAIL-LINE.
+004600     05  WS-DL-TC-NAME                PIC X(22).
+004700     05  WS-DL-TC-STATUS              PIC X(10).
+004800     05  FILLER                       PIC X(48) VALUE SPACE.
+004900 01  WS-SUMMARY-LINE.
+005000     05  FILLER                       PIC X(20)
+005100             VALUE "TESTS RUN -".
+005200     05  WS-SL-TEST-COUNT             PIC ZZ9.
+005300     05  FILLER                       PIC X(05) VALUE SPACE.
+005400     05  FILLER                       PIC X(20)
+005500             VALUE "PASSED -".
+005600     05  WS-SL-PASS-COUNT             PIC ZZ9.
+005700     05  FILLER                       PIC X(05) VALUE SPACE.
+005800     05  FILLER                       PIC X(20)
+005900             VALUE "FAILED -".
+006000     05  WS-SL-FAIL-COUNT             PIC ZZ9.
+006100     05  FILLER                       PIC X(20) VALUE SPACE.
+006200*--------------------------------------------------------------*
+006300*    STAGING FIELDS FOR EACH SUBPROGRAM UNDER TEST - ONE GROUP  *
+006400*    PER CALL, SHAPED EXACTLY LIKE THAT SUBPROGRAM'S LINKAGE.   *
+006500*--------------------------------------------------------------*
+006600 01  WS-QY-MONTH                   PIC 9(02).
+006700 01  WS-QY-FYSM                    PIC 9(02).
+006800 01  WS-QY-RESULT                  PIC 9.
+006900 01  WS-QY-QTR-START                PIC 9(04).
+007000 01  WS-QY-QTR-END                  PIC 9(04).
+007100     COPY utilstat REPLACING ==UTIL-STATUS-VALID==
+007200         BY ==QY-STATUS-VALID==
+007300         ==UTIL-STATUS-INVALID==
+007400         BY ==QY-STATUS-INVALID==
+007500         ==UTIL-STATUS-OVERFLOW==
+007600         BY ==QY-STATUS-OVERFLOW==
+007700         ==UTIL-STATUS== BY ==QY-STATUS==.
+007800 01  WS-QY-DAY-IN-MONTH             PIC 9(02).
+007900 01  WS-QY-DAY-OF-QTR               PIC 9(03).
+008000 01  WS-QY-WEEK-OF-QTR              PIC 9(02).
+008100 01  WS-CE-YEAR                    PIC 9(05).
+008200 01  WS-CE-RESULT                  PIC 9(08).
+008300 01  WS-CE-ERA-FLAG                PIC X(01).
+008310     88  WS-CE-ERA-MODERN              VALUE "M".
+008400 01  WS-FA-BASE                    PIC 9(05) COMP-3.
+008500 01  WS-FA-FACTOR                  PIC 9(02) COMP-3.
+008600 01  WS-FA-RESULT                  PIC 9.
+008700     COPY utilstat REPLACING ==UTIL-STATUS-VALID==
+008800         BY ==FA-STATUS-VALID==
+008900         ==UTIL-STATUS-INVALID==
+009000         BY ==FA-STATUS-INVALID==
+009100         ==UTIL-STATUS-OVERFLOW==
+009200         BY ==FA-STATUS-OVERFLOW==
+009300         ==UTIL-STATUS== BY ==FA-STATUS==.
+009400 01  WS-PA-AGE                     PIC 9(08).
+009500 01  WS-PA-RESULT                  PIC A(12).
+009600 01  WS-PA-RANK                    PIC 9(01).
+009700 01  WS-ES-CAP                     PIC 9(03).
+009800 01  WS-ES-ONN                     PIC 9(03).
+009900 01  WS-ES-WAITT                   PIC 9(02).
+010000 01  WS-ES-RESULT                  PIC 9(03).
+010100     COPY utilstat REPLACING ==UTIL-STATUS-VALID==
+010200         BY ==ES-STATUS-VALID==
+010300         ==UTIL-STATUS-INVALID==
+010400         BY ==ES-STATUS-INVALID==
+010500         ==UTIL-STATUS-OVERFLOW==
+010600         BY ==ES-STATUS-OVERFLOW==
+010700         ==UTIL-STATUS== BY ==ES-STATUS==.
+010800 01  WS-FB-OCCURRENCE-NUM          PIC 9(05).
+010900 01  WS-FB-DIVISOR-A               PIC 9(03).
+011000 01  WS-FB-LABEL-A                 PIC X(10).
+011100 01  WS-FB-DIVISOR-B               PIC 9(03).
+011200 01  WS-FB-LABEL-B                 PIC X(10).
+011300 01  WS-FB-RESULT                  PIC X(20).
+011400 01  WS-AF-NUM                     PIC S9(04).
+011500 01  WS-AF-ADJUSTMENT              PIC S9(04).
+011600 01  WS-AF-RESULT                  PIC S9(04) SIGN LEADING.
+011700     COPY utilstat REPLACING ==UTIL-STATUS-VALID==
+011800         BY ==AF-STATUS-VALID==
+011900         ==UTIL-STATUS-INVALID==
+012000         BY ==AF-STATUS-INVALID==
+012100         ==UTIL-STATUS-OVERFLOW==
+012200         BY ==AF-STATUS-OVERFLOW==
+012300         ==UTIL-STATUS== BY ==AF-STATUS==.
+012400 01  WS-PM-PLAYER-POS              PIC 9(03).
+012500 01  WS-PM-ROLL                    PIC 9(01).
+012600 01  WS-PM-BOARD-SIZE              PIC 9(03).
+012700 01  WS-PM-RESULT                  PIC 9(04).
+012800 01  WS-PM-WIN-FLAG                PIC X(01).
+012900     88  WS-PM-WIN-YES                 VALUE "Y".
+013000     88  WS-PM-WIN-NO                   VALUE "N".
+013100 01  WS-IP-S                       PIC A(25).
+013200 01  WS-IP-RESULT                  PIC 9(01).
+013300 01  WS-IP-NORMALIZE-FLAG          PIC X(01).
+013400     88  WS-IP-NORMALIZE-YES           VALUE "Y".
+013500 01  WS-SP-N                       PIC S9(03) COMP-3.
+013600 01  WS-SP-M                       PIC S9(03) COMP-3.
+013700 01  WS-SP-RESULT                  PIC 9(05).
+013800     COPY utilstat REPLACING ==UTIL-STATUS-VALID==
+013900         BY ==SP-STATUS-VALID==
+014000         ==UTIL-STATUS-INVALID==
+014100         BY ==SP-STATUS-INVALID==
+014200         ==UTIL-STATUS-OVERFLOW==
+014300         BY ==SP-STATUS-OVERFLOW==
+014400         ==UTIL-STATUS== BY ==SP-STATUS==.
+014500 01  WS-SW-N                       PIC 9(02).
+014600 01  WS-SW-RESULT                  PIC A(12).
+014700 PROCEDURE DIVISION.
+014800*--------------------------------------------------------------*
+014900*    0000-MAINLINE                                              *
+015000*--------------------------------------------------------------*
+015100 0000-MAINLINE.
+015200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+015300     PERFORM 2010-TEST-QUARTERYEAR THRU 2010-EXIT
+015400     PERFORM 2020-TEST-CENTURY THRU 2020-EXIT
+015500     PERFORM 2030-TEST-FACTOR THRU 2030-EXIT
+015600     PERFORM 2040-TEST-PEOPLE-AGE-DRINK THRU 2040-EXIT
+015700     PERFORM 2050-TEST-ENOUGHSPACE THRU 2050-EXIT
+015800     PERFORM 2060-TEST-FIZZBUZZ THRU 2060-EXIT
+015900     PERFORM 2070-TEST-ADD-FIVE THRU 2070-EXIT
+016000     PERFORM 2080-TEST-PLAYER-MOVE THRU 2080-EXIT
+016100     PERFORM 2090-TEST-ISPALINDROME THRU 2090-EXIT
+016200     PERFORM 2100-TEST-SCHOOLPAPERWORK THRU 2100-EXIT
+016300     PERFORM 2110-TEST-SWITCH-IT-UP THRU 2110-EXIT
+016400     PERFORM 8000-FINALIZE THRU 8000-EXIT
+016500     GOBACK.
+016600*--------------------------------------------------------------*
+016700*    1000-INITIALIZE                                             *
+016800*--------------------------------------------------------------*
+016900 1000-INITIALIZE.
+017000     OPEN OUTPUT REGRESSION-RPT
+017100     WRITE REGRESSION-LINE FROM WS-REPORT-HEADING-1
+017200     WRITE REGRESSION-LINE FROM WS-REPORT-HEADING-2.
+017300 1000-EXIT.
+017400     EXIT.
+017500*--------------------------------------------------------------*
+017600*    2010-TEST-QUARTERYEAR - MONTH 1 UNDER A JANUARY FISCAL     *
+017700*    YEAR START SHOULD LAND IN QUARTER 1.                       *
+017800*--------------------------------------------------------------*
+017900 2010-TEST-QUARTERYEAR.
+018000     MOVE "QUARTERYEAR"          TO WS-TC-NAME
+018100     MOVE 1                      TO WS-QY-MONTH
+018200     MOVE 1                      TO WS-QY-FYSM
+018210     MOVE 1                      TO WS-QY-DAY-IN-MONTH
+018300     CALL "QUARTERYEAR" USING WS-QY-MONTH WS-QY-FYSM WS-QY-RESULT
+018400         WS-QY-QTR-START WS-QY-QTR-END QY-STATUS
+018500         WS-QY-DAY-IN-MONTH WS-QY-DAY-OF-QTR WS-QY-WEEK-OF-QTR
+018600     IF WS-QY-RESULT = 1
+018700         SET WS-TC-PASS TO TRUE
+018800     ELSE
+018900         SET WS-TC-FAIL TO TRUE
+019000     END-IF
+019100     PERFORM 9000-RECORD-RESULT THRU 9000-EXIT.
+019200 2010-EXIT.
+019300     EXIT.
+019400*--------------------------------------------------------------*
+019500*    2020-TEST-CENTURY - A FULL 4-DIGIT YEAR OF 1974 IS         *
+019600*    SQUARELY IN THE 20TH CENTURY.                              *
+019700*--------------------------------------------------------------*
+019800 2020-TEST-CENTURY.
+019900     MOVE "CENTURY"              TO WS-TC-NAME
+020000     MOVE 1974                   TO WS-CE-YEAR
+020100     SET WS-CE-ERA-MODERN        TO TRUE
+
+020200     CALL "CENTURY" USING WS-CE-YEAR WS-CE-RESULT WS-CE-ERA-FLAG
+020300     IF WS-CE-RESULT = 20
+020400         SET WS-TC-PASS TO TRUE
+020500     ELSE
+020600         SET WS-TC-FAIL TO TRUE
+020700     END-IF
+020800     PERFORM 9000-RECORD-RESULT THRU 9000-EXIT.
+020900 2020-EXIT.
+021000     EXIT.
+021100*--------------------------------------------------------------*
+021200*    2030-TEST-FACTOR - 10 IS AN EXACT MULTIPLE OF 5.           *
+021300*--------------------------------------------------------------*
+021400 2030-TEST-FACTOR.
+021500     MOVE "FACTOR"               TO WS-TC-NAME
+021600     MOVE 10                     TO WS-FA-BASE
+021700     MOVE 5                      TO WS-FA-FACTOR
+021800     CALL "FACTOR" USING WS-FA-BASE WS-FA-FACTOR WS-FA-RESULT
+021900         FA-STATUS
+022000     IF FA-STATUS-VALID AND WS-FA-RESULT = 1
+022100         SET WS-TC-PASS TO TRUE
+022200     ELSE
+022300         SET WS-TC-FAIL TO TRUE
+022400     END-IF
+022500     PERFORM 9000-RECORD-RESULT THRU 9000-EXIT.
+022600 2030-EXIT.
+022700     EXIT.
+022800*--------------------------------------------------------------*
+022900*    2040-TEST-PEOPLE-AGE-DRINK - THE AGE BANDS THEMSELVES ARE  *
+023000*    SITE-MAINTAINED DATA (COPY AGEBANDC), NOT PART OF THIS     *
+023100*    PROGRAM, SO THE CHECK CONFIRMS A CATEGORY AND RANK WERE    *
+023200*    ACTUALLY RESOLVED FOR A REPRESENTATIVE AGE RATHER THAN     *
+023300*    COMPARING AGAINST A LITERAL BAND NAME.                     *
+023400*--------------------------------------------------------------*
+023500 2040-TEST-PEOPLE-AGE-DRINK.
+023600     MOVE "PEOPLE-AGE-DRINK"      TO WS-TC-NAME
+023700     MOVE 25                     TO WS-PA-AGE
+023800     CALL "PEOPLE-AGE-DRINK" USING WS-PA-AGE WS-PA-RESULT
+023900         WS-PA-RANK
+024000     IF WS-PA-RESULT NOT = SPACE AND WS-PA-RANK > 0
+024100         SET WS-TC-PASS TO TRUE
+024200     ELSE
+024300         SET WS-TC-FAIL TO TRUE
+024400     END-IF
+024500     PERFORM 9000-RECORD-RESULT THRU 9000-EXIT.
+024600 2040-EXIT.
+024700     EXIT.
+024800*--------------------------------------------------------------*
+024900*    2050-TEST-ENOUGHSPACE - 45 ONBOARD PLUS A 10-STUDENT       *
+025000*    WAITLIST AGAINST A 50-SEAT CAPACITY IS A 5-SEAT SHORTFALL. *
+025100*--------------------------------------------------------------*
+025200 2050-TEST-ENOUGHSPACE.
+025300     MOVE "ENOUGHSPACE"          TO WS-TC-NAME
+025400     MOVE 50                     TO WS-ES-CAP
+025500     MOVE 45                     TO WS-ES-ONN
+025600     MOVE 10                     TO WS-ES-WAITT
+025700     CALL "ENOUGHSPACE" USING WS-ES-CAP WS-ES-ONN WS-ES-WAITT
+025800         WS-ES-RESULT ES-STATUS
+025900     IF ES-STATUS-VALID AND WS-ES-RESULT = 5
+026000         SET WS-TC-PASS TO TRUE
+026100     ELSE
+026200         SET WS-TC-FAIL TO TRUE
+026300     END-IF
+026400     PERFORM 9000-RECORD-RESULT THRU 9000-EXIT.
+026500 2050-EXIT.
+026600     EXIT.
+026700*--------------------------------------------------------------*
+026800*    2060-TEST-FIZZBUZZ - 15 HITS BOTH A DIVISOR OF 3 AND A     *
+026900*    DIVISOR OF 5, SO BOTH LABELS SHOULD COME BACK CONCATENATED.*
+027000*--------------------------------------------------------------*
+027100 2060-TEST-FIZZBUZZ.
+027200     MOVE "FIZZBUZZ"             TO WS-TC-NAME
+027300     MOVE 15                     TO WS-FB-OCCURRENCE-NUM
+027400     MOVE 3                      TO WS-FB-DIVISOR-A
+027500     MOVE "Fizz"                 TO WS-FB-LABEL-A
+027600     MOVE 5                      TO WS-FB-DIVISOR-B
+027700     MOVE "Buzz"                 TO WS-FB-LABEL-B
+027800     CALL "FIZZBUZZ" USING WS-FB-OCCURRENCE-NUM WS-FB-DIVISOR-A
+027900         WS-FB-LABEL-A WS-FB-DIVISOR-B WS-FB-LABEL-B WS-FB-RESULT
+028000     IF WS-FB-RESULT = "FizzBuzz"
+028100         SET WS-TC-PASS TO TRUE
+028200     ELSE
+028300         SET WS-TC-FAIL TO TRUE
+028400     END-IF
+028500     PERFORM 9000-RECORD-RESULT THRU 9000-EXIT.
+028600 2060-EXIT.
+028700     EXIT.
+028800*--------------------------------------------------------------*
+028900*    2070-TEST-ADD-FIVE - 10 PLUS 5 IS 15, WELL WITHIN RANGE.   *
+029000*--------------------------------------------------------------*
+029100 2070-TEST-ADD-FIVE.
+029200     MOVE "ADD-FIVE"             TO WS-TC-NAME
+029300     MOVE 10                     TO WS-AF-NUM
+029400     MOVE 5                      TO WS-AF-ADJUSTMENT
+029500     CALL "ADD-FIVE" USING WS-AF-NUM WS-AF-ADJUSTMENT WS-AF-RESULT
+029600         AF-STATUS
+029700     IF AF-STATUS-VALID AND WS-AF-RESULT = 15
+029800         SET WS-TC-PASS TO TRUE
+029900     ELSE
+030000         SET WS-TC-FAIL TO TRUE
+030100     END-IF
+030200     PERFORM 9000-RECORD-RESULT THRU 9000-EXIT.
+030300 2070-EXIT.
+030400     EXIT.
+030500*--------------------------------------------------------------*
+030600*    2080-TEST-PLAYER-MOVE - POSITION 10 PLUS A ROLL OF 3 ON A  *
+030700*    100-SQUARE BOARD LANDS ON 16 WITH NO WIN.                  *
+030800*--------------------------------------------------------------*
+030900 2080-TEST-PLAYER-MOVE.
+031000     MOVE "PLAYER-MOVE"          TO WS-TC-NAME
+031100     MOVE 10                     TO WS-PM-PLAYER-POS
+031200     MOVE 3                      TO WS-PM-ROLL
+031300     MOVE 100                    TO WS-PM-BOARD-SIZE
+031400     CALL "PLAYER-MOVE" USING WS-PM-PLAYER-POS WS-PM-ROLL
+031500         WS-PM-BOARD-SIZE WS-PM-RESULT WS-PM-WIN-FLAG
+031600     IF WS-PM-RESULT = 16 AND WS-PM-WIN-NO
+031700         SET WS-TC-PASS TO TRUE
+031800     ELSE
+031900         SET WS-TC-FAIL TO TRUE
+032000     END-IF
+032100     PERFORM 9000-RECORD-RESULT THRU 9000-EXIT.
+032200 2080-EXIT.
+032300     EXIT.
+032400*--------------------------------------------------------------*
+032500*    2090-TEST-ISPALINDROME - "RACECAR" READS THE SAME BOTH     *
+032600*    WAYS ONCE TRIMMED OF ITS TRAILING PADDING.                 *
+032700*--------------------------------------------------------------*
+032800 2090-TEST-ISPALINDROME.
+032900     MOVE "ISPALINDROME"         TO WS-TC-NAME
+033000     MOVE "RACECAR"               TO WS-IP-S
+033100     SET WS-IP-NORMALIZE-YES     TO TRUE
+033200     CALL "ISPALINDROME" USING WS-IP-S WS-IP-RESULT
+033300         WS-IP-NORMALIZE-FLAG
+033400     IF WS-IP-RESULT = 1
+033500         SET WS-TC-PASS TO TRUE
+033600     ELSE
+033700         SET WS-TC-FAIL TO TRUE
+033800     END-IF
+033900     PERFORM 9000-RECORD-RESULT THRU 9000-EXIT.
+034000 2090-EXIT.
+034100     EXIT.
+034200*--------------------------------------------------------------*
+034300*    2100-TEST-SCHOOLPAPERWORK - 5 STUDENTS AT 4 PAGES EACH IS  *
+034400*    20 PAGES OF PACKETS.                                      *
+034500*--------------------------------------------------------------*
+034600 2100-TEST-SCHOOLPAPERWORK.
+034700     MOVE "SCHOOLPAPERWORK"      TO WS-TC-NAME
+034800     MOVE 5                      TO WS-SP-N
+034900     MOVE 4                      TO WS-SP-M
+035000     CALL "SCHOOLPAPERWORK" USING WS-SP-N WS-SP-M WS-SP-RESULT
+035100         SP-STATUS
+035200     IF SP-STATUS-VALID AND WS-SP-RESULT = 20
+035300         SET WS-TC-PASS TO TRUE
+035400     ELSE
+035500         SET WS-TC-FAIL TO TRUE
+035600     END-IF
+035700     PERFORM 9000-RECORD-RESULT THRU 9000-EXIT.
+035800 2100-EXIT.
+035900     EXIT.
+036000*--------------------------------------------------------------*
+036100*    2110-TEST-SWITCH-IT-UP - 21 SPELLS OUT AS "TWENTY-ONE".    *
+036200*--------------------------------------------------------------*
+036300 2110-TEST-SWITCH-IT-UP.
+036400     MOVE "SWITCH-IT-UP"         TO WS-TC-NAME
+036500     MOVE 21                     TO WS-SW-N
+036600     CALL "SWITCH-IT-UP" USING WS-SW-N WS-SW-RESULT
+036700     IF WS-SW-RESULT = "Twenty-One"
+036800         SET WS-TC-PASS TO TRUE
+036900     ELSE
+037000         SET WS-TC-FAIL TO TRUE
+037100     END-IF
+037200     PERFORM 9000-RECORD-RESULT THRU 9000-EXIT.
+037300 2110-EXIT.
+037400     EXIT.
+037500*--------------------------------------------------------------*
+037600*    9000-RECORD-RESULT - WRITES ONE DETAIL LINE AND UPDATES    *
+037700*    THE RUNNING PASS/FAIL COUNTS FOR WHATEVER TEST PARAGRAPH   *
+037800*    JUST SET WS-TC-NAME AND WS-TC-STATUS-SWITCH.               *
+037900*--------------------------------------------------------------*
+038000 9000-RECORD-RESULT.
+038100     ADD 1 TO WS-TEST-COUNT
+038200     MOVE SPACE TO WS-DETAIL-LINE
+038300     MOVE WS-TC-NAME TO WS-DL-TC-NAME
+038400     IF WS-TC-PASS
+038500         ADD 1 TO WS-PASS-COUNT
+038600         MOVE "PASS" TO WS-DL-TC-STATUS
+038700     ELSE
+038800         ADD 1 TO WS-FAIL-COUNT
+038900         MOVE "FAIL" TO WS-DL-TC-STATUS
+039000     END-IF
+039100     WRITE REGRESSION-LINE FROM WS-DETAIL-LINE.
+039200 9000-EXIT.
+039300     EXIT.
+039400*--------------------------------------------------------------*
+039500*    8000-FINALIZE                                               *
+039600*--------------------------------------------------------------*
+039700 8000-FINALIZE.
+039800     MOVE WS-TEST-COUNT TO WS-SL-TEST-COUNT
+039900     MOVE WS-PASS-COUNT TO WS-SL-PASS-COUNT
+040000     MOVE WS-FAIL-COUNT TO WS-SL-FAIL-COUNT
+040100     WRITE REGRESSION-LINE FROM WS-SUMMARY-LINE
+040200     CLOSE REGRESSION-RPT.
+040300 8000-EXIT.
+040400     EXIT.
+040500 END PROGRAM REGRTEST.
