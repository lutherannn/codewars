@@ -0,0 +1,163 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MAINTSCH.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    PREVENTIVE-MAINTENANCE SCHEDULE.  WALKS THE TERM CALENDAR  *
+000900*    AND, FOR EACH SCHOOL DAY, CHECKS EVERY PIECE OF EQUIPMENT'S *
+001000*    SERVICE INTERVAL AGAINST THE DAY-OF-TERM COUNT USING       *
+001100*    FACTOR, THEN PRINTS THE RESULTING MAINTENANCE SCHEDULE.    *
+001200*--------------------------------------------------------------*
+001300*    MODIFICATION HISTORY                                      *
+001400*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001410*    2026-08-09  DLS  MOVED THE FACTOR STAGING FIELDS TO        *
+001420*                     COMP-3 NOW THAT FACTOR TAKES BASE AND     *
+001430*                     FACTOR AS COMP-3.                         *
+001500*--------------------------------------------------------------*
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT TERM-CALENDAR-FILE ASSIGN TO TERMCAL
+002000         ORGANIZATION IS SEQUENTIAL.
+002100     SELECT EQUIPMENT-INTERVAL-FILE ASSIGN TO EQUIPINT
+002200         ORGANIZATION IS SEQUENTIAL.
+002300     SELECT MAINT-SCHEDULE-RPT ASSIGN TO MAINTRPT
+002400         ORGANIZATION IS SEQUENTIAL.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  TERM-CALENDAR-FILE
+002800     RECORDING MODE IS F.
+002900     COPY calendar.
+003000 FD  EQUIPMENT-INTERVAL-FILE
+003100     RECORDING MODE IS F.
+003200     COPY equipint.
+003300 FD  MAINT-SCHEDULE-RPT
+003400     RECORDING MODE IS F.
+003500 01  MAINT-SCHEDULE-LINE         PIC X(80).
+003600 WORKING-STORAGE SECTION.
+003700 01  WS-CAL-EOF-SWITCH           PIC X(01) VALUE "N".
+003800     88  WS-CAL-EOF                  VALUE "Y".
+003900     88  WS-CAL-NOT-EOF               VALUE "N".
+004000 01  WS-EQUIP-EOF-SWITCH         PIC X(01) VALUE "N".
+004100     88  WS-EQUIP-EOF                 VALUE "Y".
+004200     88  WS-EQUIP-NOT-EOF              VALUE "N".
+004300 01  WS-DAY-OF-TERM              PIC 9(05) COMP.
+004400 01  WS-EQUIP-COUNT              PIC 9(03) COMP.
+004500 01  WS-SUB                      PIC 9(03) COMP.
+004600 01  WS-EQUIP-TABLE.
+004700     05  WS-EQUIP-ENTRY OCCURS 50 TIMES.
+004800         10  WS-EQUIP-ID         PIC X(09).
+004900         10  WS-EQUIP-NAME       PIC X(30).
+005000         10  WS-EQUIP-INTERVAL   PIC 9(02).
+005100 01  WS-FACTOR-BASE               PIC 9(05) COMP-3.
+005200 01  WS-FACTOR-FACTOR             PIC 9(02) COMP-3.
+005300 01  WS-FACTOR-RESULT             PIC 9.
+005400 01  WS-FACTOR-STATUS             PIC X(01).
+005500     88  WS-FACTOR-STATUS-VALID       VALUE "V".
+005600 01  WS-DETAIL-LINE.
+005700     05  WS-DL-CAL-DATE           PIC 9(08).
+005800     05  FILLER                   PIC X(02) VALUE SPACE.
+005900     05  WS-DL-EQUIP-ID           PIC X(09).
+006000     05  FILLER                   PIC X(02) VALUE SPACE.
+006100     05  WS-DL-EQUIP-NAME         PIC X(30).
+006200     05  FILLER                   PIC X(20) VALUE SPACE.
+006300 PROCEDURE DIVISION.
+006400*--------------------------------------------------------------*
+006500*    0000-MAINLINE                                              *
+006600*--------------------------------------------------------------*
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006900     PERFORM 2000-PROCESS-CAL-DATE THRU 2000-EXIT
+007000         UNTIL WS-CAL-EOF
+007100     PERFORM 8000-FINALIZE THRU 8000-EXIT
+007200     GOBACK.
+007300*--------------------------------------------------------------*
+007400*    1000-INITIALIZE - LOADS THE EQUIPMENT INTERVAL TABLE ONCE  *
+007500*    SO IT CAN BE CHECKED AGAINST EVERY CALENDAR DATE.          *
+007600*--------------------------------------------------------------*
+007700 1000-INITIALIZE.
+007800     OPEN INPUT TERM-CALENDAR-FILE
+007900     OPEN INPUT EQUIPMENT-INTERVAL-FILE
+008000     OPEN OUTPUT MAINT-SCHEDULE-RPT
+008100     MOVE ZERO TO WS-DAY-OF-TERM
+008200     MOVE ZERO TO WS-EQUIP-COUNT
+008300     PERFORM 1100-LOAD-EQUIPMENT THRU 1100-EXIT
+008400         UNTIL WS-EQUIP-EOF
+008500     CLOSE EQUIPMENT-INTERVAL-FILE
+008600     PERFORM 2100-READ-CALENDAR THRU 2100-EXIT.
+008700 1000-EXIT.
+008800     EXIT.
+008900*--------------------------------------------------------------*
+009000*    1100-LOAD-EQUIPMENT                                        *
+009100*--------------------------------------------------------------*
+009200 1100-LOAD-EQUIPMENT.
+009300     READ EQUIPMENT-INTERVAL-FILE
+009400         AT END
+009500             SET WS-EQUIP-EOF TO TRUE
+009600         NOT AT END
+009700             ADD 1 TO WS-EQUIP-COUNT
+009800             MOVE EI-EQUIPMENT-ID TO WS-EQUIP-ID (WS-EQUIP-COUNT)
+009900             MOVE EI-EQUIPMENT-NAME
+010000                 TO WS-EQUIP-NAME (WS-EQUIP-COUNT)
+010100             MOVE EI-SERVICE-INTERVAL
+010200                 TO WS-EQUIP-INTERVAL (WS-EQUIP-COUNT)
+010300     END-READ.
+010400 1100-EXIT.
+010500     EXIT.
+010600*--------------------------------------------------------------*
+010700*    2000-PROCESS-CAL-DATE                                      *
+010800*--------------------------------------------------------------*
+010900 2000-PROCESS-CAL-DATE.
+011000     ADD 1 TO WS-DAY-OF-TERM
+011100     PERFORM 2200-CHECK-EQUIPMENT THRU 2200-EXIT
+011200         VARYING WS-SUB FROM 1 BY 1
+011300         UNTIL WS-SUB > WS-EQUIP-COUNT
+011400     PERFORM 2100-READ-CALENDAR THRU 2100-EXIT.
+011500 2000-EXIT.
+011600     EXIT.
+011700*--------------------------------------------------------------*
+011800*    2100-READ-CALENDAR                                         *
+011900*--------------------------------------------------------------*
+012000 2100-READ-CALENDAR.
+012100     READ TERM-CALENDAR-FILE
+012200         AT END
+012300             SET WS-CAL-EOF TO TRUE
+012400     END-READ.
+012500 2100-EXIT.
+012600     EXIT.
+012700*--------------------------------------------------------------*
+012800*    2200-CHECK-EQUIPMENT - CALLS FACTOR WITH THE DAY-OF-TERM   *
+012900*    AS BASE AND THE EQUIPMENT'S SERVICE INTERVAL AS FACTOR.    *
+013000*--------------------------------------------------------------*
+013100 2200-CHECK-EQUIPMENT.
+013200     MOVE WS-DAY-OF-TERM TO WS-FACTOR-BASE
+013300     MOVE WS-EQUIP-INTERVAL (WS-SUB) TO WS-FACTOR-FACTOR
+013400     CALL "FACTOR" USING WS-FACTOR-BASE WS-FACTOR-FACTOR
+013500         WS-FACTOR-RESULT WS-FACTOR-STATUS
+013600     IF WS-FACTOR-STATUS-VALID AND WS-FACTOR-RESULT = 1
+013700         PERFORM 2300-WRITE-MAINT-LINE THRU 2300-EXIT
+013800     END-IF.
+013900 2200-EXIT.
+014000     EXIT.
+014100*--------------------------------------------------------------*
+014200*    2300-WRITE-MAINT-LINE                                      *
+014300*--------------------------------------------------------------*
+014400 2300-WRITE-MAINT-LINE.
+014500     MOVE SPACE TO WS-DETAIL-LINE
+014600     MOVE TC-CAL-DATE TO WS-DL-CAL-DATE
+014700     MOVE WS-EQUIP-ID (WS-SUB) TO WS-DL-EQUIP-ID
+014800     MOVE WS-EQUIP-NAME (WS-SUB) TO WS-DL-EQUIP-NAME
+014900     WRITE MAINT-SCHEDULE-LINE FROM WS-DETAIL-LINE.
+015000 2300-EXIT.
+015100     EXIT.
+015200*--------------------------------------------------------------*
+015300*    8000-FINALIZE                                               *
+015400*--------------------------------------------------------------*
+015500 8000-FINALIZE.
+015600     CLOSE TERM-CALENDAR-FILE
+015700     CLOSE MAINT-SCHEDULE-RPT.
+015800 8000-EXIT.
+015900     EXIT.
+016000 END PROGRAM MAINTSCH.
