@@ -1,27 +1,70 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIZZBUZZ.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 X PIC 99.
-       LINKAGE SECTION.
-       PROCEDURE DIVISION.
-       A-PARA.
-           PERFORM B-PARA 50 TIMES.
-       STOP RUN.
-       
-       B-PARA.
-       ADD 1 TO X
-           IF FUNCTION MOD(X, 3) IS EQUAL TO 0
-                   DISPLAY "Fizz"
-           END-IF
-           IF FUNCTION MOD(X, 5) IS EQUAL TO 0
-                   DISPLAY "Buzz"
-           END-IF
-           IF FUNCTION MOD(X, 3) IS EQUAL TO 0
-                   IF FUNCTION MOD(X, 5) IS EQUAL TO 0
-                           DISPLAY "FizzBuzz"
-                   END-IF
-           ELSE
-                   DISPLAY X
-           END-IF.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FIZZBUZZ.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    GENERAL-PURPOSE "EVERY NTH OCCURRENCE" MARKING UTILITY.    *
+000900*    GIVEN AN OCCURRENCE NUMBER AND TWO DIVISOR/LABEL PAIRS,    *
+001000*    RETURNS THE LABEL(S) FOR ANY DIVISOR THE OCCURRENCE HITS,  *
+001100*    OR THE OCCURRENCE NUMBER ITSELF WHEN NEITHER DIVISOR       *
+001200*    HITS.  ORIGINALLY A STANDALONE 3/5/50 FIZZBUZZ DEMO; NOW   *
+001300*    CALLABLE SO ANY "MARK EVERY NTH DAY" REPORT (ATTENDANCE,   *
+001400*    DUTY ROTATION, EVENTS CALENDAR) CAN SHARE ONE ROUTINE.     *
+001500*--------------------------------------------------------------*
+001600*    MODIFICATION HISTORY                                      *
+001700*    2026-08-09  DLS  ORIGINAL PROGRAM (INLINE 3/5/50 DEMO).   *
+001800*    2026-08-09  DLS  TURNED INTO A CALLABLE SUBPROGRAM WITH    *
+001900*                     THE OCCURRENCE COUNT AND DIVISOR/LABEL    *
+002000*                     PAIRS PASSED IN THROUGH LINKAGE.          *
+002100*--------------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500 01  WS-HITS-A                     PIC 9(01).
+002600 01  WS-HITS-B                     PIC 9(01).
+002700 LINKAGE SECTION.
+002800 01  OCCURRENCE-NUM                PIC 9(05).
+002900 01  DIVISOR-A                     PIC 9(03).
+003000 01  LABEL-A                       PIC X(10).
+003100 01  DIVISOR-B                     PIC 9(03).
+003200 01  LABEL-B                       PIC X(10).
+003300 01  RESULT                        PIC X(20).
+003400 PROCEDURE DIVISION USING OCCURRENCE-NUM DIVISOR-A LABEL-A
+003500     DIVISOR-B LABEL-B RESULT.
+003600*--------------------------------------------------------------*
+003700*    0000-MAINLINE                                              *
+003800*--------------------------------------------------------------*
+003900 0000-MAINLINE.
+004000     MOVE SPACE TO RESULT
+004100     MOVE 0 TO WS-HITS-A
+004200     MOVE 0 TO WS-HITS-B
+004300     IF DIVISOR-A > 0
+004400         IF FUNCTION MOD(OCCURRENCE-NUM, DIVISOR-A) = 0
+004500             MOVE 1 TO WS-HITS-A
+004600         END-IF
+004700     END-IF
+004800     IF DIVISOR-B > 0
+004900         IF FUNCTION MOD(OCCURRENCE-NUM, DIVISOR-B) = 0
+005000             MOVE 1 TO WS-HITS-B
+005100         END-IF
+005200     END-IF
+005300     IF WS-HITS-A = 1 AND WS-HITS-B = 1
+005400         STRING LABEL-A DELIMITED BY SPACE
+005500             LABEL-B DELIMITED BY SPACE
+005600             INTO RESULT
+005700     ELSE
+005800         IF WS-HITS-A = 1
+005900             MOVE LABEL-A TO RESULT
+006000         ELSE
+006100             IF WS-HITS-B = 1
+006200                 MOVE LABEL-B TO RESULT
+006300             ELSE
+006400                 MOVE OCCURRENCE-NUM TO RESULT
+006500             END-IF
+006600         END-IF
+006700     END-IF.
+006800 9999-EXIT.
+006900     GOBACK.
+007000 END PROGRAM FIZZBUZZ.
