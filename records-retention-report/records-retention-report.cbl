@@ -0,0 +1,190 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RETNRPT.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    ANNUAL RECORDS-RETENTION AUDIT REPORT.  WALKS THE          *
+000900*    ENROLLMENT ARCHIVE, CALLS CENTURY FOR EACH RECORD, AND     *
+001000*    PRINTS COUNTS AND ENROLLMENT-YEAR RANGES PER CENTURY       *
+001100*    BUCKET SO PURGE-ELIGIBLE RECORDS ARE OBVIOUS AT A GLANCE.  *
+001200*--------------------------------------------------------------*
+001300*    MODIFICATION HISTORY                                      *
+001400*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001410*    2026-08-09  DLS  VALIDATE EA-ENROLLMENT-YEAR BEFORE THE    *
+001420*                     CENTURY CALL AND EXCLUDE REJECTED YEARS   *
+001430*                     FROM THE BUCKET COUNTS.                   *
+001440*    2026-08-09  DLS  ROUTE THE NON-NUMERIC CHECK THROUGH THE   *
+001450*                     SHARED NUMCHECK ROUTINE INSTEAD OF A      *
+001460*                     LOCAL IS NOT NUMERIC TEST.                *
+001500*--------------------------------------------------------------*
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT ENROLLMENT-ARCHIVE-FILE ASSIGN TO ENRARCH
+002000         ORGANIZATION IS SEQUENTIAL.
+002100     SELECT RETENTION-RPT ASSIGN TO RETNRPT
+002200         ORGANIZATION IS SEQUENTIAL.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  ENROLLMENT-ARCHIVE-FILE
+002600     RECORDING MODE IS F.
+002700     COPY enrarch.
+002800 FD  RETENTION-RPT
+002900     RECORDING MODE IS F.
+003000 01  RETENTION-RPT-LINE          PIC X(80).
+003100 WORKING-STORAGE SECTION.
+003200 01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+003300     88  WS-EOF                      VALUE "Y".
+003400     88  WS-NOT-EOF                  VALUE "N".
+003500 01  WS-CENT-YEAR                PIC 9(05).
+003600 01  WS-CENT-RESULT              PIC 9(08).
+003610 01  WS-REJECT-COUNT             PIC 9(07) COMP.
+003620 01  WS-YEAR-STATUS              PIC X(01).
+003630     88  WS-YEAR-VALID               VALUE "V".
+003640     88  WS-YEAR-INVALID             VALUE "I".
+003650 01  WS-NUMCHECK-BUFFER          PIC X(09).
+003660 01  WS-NUMCHECK-LENGTH          PIC 9(02) COMP.
+003700 01  WS-BUCKET-TABLE.
+003800     05  WS-BUCKET OCCURS 99 TIMES INDEXED BY WS-BX.
+003900         10  WS-BKT-COUNT        PIC 9(07).
+004000         10  WS-BKT-LOW-YEAR     PIC 9(05).
+004100         10  WS-BKT-HIGH-YEAR    PIC 9(05).
+004200 01  WS-SUB                      PIC 9(02) COMP.
+004300 01  WS-DETAIL-LINE.
+004400     05  FILLER                  PIC X(08) VALUE "CENTURY ".
+004500     05  WS-DL-CENTURY           PIC ZZ9.
+004600     05  FILLER                  PIC X(09) VALUE "  COUNT: ".
+004700     05  WS-DL-COUNT             PIC ZZZ,ZZ9.
+004800     05  FILLER                  PIC X(08) VALUE "  YEARS ".
+004900     05  WS-DL-LOW-YEAR          PIC ZZZZ9.
+005000     05  FILLER                  PIC X(03) VALUE " - ".
+005100     05  WS-DL-HIGH-YEAR         PIC ZZZZ9.
+005200     05  FILLER                  PIC X(20) VALUE SPACE.
+005300 PROCEDURE DIVISION.
+005400*--------------------------------------------------------------*
+005500*    0000-MAINLINE                                              *
+005600*--------------------------------------------------------------*
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+005900     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+006000         UNTIL WS-EOF
+006100     PERFORM 8000-FINALIZE THRU 8000-EXIT
+006200     GOBACK.
+006300*--------------------------------------------------------------*
+006400*    1000-INITIALIZE                                            *
+006500*--------------------------------------------------------------*
+006600 1000-INITIALIZE.
+006700     OPEN INPUT ENROLLMENT-ARCHIVE-FILE
+006800     OPEN OUTPUT RETENTION-RPT
+006850     MOVE ZERO TO WS-REJECT-COUNT
+006900     PERFORM 1100-CLEAR-BUCKET THRU 1100-EXIT
+007000         VARYING WS-SUB FROM 1 BY 1
+007100         UNTIL WS-SUB > 99
+007200     PERFORM 2100-READ-ARCHIVE THRU 2100-EXIT.
+007300 1000-EXIT.
+007400     EXIT.
+007500*--------------------------------------------------------------*
+007600*    1100-CLEAR-BUCKET                                          *
+007700*--------------------------------------------------------------*
+007800 1100-CLEAR-BUCKET.
+007900     MOVE ZERO TO WS-BKT-COUNT (WS-SUB)
+008000     MOVE ZERO TO WS-BKT-LOW-YEAR (WS-SUB)
+008100     MOVE ZERO TO WS-BKT-HIGH-YEAR (WS-SUB).
+008200 1100-EXIT.
+008300     EXIT.
+008400*--------------------------------------------------------------*
+008500*    2000-PROCESS-RECORD                                        *
+008600*--------------------------------------------------------------*
+008700 2000-PROCESS-RECORD.
+008710     PERFORM 2020-VALIDATE-YEAR THRU 2020-EXIT
+008720     IF WS-YEAR-INVALID
+008730         ADD 1 TO WS-REJECT-COUNT
+008740     ELSE
+008800         MOVE EA-ENROLLMENT-YEAR TO WS-CENT-YEAR
+008900         CALL "CENTURY" USING WS-CENT-YEAR WS-CENT-RESULT
+009000             EA-ERA-FLAG
+009100         PERFORM 2050-UPDATE-BUCKET THRU 2050-UPDATE-EXIT
+009110     END-IF
+009200     PERFORM 2100-READ-ARCHIVE THRU 2100-EXIT.
+009300 2000-EXIT.
+009400     EXIT.
+009410*--------------------------------------------------------------*
+009420*    2020-VALIDATE-YEAR - A ZERO OR NON-NUMERIC YEAR IS         *
+009430*    EXCLUDED FROM THE RETENTION COUNTS RATHER THAN BUCKETED.   *
+009435*    THE NON-NUMERIC CHECK IS DONE BY THE SHARED NUMCHECK       *
+009437*    ROUTINE.                                                  *
+009440*--------------------------------------------------------------*
+009450 2020-VALIDATE-YEAR.
+009460     MOVE SPACE TO WS-NUMCHECK-BUFFER
+009465     MOVE EA-ENROLLMENT-YEAR TO WS-NUMCHECK-BUFFER
+009470     MOVE 5 TO WS-NUMCHECK-LENGTH
+009475     CALL "NUMCHECK" USING WS-NUMCHECK-BUFFER WS-NUMCHECK-LENGTH
+009480         WS-YEAR-STATUS
+009485     IF WS-YEAR-VALID AND EA-ENROLLMENT-YEAR = ZERO
+009490         SET WS-YEAR-INVALID TO TRUE
+009495     END-IF.
+009497 2020-EXIT.
+009498     EXIT.
+009500*--------------------------------------------------------------*
+009600*    2050-UPDATE-BUCKET - RESULT IS USED DIRECTLY AS THE        *
+009700*    TABLE SUBSCRIPT SINCE THE CENTURY NUMBER IS A SMALL,       *
+009800*    NATURALLY BOUNDED VALUE.                                   *
+009900*--------------------------------------------------------------*
+010000 2050-UPDATE-BUCKET.
+010100     IF WS-BKT-COUNT (WS-CENT-RESULT) = 0
+010200         MOVE EA-ENROLLMENT-YEAR
+010300             TO WS-BKT-LOW-YEAR (WS-CENT-RESULT)
+010400         MOVE EA-ENROLLMENT-YEAR
+010500             TO WS-BKT-HIGH-YEAR (WS-CENT-RESULT)
+010600     ELSE
+010700         IF EA-ENROLLMENT-YEAR < WS-BKT-LOW-YEAR (WS-CENT-RESULT)
+010800             MOVE EA-ENROLLMENT-YEAR
+010900                 TO WS-BKT-LOW-YEAR (WS-CENT-RESULT)
+011000         END-IF
+011100         IF EA-ENROLLMENT-YEAR > WS-BKT-HIGH-YEAR (WS-CENT-RESULT)
+011200             MOVE EA-ENROLLMENT-YEAR
+011300                 TO WS-BKT-HIGH-YEAR (WS-CENT-RESULT)
+011400         END-IF
+011500     END-IF
+011600     ADD 1 TO WS-BKT-COUNT (WS-CENT-RESULT).
+011700 2050-UPDATE-EXIT.
+011800     EXIT.
+011900*--------------------------------------------------------------*
+012000*    2100-READ-ARCHIVE                                          *
+012100*--------------------------------------------------------------*
+012200 2100-READ-ARCHIVE.
+012300     READ ENROLLMENT-ARCHIVE-FILE
+012400         AT END
+012500             SET WS-EOF TO TRUE
+012600     END-READ.
+012700 2100-EXIT.
+012800     EXIT.
+012900*--------------------------------------------------------------*
+013000*    8000-FINALIZE - PRINTS ONE LINE PER NON-EMPTY BUCKET.      *
+013100*--------------------------------------------------------------*
+013200 8000-FINALIZE.
+013300     PERFORM 8100-WRITE-BUCKET THRU 8100-EXIT
+013400         VARYING WS-SUB FROM 1 BY 1
+013500         UNTIL WS-SUB > 99
+013600     CLOSE ENROLLMENT-ARCHIVE-FILE
+013700     CLOSE RETENTION-RPT
+013750     DISPLAY "RETNRPT: YEARS REJECTED - " WS-REJECT-COUNT.
+013800 8000-EXIT.
+013900     EXIT.
+014000*--------------------------------------------------------------*
+014100*    8100-WRITE-BUCKET                                          *
+014200*--------------------------------------------------------------*
+014300 8100-WRITE-BUCKET.
+014400     IF WS-BKT-COUNT (WS-SUB) > 0
+014500         MOVE SPACE TO WS-DETAIL-LINE
+014600         MOVE WS-SUB TO WS-DL-CENTURY
+014700         MOVE WS-BKT-COUNT (WS-SUB) TO WS-DL-COUNT
+014800         MOVE WS-BKT-LOW-YEAR (WS-SUB) TO WS-DL-LOW-YEAR
+014900         MOVE WS-BKT-HIGH-YEAR (WS-SUB) TO WS-DL-HIGH-YEAR
+015000         WRITE RETENTION-RPT-LINE FROM WS-DETAIL-LINE
+015100     END-IF.
+015200 8100-EXIT.
+015300     EXIT.
+015400 END PROGRAM RETNRPT.
