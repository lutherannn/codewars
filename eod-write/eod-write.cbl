@@ -0,0 +1,42 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EODWRITE.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    APPENDS ONE END-OF-DAY METRIC TO THE SHARED EOD-TOTALS     *
+000900*    FILE SO EODSUM CAN PRINT IT ON THE CONSOLIDATED NIGHTLY    *
+001000*    SUMMARY.  THE FILE IS OPENED EXTEND, WRITTEN, AND CLOSED   *
+001100*    ON EVERY CALL RATHER THAN HELD OPEN, THE SAME WAY AUDITLOG *
+001200*    DOES, SO A METRIC SURVIVES EVEN IF THE CALLING JOB ABENDS  *
+001300*    RIGHT AFTER FLAGGING IT.                                   *
+001400*--------------------------------------------------------------*
+001500*    MODIFICATION HISTORY                                      *
+001600*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001700*--------------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT EOD-TOTALS-FILE ASSIGN TO EODTOTLS
+002200         ORGANIZATION IS SEQUENTIAL.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  EOD-TOTALS-FILE
+002600     RECORDING MODE IS F.
+002700     COPY eodtotal.
+002800 LINKAGE SECTION.
+002900 01  EW-SOURCE-PROGRAM             PIC X(10).
+003000 01  EW-METRIC-LABEL               PIC X(24).
+003100 01  EW-METRIC-VALUE               PIC 9(07).
+003200 PROCEDURE DIVISION USING EW-SOURCE-PROGRAM EW-METRIC-LABEL
+003300                          EW-METRIC-VALUE.
+003400 0000-MAINLINE.
+003500     OPEN EXTEND EOD-TOTALS-FILE
+003600     MOVE EW-SOURCE-PROGRAM TO EOD-SOURCE-PROGRAM
+003700     MOVE EW-METRIC-LABEL TO EOD-METRIC-LABEL
+003800     MOVE EW-METRIC-VALUE TO EOD-METRIC-VALUE
+003900     WRITE EOD-TOTALS-RECORD
+004000     CLOSE EOD-TOTALS-FILE
+004100     GOBACK.
+004200 END PROGRAM EODWRITE.
