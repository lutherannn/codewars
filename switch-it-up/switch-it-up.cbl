@@ -1,30 +1,95 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SWITCH-IT-UP.
-       DATA DIVISION.
-       LINKAGE SECTION.
-       01 N           PIC 9.
-       01 RESULT      PIC a(5).
-       PROCEDURE DIVISION USING N RESULT.
-       EVALUATE N
-          WHEN 1
-            MOVE "One" TO RESULT
-          WHEN 2
-            MOVE "Two" TO RESULT
-          WHEN 3
-            MOVE "Three" TO RESULT
-          WHEN 4
-            MOVE "Four" TO RESULT
-          WHEN 5
-            MOVE "Five" TO RESULT
-          WHEN 6
-            MOVE "Six" TO RESULT
-          WHEN 7
-            MOVE "Seven" TO RESULT
-          WHEN 8
-            MOVE "Eight" TO RESULT
-          WHEN 9
-            MOVE "Nine" TO RESULT
-          WHEN OTHER
-            MOVE "Zero" to RESULT
-          Goback.
-       END PROGRAM SWITCH-IT-UP.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SWITCH-IT-UP.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    SPELLS OUT N (0 THRU 99) AS A WORD, FOR ATTENDANCE AND     *
+000900*    GRADE-CODE REPORTS.  0 THRU 19 COME STRAIGHT FROM THE      *
+001000*    ONES-WORD TABLE; 20 AND UP COMBINE A TENS WORD WITH AN     *
+001100*    ONES WORD (E.G. "TWENTY-ONE").                             *
+001200*--------------------------------------------------------------*
+001300*    MODIFICATION HISTORY                                      *
+001400*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001500*    2026-08-09  DLS  EXTENDED N FROM A SINGLE DIGIT TO 0-99    *
+001600*                     FOR TWO-DIGIT GRADE/ATTENDANCE CODES.     *
+001700*--------------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100 01  WS-ONES-WORDS-TABLE.
+002200     05  FILLER                     PIC A(12) VALUE "Zero".
+002300     05  FILLER                     PIC A(12) VALUE "One".
+002400     05  FILLER                     PIC A(12) VALUE "Two".
+002500     05  FILLER                     PIC A(12) VALUE "Three".
+002600     05  FILLER                     PIC A(12) VALUE "Four".
+002700     05  FILLER                     PIC A(12) VALUE "Five".
+002800     05  FILLER                     PIC A(12) VALUE "Six".
+002900     05  FILLER                     PIC A(12) VALUE "Seven".
+003000     05  FILLER                     PIC A(12) VALUE "Eight".
+003100     05  FILLER                     PIC A(12) VALUE "Nine".
+003200     05  FILLER                     PIC A(12) VALUE "Ten".
+003300     05  FILLER                     PIC A(12) VALUE "Eleven".
+003400     05  FILLER                     PIC A(12) VALUE "Twelve".
+003500     05  FILLER                     PIC A(12) VALUE "Thirteen".
+003600     05  FILLER                     PIC A(12) VALUE "Fourteen".
+003700     05  FILLER                     PIC A(12) VALUE "Fifteen".
+003800     05  FILLER                     PIC A(12) VALUE "Sixteen".
+003900     05  FILLER                     PIC A(12) VALUE "Seventeen".
+004000     05  FILLER                     PIC A(12) VALUE "Eighteen".
+004100     05  FILLER                     PIC A(12) VALUE "Nineteen".
+004200 01  WS-ONES-WORDS REDEFINES WS-ONES-WORDS-TABLE
+004300                             PIC A(12) OCCURS 20 TIMES.
+004400 01  WS-TENS-WORDS-TABLE.
+004500     05  FILLER                     PIC A(12) VALUE SPACE.
+004600     05  FILLER                     PIC A(12) VALUE SPACE.
+004700     05  FILLER                     PIC A(12) VALUE "Twenty".
+004800     05  FILLER                     PIC A(12) VALUE "Thirty".
+004900     05  FILLER                     PIC A(12) VALUE "Forty".
+005000     05  FILLER                     PIC A(12) VALUE "Fifty".
+005100     05  FILLER                     PIC A(12) VALUE "Sixty".
+005200     05  FILLER                     PIC A(12) VALUE "Seventy".
+005300     05  FILLER                     PIC A(12) VALUE "Eighty".
+005400     05  FILLER                     PIC A(12) VALUE "Ninety".
+005500 01  WS-TENS-WORDS REDEFINES WS-TENS-WORDS-TABLE
+005600                             PIC A(12) OCCURS 10 TIMES.
+005700 01  WS-TENS-DIGIT               PIC 9(01) COMP.
+005800 01  WS-ONES-DIGIT                PIC 9(01) COMP.
+005900 01  WS-TENS-WORD                 PIC A(12).
+006000 01  WS-ONES-WORD                 PIC A(12).
+006100 LINKAGE SECTION.
+006200 01  N                             PIC 9(02).
+006300 01  RESULT                        PIC A(12).
+006400 PROCEDURE DIVISION USING N RESULT.
+006500*--------------------------------------------------------------*
+006600*    0000-MAINLINE                                              *
+006700*--------------------------------------------------------------*
+006800 0000-MAINLINE.
+006900     IF N < 20
+007000         MOVE WS-ONES-WORDS (N + 1) TO RESULT
+007100     ELSE
+007200         PERFORM 1000-BUILD-COMPOUND-WORD THRU 1000-EXIT
+007300     END-IF.
+007400 9999-EXIT.
+007500     GOBACK.
+007600*--------------------------------------------------------------*
+007700*    1000-BUILD-COMPOUND-WORD - COMBINES A TENS WORD WITH AN    *
+007800*    ONES WORD FOR N 20 AND UP.                                 *
+007900*--------------------------------------------------------------*
+008000 1000-BUILD-COMPOUND-WORD.
+008100     COMPUTE WS-TENS-DIGIT = N / 10
+008200     COMPUTE WS-ONES-DIGIT = FUNCTION MOD(N, 10)
+008300     MOVE WS-TENS-WORDS (WS-TENS-DIGIT + 1) TO WS-TENS-WORD
+008400     IF WS-ONES-DIGIT = 0
+008500         MOVE WS-TENS-WORD TO RESULT
+008600     ELSE
+008700         MOVE WS-ONES-WORDS (WS-ONES-DIGIT + 1) TO WS-ONES-WORD
+008800         STRING FUNCTION TRIM(WS-TENS-WORD) DELIMITED BY SIZE
+008900             "-" DELIMITED BY SIZE
+009000             FUNCTION TRIM(WS-ONES-WORD) DELIMITED BY SIZE
+009100             INTO RESULT
+009200     END-IF.
+009300 1000-EXIT.
+009400     EXIT.
+009500 END PROGRAM SWITCH-IT-UP.
