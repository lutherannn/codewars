@@ -0,0 +1,58 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. NUMCHECK.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    SHARED NUMERIC-INPUT VALIDATION ROUTINE.  A CALLER MOVES   *
+000900*    A LINKAGE FIELD INTO A 9-BYTE STAGING BUFFER (PLAIN MOVE   *
+001000*    OF A NUMERIC ITEM TO AN ALPHANUMERIC RECEIVER CARRIES OVER *
+001100*    ONLY ITS DIGIT CHARACTERS - ANY SIGN IS DROPPED AND ANY    *
+001200*    CORRUPTED, NON-DIGIT BYTE IS PRESERVED - SO THIS ONE       *
+001300*    ROUTINE WORKS FOR SIGNED AND UNSIGNED FIELDS ALIKE), GIVES *
+001400*    THE NUMBER OF SIGNIFICANT DIGITS, AND GETS BACK A STATUS   *
+001500*    OF VALID OR INVALID.  A NON-DIGIT BYTE ANYWHERE IN THE     *
+001600*    SIGNIFICANT PORTION OF THE FIELD - THE SIGN OF A CORRUPTED *
+001700*    UPSTREAM FEED - MEANS THE FIELD IS REJECTED BEFORE IT EVER *
+001800*    REACHES A CALLER'S ARITHMETIC.                             *
+001900*--------------------------------------------------------------*
+002000*    MODIFICATION HISTORY                                      *
+002100*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+002200*--------------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 DATA DIVISION.
+002500 WORKING-STORAGE SECTION.
+002600 01  WS-SUB                       PIC 9(02) COMP.
+002700 LINKAGE SECTION.
+002800 01  NV-FIELD                     PIC X(09).
+002900 01  NV-CHAR-TABLE REDEFINES NV-FIELD.
+003000     05  NV-CHAR                  PIC X(01) OCCURS 9 TIMES.
+003100 01  NV-FIELD-LENGTH              PIC 9(02) COMP.
+003200     COPY utilstat REPLACING ==UTIL-STATUS-VALID==
+003300         BY ==NV-STATUS-VALID==
+003400         ==UTIL-STATUS-INVALID==
+003500         BY ==NV-STATUS-INVALID==
+003600         ==UTIL-STATUS-OVERFLOW==
+003700         BY ==NV-STATUS-OVERFLOW==
+003800         ==UTIL-STATUS== BY ==NV-STATUS==.
+003900 PROCEDURE DIVISION USING NV-FIELD NV-FIELD-LENGTH NV-STATUS.
+004000*--------------------------------------------------------------*
+004100*    0000-MAINLINE                                              *
+004200*--------------------------------------------------------------*
+004300 0000-MAINLINE.
+004400     SET NV-STATUS-VALID TO TRUE
+004500     PERFORM 1000-CHECK-DIGIT THRU 1000-EXIT
+004600         VARYING WS-SUB FROM 1 BY 1
+004700         UNTIL WS-SUB > NV-FIELD-LENGTH OR NV-STATUS-INVALID
+004800     GOBACK.
+004900*--------------------------------------------------------------*
+005000*    1000-CHECK-DIGIT                                           *
+005100*--------------------------------------------------------------*
+005200 1000-CHECK-DIGIT.
+005300     IF NV-CHAR (WS-SUB) < "0" OR NV-CHAR (WS-SUB) > "9"
+005400         SET NV-STATUS-INVALID TO TRUE
+005500     END-IF.
+005600 1000-EXIT.
+005700     EXIT.
+005800 END PROGRAM NUMCHECK.
