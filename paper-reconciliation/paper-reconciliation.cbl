@@ -0,0 +1,219 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PAPRRECN.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    PLANNED-VS-ACTUAL PAPER USAGE RECONCILIATION.  LOADS THE   *
+000900*    CLASSROOM ROSTER ONCE, THEN STREAMS THE PRINT LOG,         *
+001000*    RE-DERIVING EACH CLASSROOM'S PLANNED PACKET COUNT VIA      *
+001100*    SCHOOLPAPERWORK AND COMPARING IT TO WHAT THE COPIER        *
+001200*    ACTUALLY PRINTED SO OVER- AND UNDER-RUNS SURFACE FOR       *
+001300*    SUPPLY-ORDER FORECASTING REVIEW.                           *
+001400*--------------------------------------------------------------*
+001500*    MODIFICATION HISTORY                                      *
+001600*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001650*    2026-08-09  DLS  FLAG A SCHOOLPAPERWORK INVALID-DATA        *
+001660*                     RESULT AS "INVALID" INSTEAD OF LETTING     *
+001670*                     THE FORCED ZERO RESULT PRINT AS AN         *
+001680*                     ORDINARY OVER/UNDER PLAN VARIANCE, NOW     *
+001690*                     THAT SCHOOLPAPERWORK CAN REJECT A          *
+001695*                     CORRUPTED ROSTER FIELD.                    *
+001696*    2026-08-09  DLS  STAGE THE ROSTER'S STUDENT COUNT AND       *
+001697*                     PACKET PAGES INTO COMP-3 WORKING-STORAGE   *
+001698*                     ITEMS BEFORE THE CALL, NOW THAT            *
+001699*                     SCHOOLPAPERWORK TAKES N AND M AS COMP-3.   *
+001700*--------------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT CLASSROOM-ROSTER-FILE ASSIGN TO CLASROST
+002200         ORGANIZATION IS SEQUENTIAL.
+002300     SELECT PRINT-LOG-FILE ASSIGN TO PRNTLOG
+002400         ORGANIZATION IS SEQUENTIAL.
+002500     SELECT PAPER-RECON-RPT ASSIGN TO PAPRRPT
+002600         ORGANIZATION IS SEQUENTIAL.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  CLASSROOM-ROSTER-FILE
+003000     RECORDING MODE IS F.
+003100     COPY clasrost.
+003200 FD  PRINT-LOG-FILE
+003300     RECORDING MODE IS F.
+003400     COPY prntlog.
+003500 FD  PAPER-RECON-RPT
+003600     RECORDING MODE IS F.
+003700 01  PAPER-RECON-LINE                PIC X(80).
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-ROSTER-EOF-SWITCH            PIC X(01) VALUE "N".
+004000     88  WS-ROSTER-EOF                   VALUE "Y".
+004100     88  WS-ROSTER-NOT-EOF                VALUE "N".
+004200 01  WS-LOG-EOF-SWITCH               PIC X(01) VALUE "N".
+004300     88  WS-LOG-EOF                      VALUE "Y".
+004400     88  WS-LOG-NOT-EOF                   VALUE "N".
+004500 01  WS-ROSTER-COUNT                 PIC 9(03) COMP VALUE ZERO.
+004600 01  WS-SUB                          PIC 9(03) COMP.
+004700 01  WS-FOUND-SUB                    PIC 9(03) COMP.
+004800 01  WS-FOUND-SWITCH                 PIC X(01) VALUE "N".
+004900     88  WS-ROSTER-FOUND                    VALUE "Y".
+005000     88  WS-ROSTER-NOT-FOUND                  VALUE "N".
+005100 01  WS-ROSTER-TABLE.
+005200     05  WS-RT-ENTRY OCCURS 50 TIMES.
+005300         10  WS-RT-CLASSROOM-ID        PIC X(06).
+005400         10  WS-RT-STUDENT-COUNT       PIC S9(03).
+005500         10  WS-RT-PACKET-PAGES        PIC S9(03).
+005550 01  WS-PLANNED-N                    PIC S9(03) COMP-3.
+005570 01  WS-PLANNED-M                    PIC S9(03) COMP-3.
+005600 01  WS-PLANNED-RESULT               PIC 9(05).
+005700 01  WS-PLANNED-STATUS                PIC X(01).
+005750     88  WS-PLANNED-STATUS-VALID           VALUE "V".
+005800     88  WS-PLANNED-STATUS-INVALID          VALUE "I".
+005900     88  WS-PLANNED-STATUS-OVERFLOW         VALUE "O".
+006000 01  WS-VARIANCE                     PIC S9(07).
+006100 01  WS-EXCEPTION-COUNT               PIC 9(05) COMP VALUE ZERO.
+006200 01  WS-DETAIL-LINE.
+006300     05  WS-DL-CLASSROOM-ID            PIC X(06).
+006400     05  FILLER                        PIC X(02) VALUE SPACE.
+006500     05  WS-DL-PLANNED                 PIC ZZZ,ZZ9.
+006600     05  FILLER                        PIC X(02) VALUE SPACE.
+006700     05  WS-DL-ACTUAL                  PIC ZZZ,ZZ9.
+006800     05  FILLER                        PIC X(02) VALUE SPACE.
+006900     05  WS-DL-VARIANCE                PIC -ZZZ,ZZ9.
+007000     05  FILLER                        PIC X(02) VALUE SPACE.
+007100     05  WS-DL-FLAG                    PIC X(10).
+007200     05  FILLER                        PIC X(35) VALUE SPACE.
+007300 01  WS-REPORT-HEADING                PIC X(80)
+007400         VALUE "PLANNED VS ACTUAL PAPER USAGE RECONCILIATION".
+007500 01  WS-TOTAL-LINE.
+007600     05  FILLER                        PIC X(20)
+007700             VALUE "TOTAL EXCEPTIONS -  ".
+007800     05  WS-TL-EXCEPTION-COUNT         PIC ZZ,ZZ9.
+007900     05  FILLER                        PIC X(54) VALUE SPACE.
+008000 PROCEDURE DIVISION.
+008100*--------------------------------------------------------------*
+008200*    0000-MAINLINE                                              *
+008300*--------------------------------------------------------------*
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+008600     PERFORM 2000-PROCESS-LOG THRU 2000-EXIT
+008700         UNTIL WS-LOG-EOF
+008800     PERFORM 8000-FINALIZE THRU 8000-EXIT
+008900     GOBACK.
+009000*--------------------------------------------------------------*
+009100*    1000-INITIALIZE - LOADS THE CLASSROOM ROSTER TABLE ONCE SO *
+009200*    IT CAN BE LOOKED UP FOR EVERY PRINT LOG RECORD.            *
+009300*--------------------------------------------------------------*
+009400 1000-INITIALIZE.
+009500     OPEN INPUT CLASSROOM-ROSTER-FILE
+009600     OPEN INPUT PRINT-LOG-FILE
+009700     OPEN OUTPUT PAPER-RECON-RPT
+009800     WRITE PAPER-RECON-LINE FROM WS-REPORT-HEADING
+009900     PERFORM 1100-LOAD-ROSTER THRU 1100-EXIT
+010000         UNTIL WS-ROSTER-EOF
+010100     CLOSE CLASSROOM-ROSTER-FILE
+010200     PERFORM 2100-READ-LOG THRU 2100-EXIT.
+010300 1000-EXIT.
+010400     EXIT.
+010500*--------------------------------------------------------------*
+010600*    1100-LOAD-ROSTER                                            *
+010700*--------------------------------------------------------------*
+010800 1100-LOAD-ROSTER.
+010900     READ CLASSROOM-ROSTER-FILE
+011000         AT END
+011100             SET WS-ROSTER-EOF TO TRUE
+011200         NOT AT END
+011300             ADD 1 TO WS-ROSTER-COUNT
+011400             MOVE CR-CLASSROOM-ID
+011500                 TO WS-RT-CLASSROOM-ID (WS-ROSTER-COUNT)
+011600             MOVE CR-STUDENT-COUNT
+011700                 TO WS-RT-STUDENT-COUNT (WS-ROSTER-COUNT)
+011800             MOVE CR-PACKET-PAGES
+011900                 TO WS-RT-PACKET-PAGES (WS-ROSTER-COUNT)
+012000     END-READ.
+012100 1100-EXIT.
+012200     EXIT.
+012300*--------------------------------------------------------------*
+012400*    2000-PROCESS-LOG - RE-DERIVES THE PLANNED PACKET COUNT     *
+012500*    FOR THIS PRINT JOB'S CLASSROOM AND COMPARES IT TO WHAT     *
+012600*    WAS ACTUALLY PRINTED.                                      *
+012700*--------------------------------------------------------------*
+012800 2000-PROCESS-LOG.
+012900     PERFORM 2150-FIND-ROSTER THRU 2150-EXIT
+013000     IF WS-ROSTER-FOUND
+013050         MOVE WS-RT-STUDENT-COUNT (WS-FOUND-SUB) TO WS-PLANNED-N
+013060         MOVE WS-RT-PACKET-PAGES (WS-FOUND-SUB) TO WS-PLANNED-M
+013100         CALL "SCHOOLPAPERWORK" USING WS-PLANNED-N WS-PLANNED-M
+013400             WS-PLANNED-RESULT WS-PLANNED-STATUS
+013500         COMPUTE WS-VARIANCE = PL-ACTUAL-PAGES - WS-PLANNED-RESULT
+013600         IF WS-VARIANCE NOT = ZERO OR WS-PLANNED-STATUS-OVERFLOW
+013700             PERFORM 2400-WRITE-EXCEPTION THRU 2400-EXIT
+013800         END-IF
+013900     END-IF
+014000     PERFORM 2100-READ-LOG THRU 2100-EXIT.
+014100 2000-EXIT.
+014200     EXIT.
+014300*--------------------------------------------------------------*
+014400*    2100-READ-LOG                                               *
+014500*--------------------------------------------------------------*
+014600 2100-READ-LOG.
+014700     READ PRINT-LOG-FILE
+014800         AT END
+014900             SET WS-LOG-EOF TO TRUE
+015000     END-READ.
+015100 2100-EXIT.
+015200     EXIT.
+015300*--------------------------------------------------------------*
+015400*    2150-FIND-ROSTER                                            *
+015500*--------------------------------------------------------------*
+015600 2150-FIND-ROSTER.
+015700     SET WS-ROSTER-NOT-FOUND TO TRUE
+015800     PERFORM 2160-CHECK-ROSTER-ENTRY THRU 2160-EXIT
+015900         VARYING WS-SUB FROM 1 BY 1
+016000         UNTIL WS-SUB > WS-ROSTER-COUNT OR WS-ROSTER-FOUND.
+016100 2150-EXIT.
+016200     EXIT.
+016300*--------------------------------------------------------------*
+016400*    2160-CHECK-ROSTER-ENTRY                                     *
+016500*--------------------------------------------------------------*
+016600 2160-CHECK-ROSTER-ENTRY.
+016700     IF PL-CLASSROOM-ID = WS-RT-CLASSROOM-ID (WS-SUB)
+016800         SET WS-ROSTER-FOUND TO TRUE
+016900         MOVE WS-SUB TO WS-FOUND-SUB
+017000     END-IF.
+017100 2160-EXIT.
+017200     EXIT.
+017300*--------------------------------------------------------------*
+017400*    2400-WRITE-EXCEPTION                                        *
+017500*--------------------------------------------------------------*
+017600 2400-WRITE-EXCEPTION.
+017700     ADD 1 TO WS-EXCEPTION-COUNT
+017800     MOVE SPACE TO WS-DETAIL-LINE
+017900     MOVE PL-CLASSROOM-ID TO WS-DL-CLASSROOM-ID
+018000     MOVE WS-PLANNED-RESULT TO WS-DL-PLANNED
+018100     MOVE PL-ACTUAL-PAGES TO WS-DL-ACTUAL
+018200     MOVE WS-VARIANCE TO WS-DL-VARIANCE
+018300     EVALUATE TRUE
+018320         WHEN WS-PLANNED-STATUS-INVALID
+018340             MOVE "INVALID" TO WS-DL-FLAG
+018360         WHEN WS-PLANNED-STATUS-OVERFLOW
+018400             MOVE "OVERFLOW" TO WS-DL-FLAG
+018600         WHEN WS-VARIANCE > ZERO
+018700             MOVE "OVER PLAN" TO WS-DL-FLAG
+018800         WHEN OTHER
+018900             MOVE "UNDER PLAN" TO WS-DL-FLAG
+019100     END-EVALUATE
+019200     WRITE PAPER-RECON-LINE FROM WS-DETAIL-LINE.
+019300 2400-EXIT.
+019400     EXIT.
+019500*--------------------------------------------------------------*
+019600*    8000-FINALIZE                                               *
+019700*--------------------------------------------------------------*
+019800 8000-FINALIZE.
+019900     MOVE WS-EXCEPTION-COUNT TO WS-TL-EXCEPTION-COUNT
+020000     WRITE PAPER-RECON-LINE FROM WS-TOTAL-LINE
+020100     CLOSE PRINT-LOG-FILE
+020200     CLOSE PAPER-RECON-RPT.
+020300 8000-EXIT.
+020400     EXIT.
+020500 END PROGRAM PAPRRECN.
