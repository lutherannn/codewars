@@ -1,10 +1,43 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PLAYER-MOVE.
-       DATA DIVISION.
-       LINKAGE SECTION.
-       01 PLAYER-POS    PIC 9(3).
-       01 ROLL          PIC 9.
-       01 RESULT        PIC 9(4).
-       PROCEDURE DIVISION USING PLAYER-POS ROLL RESULT.
-       COMPUTE RESULT = (ROLL * 2) + PLAYER-POS.
-       END PROGRAM PLAYER-MOVE.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PLAYER-MOVE.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    COMPUTES ONE FIELD-DAY BOARD-GAME MOVE FOR ONE PLAYER.     *
+000900*    CLAMPS THE RESULT TO THE BOARD'S FINAL SPACE AND REPORTS   *
+001000*    A WIN WHEN THE MOVE REACHES OR PASSES IT INSTEAD OF        *
+001100*    RETURNING A POSITION PAST THE END OF THE BOARD.            *
+001200*--------------------------------------------------------------*
+001300*    MODIFICATION HISTORY                                      *
+001400*    2026-08-09  DLS  ORIGINAL PROGRAM (UNCLAMPED COMPUTE).    *
+001500*    2026-08-09  DLS  ADD BOARD-SIZE AND WIN-FLAG TO CLAMP THE  *
+001600*                     MOVE AT THE END OF THE BOARD AND REPORT   *
+001700*                     A WIN.                                    *
+001800*--------------------------------------------------------------*
+001900 ENVIRONMENT DIVISION.
+002000 DATA DIVISION.
+002100 LINKAGE SECTION.
+002200 01  PLAYER-POS                    PIC 9(03).
+002300 01  ROLL                          PIC 9(01).
+002400 01  BOARD-SIZE                    PIC 9(03).
+002500 01  RESULT                        PIC 9(04).
+002600 01  WIN-FLAG                      PIC X(01).
+002700     88  WIN-YES                       VALUE "Y".
+002800     88  WIN-NO                          VALUE "N".
+002900 PROCEDURE DIVISION USING PLAYER-POS ROLL BOARD-SIZE RESULT
+003000     WIN-FLAG.
+003100*--------------------------------------------------------------*
+003200*    0000-MAINLINE                                              *
+003300*--------------------------------------------------------------*
+003400 0000-MAINLINE.
+003500     SET WIN-NO TO TRUE
+003600     COMPUTE RESULT = (ROLL * 2) + PLAYER-POS
+003700     IF RESULT >= BOARD-SIZE
+003800         MOVE BOARD-SIZE TO RESULT
+003900         SET WIN-YES TO TRUE
+004000     END-IF.
+004100 9999-EXIT.
+004200     GOBACK.
+004300 END PROGRAM PLAYER-MOVE.
