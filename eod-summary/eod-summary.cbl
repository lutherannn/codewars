@@ -0,0 +1,124 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. EODSUM.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    CONSOLIDATED END-OF-DAY OPERATIONS SUMMARY.  READS EVERY   *
+000900*    METRIC ROW THE NIGHT'S BATCH JOBS WROTE TO THE SHARED      *
+001000*    EOD-TOTALS FILE VIA EODWRITE AND PRINTS THEM ALL ON ONE    *
+001100*    PAGE, SO END-OF-DAY REVIEW IS ONE REPORT INSTEAD OF        *
+001200*    SEVERAL.  RUN THIS AS THE LAST STEP OF THE NIGHT, AFTER    *
+001300*    EVERY OTHER JOB THAT FEEDS IT HAS FINISHED.  THE TOTALS    *
+001400*    FILE IS CLEARED (REOPENED OUTPUT) ONCE THE SUMMARY IS      *
+001500*    PRINTED, SO TOMORROW NIGHT STARTS WITH AN EMPTY FILE.      *
+001600*--------------------------------------------------------------*
+001700*    MODIFICATION HISTORY                                      *
+001800*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001900*--------------------------------------------------------------*
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT EOD-TOTALS-FILE ASSIGN TO EODTOTLS
+002400         ORGANIZATION IS SEQUENTIAL.
+002500     SELECT EOD-SUMMARY-RPT ASSIGN TO EODSUMRP
+002600         ORGANIZATION IS SEQUENTIAL.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  EOD-TOTALS-FILE
+003000     RECORDING MODE IS F.
+003100     COPY eodtotal.
+003200 FD  EOD-SUMMARY-RPT
+003300     RECORDING MODE IS F.
+003400 01  EOD-SUMMARY-LINE               PIC X(80).
+003500 WORKING-STORAGE SECTION.
+003600 01  WS-TOTALS-EOF-SWITCH           PIC X(01) VALUE "N".
+003700     88  WS-TOTALS-EOF                  VALUE "Y".
+003800     88  WS-TOTALS-NOT-EOF               VALUE "N".
+003900 01  WS-METRIC-COUNT                PIC 9(05) COMP VALUE ZERO.
+004000 01  WS-REPORT-HEADING-1            PIC X(80)
+004100         VALUE "CONSOLIDATED END-OF-DAY OPERATIONS SUMMARY".
+004200 01  WS-REPORT-HEADING-2.
+004300     05  FILLER                      PIC X(12) VALUE "SOURCE".
+004400     05  FILLER                      PIC X(26) VALUE "METRIC".
+004500     05  FILLER                      PIC X(10) VALUE "VALUE".
+004600     05  FILLER                      PIC X(32) VALUE SPACE.
+004700 01  WS-DETAIL-LINE.
+004800     05  WS-DL-SOURCE-PROGRAM         PIC X(12).
+004900     05  WS-DL-METRIC-LABEL           PIC X(26).
+005000     05  WS-DL-METRIC-VALUE           PIC Z,ZZZ,ZZ9.
+005100     05  FILLER                       PIC X(33) VALUE SPACE.
+005200 01  WS-TOTAL-LINE.
+005300     05  FILLER                      PIC X(20)
+005400             VALUE "TOTAL METRICS -".
+005500     05  WS-TL-METRIC-COUNT          PIC ZZZ,ZZ9.
+005600     05  FILLER                      PIC X(53) VALUE SPACE.
+005700 PROCEDURE DIVISION.
+005800*--------------------------------------------------------------*
+005900*    0000-MAINLINE                                              *
+006000*--------------------------------------------------------------*
+006100 0000-MAINLINE.
+006200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006300     PERFORM 2000-PROCESS-METRIC THRU 2000-EXIT
+006400         UNTIL WS-TOTALS-EOF
+006500     PERFORM 8000-FINALIZE THRU 8000-EXIT
+006600     GOBACK.
+006700*--------------------------------------------------------------*
+006800*    1000-INITIALIZE                                             *
+006900*--------------------------------------------------------------*
+007000 1000-INITIALIZE.
+007100     OPEN INPUT EOD-TOTALS-FILE
+007200     OPEN OUTPUT EOD-SUMMARY-RPT
+007300     WRITE EOD-SUMMARY-LINE FROM WS-REPORT-HEADING-1
+007400     WRITE EOD-SUMMARY-LINE FROM WS-REPORT-HEADING-2
+007500     PERFORM 2100-READ-METRIC THRU 2100-EXIT.
+007600 1000-EXIT.
+007700     EXIT.
+007800*--------------------------------------------------------------*
+007900*    2000-PROCESS-METRIC                                        *
+008000*--------------------------------------------------------------*
+008100 2000-PROCESS-METRIC.
+008200     ADD 1 TO WS-METRIC-COUNT
+008300     MOVE SPACE TO WS-DETAIL-LINE
+008400     MOVE EOD-SOURCE-PROGRAM TO WS-DL-SOURCE-PROGRAM
+008500     MOVE EOD-METRIC-LABEL TO WS-DL-METRIC-LABEL
+008600     MOVE EOD-METRIC-VALUE TO WS-DL-METRIC-VALUE
+008700     WRITE EOD-SUMMARY-LINE FROM WS-DETAIL-LINE
+008800     PERFORM 2100-READ-METRIC THRU 2100-EXIT.
+008900 2000-EXIT.
+009000     EXIT.
+009100*--------------------------------------------------------------*
+009200*    2100-READ-METRIC                                            *
+009300*--------------------------------------------------------------*
+009400 2100-READ-METRIC.
+009500     READ EOD-TOTALS-FILE
+009600         AT END
+009700             SET WS-TOTALS-EOF TO TRUE
+009800     END-READ.
+009900 2100-EXIT.
+010000     EXIT.
+010100*--------------------------------------------------------------*
+010200*    8000-FINALIZE - PRINT THE FINAL COUNT, CLOSE UP, THEN      *
+010300*    CLEAR THE SHARED TOTALS FILE SO TOMORROW NIGHT'S JOBS      *
+010400*    START WITH A CLEAN SLATE.                                  *
+010500*--------------------------------------------------------------*
+010600 8000-FINALIZE.
+010700     MOVE WS-METRIC-COUNT TO WS-TL-METRIC-COUNT
+010800     WRITE EOD-SUMMARY-LINE FROM WS-TOTAL-LINE
+010900     CLOSE EOD-TOTALS-FILE
+011000     CLOSE EOD-SUMMARY-RPT
+011100     PERFORM 8100-CLEAR-TOTALS THRU 8100-EXIT.
+011200 8000-EXIT.
+011300     EXIT.
+011400*--------------------------------------------------------------*
+011500*    8100-CLEAR-TOTALS - REOPENING OUTPUT TRUNCATES THE FILE    *
+011600*    WITHOUT WRITING ANY RECORDS, THE SAME WAY A CHECKPOINT     *
+011700*    FILE IS RESET ON A CLEAN FINISH ELSEWHERE IN THE SUITE.    *
+011800*--------------------------------------------------------------*
+011900 8100-CLEAR-TOTALS.
+012000     OPEN OUTPUT EOD-TOTALS-FILE
+012100     CLOSE EOD-TOTALS-FILE.
+012200 8100-EXIT.
+012300     EXIT.
+012400 END PROGRAM EODSUM.
