@@ -1,16 +1,86 @@
-       identification division.
-       program-id. enoughSpace.       
-       data division.
-       linkage section.
-       01  cap         pic 9(3).
-       01  onn        pic 9(3). 
-       01  waitt       pic 9(2).
-       01  result      pic 9(3).
-       procedure division using cap onn waitt result.
-       if onn + waitt <= cap
-       move 0 to result
-       else
-       compute result = (waitt + onn) - cap
-           goback.
-       end program enoughSpace.
-      
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ENOUGHSPACE.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    COMPUTES BUS-ROUTE OVERFLOW SHORTFALL FOR ONE ROUTE.       *
+000900*    RESULT IS ZERO WHEN THE ONBOARD PLUS WAITLIST COUNT FITS   *
+001000*    WITHIN CAPACITY, OTHERWISE IT IS THE NUMBER OF WAITLISTED  *
+001100*    RIDERS WHO STILL WON'T FIT.                                *
+001200*--------------------------------------------------------------*
+001300*    MODIFICATION HISTORY                                      *
+001400*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001500*    2026-08-09  DLS  ADD ENOUGHSPACE-STATUS AND REJECT A CAP   *
+001600*                     SMALLER THAN A PHYSICALLY POSSIBLE BUS OR *
+001700*                     A NON-NUMERIC CAP/ONN FROM AN UPSTREAM     *
+001800*                     FEED GLITCH INSTEAD OF COMPUTING A         *
+001900*                     PLAUSIBLE-LOOKING BUT WRONG SHORTFALL.     *
+002000*    2026-08-09  DLS  MOVED ENOUGHSPACE-STATUS ONTO THE SHARED  *
+002100*                     UTILSTAT STATUS-CODE LAYOUT.               *
+002200*    2026-08-09  DLS  LOG REJECTED INPUT AND GENUINE SHORTFALLS *
+002300*                     TO THE SHARED AUDIT LOG.                  *
+002400*--------------------------------------------------------------*
+002500 ENVIRONMENT DIVISION.
+002600 DATA DIVISION.
+002700 WORKING-STORAGE SECTION.
+002800 01  WS-MINIMUM-CAP                PIC 9(03) VALUE 10.
+002900 01  WS-AUDIT-PROGRAM-ID           PIC X(10) VALUE "ENOUGHSPC".
+003000 01  WS-AUDIT-VALUE                PIC X(25).
+003100 01  WS-AUDIT-REASON               PIC X(20).
+003200 LINKAGE SECTION.
+003300 01  CAP                          PIC 9(03).
+003400 01  ONN                          PIC 9(03).
+003500 01  WAITT                        PIC 9(02).
+003600 01  RESULT                       PIC 9(03).
+003700     COPY utilstat REPLACING ==UTIL-STATUS-VALID==
+003800         BY ==ENOUGHSPACE-STATUS-VALID==
+003900         ==UTIL-STATUS-INVALID==
+004000         BY ==ENOUGHSPACE-STATUS-INVALID==
+004100         ==UTIL-STATUS-OVERFLOW==
+004200         BY ==ENOUGHSPACE-STATUS-OVERFLOW==
+004300         ==UTIL-STATUS== BY ==ENOUGHSPACE-STATUS==.
+004400 PROCEDURE DIVISION USING CAP ONN WAITT RESULT ENOUGHSPACE-STATUS.
+004500*--------------------------------------------------------------*
+004600*    0000-MAINLINE                                              *
+004700*--------------------------------------------------------------*
+004800 0000-MAINLINE.
+004900     PERFORM 0500-VALIDATE-INPUT THRU 0500-EXIT
+005000     IF ENOUGHSPACE-STATUS-INVALID
+005100         MOVE 0 TO RESULT
+005200         MOVE CAP TO WS-AUDIT-VALUE
+005300         MOVE "REJECTED INPUT" TO WS-AUDIT-REASON
+005400         CALL "AUDITLOG" USING WS-AUDIT-PROGRAM-ID "CAP"
+005500             WS-AUDIT-VALUE WS-AUDIT-REASON
+005600         GO TO 9999-EXIT
+005700     END-IF
+005800     IF ONN + WAITT <= CAP
+005900         MOVE 0 TO RESULT
+006000     ELSE
+006100         COMPUTE RESULT = (WAITT + ONN) - CAP
+006200         MOVE ONN TO WS-AUDIT-VALUE
+006300         MOVE "SHORTFALL" TO WS-AUDIT-REASON
+006400         CALL "AUDITLOG" USING WS-AUDIT-PROGRAM-ID "ONN"
+006500             WS-AUDIT-VALUE WS-AUDIT-REASON
+006600     END-IF.
+006700 9999-EXIT.
+006800     GOBACK.
+006900*--------------------------------------------------------------*
+007000*    0500-VALIDATE-INPUT - REJECTS A CAP THAT IS NOT NUMERIC,   *
+007100*    SMALLER THAN A PHYSICALLY POSSIBLE BUS, OR AN ONN THAT IS  *
+007200*    NOT NUMERIC (A NEGATIVE-LOOKING VALUE FROM AN UPSTREAM     *
+007300*    FEED GLITCH WILL FAIL THE NUMERIC TEST ON AN UNSIGNED      *
+007400*    FIELD).                                                    *
+007500*--------------------------------------------------------------*
+007600 0500-VALIDATE-INPUT.
+007700     SET ENOUGHSPACE-STATUS-VALID TO TRUE
+007800     IF CAP NOT NUMERIC OR CAP < WS-MINIMUM-CAP
+007900         SET ENOUGHSPACE-STATUS-INVALID TO TRUE
+008000     END-IF
+008100     IF ONN NOT NUMERIC
+008200         SET ENOUGHSPACE-STATUS-INVALID TO TRUE
+008300     END-IF.
+008400 0500-EXIT.
+008500     EXIT.
+008600 END PROGRAM ENOUGHSPACE.
