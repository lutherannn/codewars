@@ -0,0 +1,255 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SUPPLYORD.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    CLASSROOM SUPPLY-ORDER PLANNING BATCH JOB.  READS THE      *
+000900*    CLASSROOM ROSTER FILE, CALLS SCHOOLPAPERWORK PER CLASSROOM *
+001000*    FOR ITS PACKET COUNT, AND ROLLS THE RESULTS UP BY TEACHER  *
+001100*    AND GRADE LEVEL INTO A SUPPLY-ORDER REPORT.                *
+001200*--------------------------------------------------------------*
+001300*    MODIFICATION HISTORY                                      *
+001400*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001500*    2026-08-09  DLS  FEED THE GRAND TOTAL AND OVERFLOW COUNT   *
+001600*                     TO THE SHARED END-OF-DAY TOTALS FILE VIA  *
+001700*                     EODWRITE FOR THE CONSOLIDATED SUMMARY.    *
+001800*    2026-08-09  DLS  COUNT AND REPORT ROSTERS SCHOOLPAPERWORK  *
+001900*                     REJECTS AS NON-NUMERIC SEPARATELY FROM    *
+002000*                     THE OVERFLOW COUNT, NOW THAT IT CAN       *
+002100*                     REJECT A CORRUPTED STUDENT-COUNT OR       *
+002200*                     PACKET-PAGES FIELD.                       *
+002230*    2026-08-09  DLS  STAGE THE ROSTER'S STUDENT COUNT AND       *
+002240*                     PACKET PAGES INTO COMP-3 WORKING-STORAGE   *
+002250*                     ITEMS BEFORE THE CALL, NOW THAT            *
+002260*                     SCHOOLPAPERWORK TAKES N AND M AS COMP-3.   *
+002270*    2026-08-09  DLS  CALL SISWRITE FOR EACH GOOD CLASSROOM SO   *
+002280*                     ITS STUDENT COUNT AND PACKET COUNT REACH   *
+002290*                     THE DISTRICT SIS'S NIGHTLY LOAD EXTRACT.   *
+002300*--------------------------------------------------------------*
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT CLASSROOM-ROSTER-FILE ASSIGN TO CLASROST
+002800         ORGANIZATION IS SEQUENTIAL.
+002900     SELECT SUPPLY-ORDER-RPT ASSIGN TO SUPLYRPT
+003000         ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  CLASSROOM-ROSTER-FILE
+003400     RECORDING MODE IS F.
+003500     COPY clasrost.
+003600 FD  SUPPLY-ORDER-RPT
+003700     RECORDING MODE IS F.
+003800 01  SUPPLY-ORDER-LINE              PIC X(80).
+003900 WORKING-STORAGE SECTION.
+004000 01  WS-ROSTER-EOF-SWITCH           PIC X(01) VALUE "N".
+004100     88  WS-ROSTER-EOF                  VALUE "Y".
+004200     88  WS-ROSTER-NOT-EOF               VALUE "N".
+004300 01  WS-ROLLUP-COUNT                PIC 9(03) COMP VALUE ZERO.
+004400 01  WS-SUB                         PIC 9(03) COMP.
+004500 01  WS-FOUND-SUB                   PIC 9(03) COMP.
+004600 01  WS-FOUND-SWITCH                PIC X(01).
+004700     88  WS-ROLLUP-FOUND                   VALUE "Y".
+004800     88  WS-ROLLUP-NOT-FOUND                 VALUE "N".
+004850 01  WS-PACKET-N                    PIC S9(03) COMP-3.
+004870 01  WS-PACKET-M                    PIC S9(03) COMP-3.
+004900 01  WS-PACKET-RESULT               PIC 9(05).
+005000 01  WS-PACKET-STATUS                PIC X(01).
+005100     88  WS-PACKET-STATUS-VALID           VALUE "V".
+005200     88  WS-PACKET-STATUS-INVALID          VALUE "I".
+005300     88  WS-PACKET-STATUS-OVERFLOW         VALUE "O".
+005400 01  WS-OVERFLOW-COUNT               PIC 9(05) COMP VALUE ZERO.
+005500 01  WS-REJECT-COUNT                 PIC 9(05) COMP VALUE ZERO.
+005600 01  WS-GRAND-TOTAL                 PIC 9(07) COMP VALUE ZERO.
+005700 01  WS-EOD-SOURCE-PROGRAM         PIC X(10) VALUE "SUPPLYORD".
+005800 01  WS-EOD-TOTAL-LABEL            PIC X(24)
+005900         VALUE "PACKETS ORDERED".
+006000 01  WS-EOD-OVERFLOW-LABEL         PIC X(24)
+006100         VALUE "CLASSROOMS FLAGGED".
+006200 01  WS-EOD-METRIC-VALUE           PIC 9(07).
+006210 01  WS-SIS-RECORD-TYPE            PIC X(04) VALUE "SUP ".
+006220 01  WS-SIS-SOURCE-PROGRAM         PIC X(10) VALUE "SUPPLYORD".
+006230 01  WS-SIS-ENTITY-ID              PIC X(09).
+006240 01  WS-SIS-STUDENT-LABEL          PIC X(15)
+006250         VALUE "STUDENT COUNT".
+006260 01  WS-SIS-STUDENT-VALUE          PIC 9(07).
+006270 01  WS-SIS-PACKET-LABEL           PIC X(15)
+006280         VALUE "PACKET COUNT".
+006290 01  WS-SIS-PACKET-VALUE           PIC 9(07).
+006300 01  WS-ROLLUP-TABLE.
+006400     05  WS-RU-ENTRY OCCURS 50 TIMES.
+006500         10  WS-RU-TEACHER-NAME       PIC X(20).
+006600         10  WS-RU-GRADE-LEVEL        PIC X(02).
+006700         10  WS-RU-PACKET-TOTAL       PIC 9(07) COMP.
+006800 01  WS-REPORT-HEADING               PIC X(80)
+006900         VALUE "CLASSROOM SUPPLY-ORDER PLAN BY TEACHER/GRADE".
+007000 01  WS-DETAIL-LINE.
+007100     05  WS-DL-TEACHER-NAME           PIC X(20).
+007200     05  FILLER                       PIC X(02) VALUE SPACE.
+007300     05  WS-DL-GRADE-LEVEL            PIC X(02).
+007400     05  FILLER                       PIC X(02) VALUE SPACE.
+007500     05  WS-DL-PACKET-TOTAL           PIC ZZZ,ZZ9.
+007600     05  FILLER                       PIC X(45) VALUE SPACE.
+007700 01  WS-TOTAL-LINE.
+007800     05  FILLER                       PIC X(20)
+007900             VALUE "GRAND TOTAL PACKETS-".
+008000     05  WS-TL-GRAND-TOTAL            PIC ZZZ,ZZ9.
+008100     05  FILLER                       PIC X(53) VALUE SPACE.
+008200 01  WS-OVERFLOW-LINE.
+008300     05  FILLER                       PIC X(20)
+008400             VALUE "CLASSROOMS FLAGGED -".
+008500     05  WS-OL-OVERFLOW-COUNT         PIC ZZ,ZZ9.
+008600     05  FILLER                       PIC X(54) VALUE SPACE.
+008700 01  WS-REJECT-LINE.
+008800     05  FILLER                       PIC X(20)
+008900             VALUE "ROSTERS REJECTED -".
+009000     05  WS-RL-REJECT-COUNT           PIC ZZ,ZZ9.
+009100     05  FILLER                       PIC X(54) VALUE SPACE.
+009200 PROCEDURE DIVISION.
+009300*--------------------------------------------------------------*
+009400*    0000-MAINLINE                                              *
+009500*--------------------------------------------------------------*
+009600 0000-MAINLINE.
+009700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+009800     PERFORM 2000-PROCESS-ROSTER THRU 2000-EXIT
+009900         UNTIL WS-ROSTER-EOF
+010000     PERFORM 8000-FINALIZE THRU 8000-EXIT
+010100     GOBACK.
+010200*--------------------------------------------------------------*
+010300*    1000-INITIALIZE                                             *
+010400*--------------------------------------------------------------*
+010500 1000-INITIALIZE.
+010600     OPEN INPUT CLASSROOM-ROSTER-FILE
+010700     OPEN OUTPUT SUPPLY-ORDER-RPT
+010800     WRITE SUPPLY-ORDER-LINE FROM WS-REPORT-HEADING
+010900     PERFORM 2100-READ-ROSTER THRU 2100-EXIT.
+011000 1000-EXIT.
+011100     EXIT.
+011200*--------------------------------------------------------------*
+011300*    2000-PROCESS-ROSTER                                         *
+011400*--------------------------------------------------------------*
+011500 2000-PROCESS-ROSTER.
+011550     MOVE CR-STUDENT-COUNT TO WS-PACKET-N
+011560     MOVE CR-PACKET-PAGES TO WS-PACKET-M
+011600     CALL "SCHOOLPAPERWORK" USING WS-PACKET-N WS-PACKET-M
+011700         WS-PACKET-RESULT WS-PACKET-STATUS
+011800     EVALUATE TRUE
+011900         WHEN WS-PACKET-STATUS-INVALID
+012000             ADD 1 TO WS-REJECT-COUNT
+012100         WHEN WS-PACKET-STATUS-OVERFLOW
+012200             ADD 1 TO WS-OVERFLOW-COUNT
+012300         WHEN OTHER
+012400             PERFORM 2150-FIND-ROLLUP THRU 2150-EXIT
+012500             ADD WS-PACKET-RESULT
+012600                 TO WS-RU-PACKET-TOTAL (WS-FOUND-SUB)
+012700             ADD WS-PACKET-RESULT TO WS-GRAND-TOTAL
+012750             PERFORM 2170-WRITE-SIS-EXTRACT THRU 2170-EXIT
+012800     END-EVALUATE
+012900     PERFORM 2100-READ-ROSTER THRU 2100-EXIT.
+013000 2000-EXIT.
+013100     EXIT.
+013200*--------------------------------------------------------------*
+013300*    2100-READ-ROSTER                                            *
+013400*--------------------------------------------------------------*
+013500 2100-READ-ROSTER.
+013600     READ CLASSROOM-ROSTER-FILE
+013700         AT END
+013800             SET WS-ROSTER-EOF TO TRUE
+013900     END-READ.
+014000 2100-EXIT.
+014100     EXIT.
+014200*--------------------------------------------------------------*
+014300*    2150-FIND-ROLLUP - LOOKS UP THIS CLASSROOM'S TEACHER/GRADE *
+014400*    IN THE ROLLUP TABLE, ADDING A NEW ZERO-TOTAL ENTRY THE     *
+014500*    FIRST TIME THAT TEACHER/GRADE COMBINATION IS SEEN.         *
+014600*--------------------------------------------------------------*
+014700 2150-FIND-ROLLUP.
+014800     SET WS-ROLLUP-NOT-FOUND TO TRUE
+014900     PERFORM 2160-CHECK-ROLLUP-ENTRY THRU 2160-EXIT
+015000         VARYING WS-SUB FROM 1 BY 1
+015100         UNTIL WS-SUB > WS-ROLLUP-COUNT OR WS-ROLLUP-FOUND
+015200     IF WS-ROLLUP-NOT-FOUND
+015300         ADD 1 TO WS-ROLLUP-COUNT
+015400         MOVE CR-TEACHER-NAME
+015500             TO WS-RU-TEACHER-NAME (WS-ROLLUP-COUNT)
+015600         MOVE CR-GRADE-LEVEL
+015700             TO WS-RU-GRADE-LEVEL (WS-ROLLUP-COUNT)
+015800         MOVE ZERO TO WS-RU-PACKET-TOTAL (WS-ROLLUP-COUNT)
+015900         MOVE WS-ROLLUP-COUNT TO WS-FOUND-SUB
+016000     END-IF.
+016100 2150-EXIT.
+016200     EXIT.
+016210*--------------------------------------------------------------*
+016220*    2170-WRITE-SIS-EXTRACT - FEEDS THIS CLASSROOM'S STUDENT     *
+016230*    COUNT AND PACKET COUNT TO THE SHARED SIS-EXTRACT FILE SO    *
+016240*    THE DISTRICT STUDENT-INFORMATION SYSTEM PICKS IT UP ON ITS  *
+016250*    NIGHTLY LOAD.                                               *
+016260*--------------------------------------------------------------*
+016270 2170-WRITE-SIS-EXTRACT.
+016280     MOVE CR-CLASSROOM-ID TO WS-SIS-ENTITY-ID
+016290     MOVE CR-STUDENT-COUNT TO WS-SIS-STUDENT-VALUE
+016300     MOVE WS-PACKET-RESULT TO WS-SIS-PACKET-VALUE
+016310     CALL "SISWRITE" USING WS-SIS-RECORD-TYPE
+016320         WS-SIS-SOURCE-PROGRAM WS-SIS-ENTITY-ID
+016330         WS-SIS-STUDENT-LABEL WS-SIS-STUDENT-VALUE
+016340         WS-SIS-PACKET-LABEL WS-SIS-PACKET-VALUE.
+016350 2170-EXIT.
+016360     EXIT.
+016370*--------------------------------------------------------------*
+016400*    2160-CHECK-ROLLUP-ENTRY                                     *
+016500*--------------------------------------------------------------*
+016600 2160-CHECK-ROLLUP-ENTRY.
+016700     IF CR-TEACHER-NAME = WS-RU-TEACHER-NAME (WS-SUB)
+016800             AND CR-GRADE-LEVEL = WS-RU-GRADE-LEVEL (WS-SUB)
+016900         SET WS-ROLLUP-FOUND TO TRUE
+017000         MOVE WS-SUB TO WS-FOUND-SUB
+017100     END-IF.
+017200 2160-EXIT.
+017300     EXIT.
+017400*--------------------------------------------------------------*
+017500*    8000-FINALIZE                                               *
+017600*--------------------------------------------------------------*
+017700 8000-FINALIZE.
+017800     PERFORM 8100-WRITE-ROLLUP THRU 8100-EXIT
+017900         VARYING WS-SUB FROM 1 BY 1
+018000         UNTIL WS-SUB > WS-ROLLUP-COUNT
+018100     MOVE WS-GRAND-TOTAL TO WS-TL-GRAND-TOTAL
+018200     WRITE SUPPLY-ORDER-LINE FROM WS-TOTAL-LINE
+018300     MOVE WS-OVERFLOW-COUNT TO WS-OL-OVERFLOW-COUNT
+018400     WRITE SUPPLY-ORDER-LINE FROM WS-OVERFLOW-LINE
+018500     MOVE WS-REJECT-COUNT TO WS-RL-REJECT-COUNT
+018600     WRITE SUPPLY-ORDER-LINE FROM WS-REJECT-LINE
+018700     CLOSE CLASSROOM-ROSTER-FILE
+018800     CLOSE SUPPLY-ORDER-RPT
+018900     PERFORM 8200-WRITE-EOD-TOTALS THRU 8200-EXIT.
+019000 8000-EXIT.
+019100     EXIT.
+019200*--------------------------------------------------------------*
+019300*    8100-WRITE-ROLLUP                                           *
+019400*--------------------------------------------------------------*
+019500 8100-WRITE-ROLLUP.
+019600     MOVE SPACE TO WS-DETAIL-LINE
+019700     MOVE WS-RU-TEACHER-NAME (WS-SUB) TO WS-DL-TEACHER-NAME
+019800     MOVE WS-RU-GRADE-LEVEL (WS-SUB) TO WS-DL-GRADE-LEVEL
+019900     MOVE WS-RU-PACKET-TOTAL (WS-SUB) TO WS-DL-PACKET-TOTAL
+020000     WRITE SUPPLY-ORDER-LINE FROM WS-DETAIL-LINE.
+020100 8100-EXIT.
+020200     EXIT.
+020300*--------------------------------------------------------------*
+020400*    8200-WRITE-EOD-TOTALS - FEEDS THE PACKET TOTAL AND         *
+020500*    FLAGGED-CLASSROOM COUNT TO THE SHARED END-OF-DAY SUMMARY   *
+020600*    SO EODSUM CAN PRINT THEM ALONGSIDE THE OTHER NIGHTLY JOBS' *
+020700*    NUMBERS.                                                   *
+020800*--------------------------------------------------------------*
+020900 8200-WRITE-EOD-TOTALS.
+021000     MOVE WS-GRAND-TOTAL TO WS-EOD-METRIC-VALUE
+021100     CALL "EODWRITE" USING WS-EOD-SOURCE-PROGRAM
+021200         WS-EOD-TOTAL-LABEL WS-EOD-METRIC-VALUE
+021300     MOVE WS-OVERFLOW-COUNT TO WS-EOD-METRIC-VALUE
+021400     CALL "EODWRITE" USING WS-EOD-SOURCE-PROGRAM
+021500         WS-EOD-OVERFLOW-LABEL WS-EOD-METRIC-VALUE.
+021600 8200-EXIT.
+021700     EXIT.
+021800 END PROGRAM SUPPLYORD.
