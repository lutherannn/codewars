@@ -0,0 +1,398 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RTEOVFLW.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    DAILY BUS-ROUTE OVERFLOW BATCH JOB.  READS THE DAILY       *
+000900*    ROUTE-RIDERSHIP FILE, CALLS ENOUGHSPACE FOR EACH ROUTE,    *
+001000*    AND PRINTS THE OVERFLOW REPORT SO DISPATCH HAS IT BEFORE   *
+001100*    THE BUSES LEAVE.                                           *
+001200*--------------------------------------------------------------*
+001300*    MODIFICATION HISTORY                                      *
+001400*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001500*    2026-08-09  DLS  ADD THE ROUTE WAITLIST TABLE AND WALK IT  *
+001600*                     IN PRIORITY ORDER TO PRODUCE AN ACTUAL    *
+001700*                     BUMP LIST INSTEAD OF JUST A SHORTFALL     *
+001800*                     COUNT.                                    *
+001900*    2026-08-09  DLS  PASS ENOUGHSPACE-STATUS AND REPORT A      *
+002000*                     ROUTE WITH BAD CAP/ONN DATA INSTEAD OF    *
+002100*                     BUMPING STUDENTS OFF A GARBAGE SHORTFALL. *
+002200*    2026-08-09  DLS  ADD A CHECKPOINT FILE SO A RUN THAT       *
+002300*                     ABENDS PARTWAY THROUGH THE ROUTE FILE     *
+002400*                     RESTARTS AT THE NEXT UNCOMPLETED ROUTE    *
+002500*                     INSTEAD OF REPROCESSING FROM ROUTE 1.     *
+002600*    2026-08-09  DLS  SWITCH THE CHECKPOINT RECORD OVER TO THE  *
+002700*                     SHARED CHKPTREC LAYOUT SO EVERY BATCH     *
+002800*                     DRIVER RESTARTS THE SAME WAY.             *
+002900*    2026-08-09  DLS  FEED THE OVERFLOW AND BUMP COUNTS TO THE  *
+003000*                     SHARED END-OF-DAY TOTALS FILE VIA         *
+003100*                     EODWRITE FOR THE CONSOLIDATED SUMMARY.    *
+003150*    2026-08-09  DLS  CALL SISWRITE FOR EACH GOOD ROUTE SO ITS  *
+003160*                     CAPACITY AND SHORTFALL REACH THE DISTRICT *
+003170*                     SIS'S NIGHTLY LOAD EXTRACT.               *
+003200*--------------------------------------------------------------*
+003300 ENVIRONMENT DIVISION.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT DAILY-ROUTE-RIDERSHIP-FILE ASSIGN TO RIDERSHP
+003700         ORGANIZATION IS SEQUENTIAL.
+003800     SELECT ROUTE-WAITLIST-FILE ASSIGN TO WAITLST
+003900         ORGANIZATION IS SEQUENTIAL.
+004000     SELECT ROUTE-OVERFLOW-RPT ASSIGN TO RTEOVRPT
+004100         ORGANIZATION IS SEQUENTIAL.
+004200     SELECT BUMP-LIST-RPT ASSIGN TO BUMPRPT
+004300         ORGANIZATION IS SEQUENTIAL.
+004400     SELECT CHECKPOINT-FILE ASSIGN TO RTECKPT
+004500         ORGANIZATION IS SEQUENTIAL
+004600         FILE STATUS IS WS-CKPT-FILE-STATUS.
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  DAILY-ROUTE-RIDERSHIP-FILE
+005000     RECORDING MODE IS F.
+005100     COPY ridershp.
+005200 FD  ROUTE-WAITLIST-FILE
+005300     RECORDING MODE IS F.
+005400     COPY waitlst.
+005500 FD  ROUTE-OVERFLOW-RPT
+005600     RECORDING MODE IS F.
+005700 01  ROUTE-OVERFLOW-LINE          PIC X(80).
+005800 FD  BUMP-LIST-RPT
+005900     RECORDING MODE IS F.
+006000 01  BUMP-LIST-LINE               PIC X(80).
+006100 FD  CHECKPOINT-FILE
+006200     RECORDING MODE IS F.
+006300     COPY chkptrec.
+006400 WORKING-STORAGE SECTION.
+006500 01  WS-CKPT-FILE-STATUS           PIC X(02) VALUE SPACE.
+006600 01  WS-CKPT-KEY-DISPLAY           PIC 9(09).
+006700 01  WS-LAST-CKPT-ROUTE            PIC 9(05) COMP VALUE ZERO.
+006800 01  WS-SKIP-SUB                   PIC 9(05) COMP.
+006900 01  WS-RIDE-EOF-SWITCH           PIC X(01) VALUE "N".
+007000     88  WS-RIDE-EOF                  VALUE "Y".
+007100     88  WS-RIDE-NOT-EOF                VALUE "N".
+007200 01  WS-WAIT-EOF-SWITCH            PIC X(01) VALUE "N".
+007300     88  WS-WAIT-EOF                    VALUE "Y".
+007400     88  WS-WAIT-NOT-EOF                  VALUE "N".
+007500 01  WS-ROUTE-COUNT                PIC 9(05) COMP VALUE ZERO.
+007600 01  WS-OVERFLOW-COUNT             PIC 9(05) COMP VALUE ZERO.
+007700 01  WS-BUMP-COUNT                 PIC 9(05) COMP VALUE ZERO.
+007800 01  WS-EOD-SOURCE-PROGRAM         PIC X(10) VALUE "RTEOVFLW".
+007900 01  WS-EOD-OVERFLOW-LABEL         PIC X(24)
+008000         VALUE "ROUTES OVER CAPACITY".
+008100 01  WS-EOD-BUMP-LABEL             PIC X(24)
+008200         VALUE "STUDENTS BUMPED".
+008300 01  WS-EOD-METRIC-VALUE           PIC 9(07).
+008400 01  WS-SHORTFALL                  PIC 9(03).
+008500 01  WS-ENOUGHSPACE-STATUS         PIC X(01).
+008600     88  WS-ENOUGHSPACE-STATUS-VALID   VALUE "V".
+008700 01  WS-REJECT-COUNT                PIC 9(05) COMP VALUE ZERO.
+008750 01  WS-SIS-RECORD-TYPE             PIC X(04) VALUE "RTE ".
+008760 01  WS-SIS-SOURCE-PROGRAM          PIC X(10) VALUE "RTEOVFLW".
+008770 01  WS-SIS-ENTITY-ID               PIC X(09).
+008780 01  WS-SIS-CAPACITY-LABEL          PIC X(15)
+008790         VALUE "CAPACITY".
+008791 01  WS-SIS-CAPACITY-VALUE          PIC 9(07).
+008792 01  WS-SIS-SHORTFALL-LABEL         PIC X(15)
+008793         VALUE "SHORTFALL".
+008794 01  WS-SIS-SHORTFALL-VALUE         PIC 9(07).
+008800 01  WS-ROUTE-STATUS                PIC X(08).
+008900 01  WS-SEATS-AVAILABLE            PIC S9(03) COMP.
+009000 01  WS-WAIT-COUNT                 PIC 9(05) COMP VALUE ZERO.
+009100 01  WS-SUB                        PIC 9(05) COMP.
+009200 01  WS-ROUTE-SEAT-SEQ             PIC 9(03) COMP.
+009300 01  WS-WAITLIST-TABLE.
+009400     05  WS-WAIT-ENTRY OCCURS 500 TIMES.
+009500         10  WS-WAIT-ROUTE-ID       PIC X(05).
+009600         10  WS-WAIT-STUDENT-ID     PIC X(09).
+009700         10  WS-WAIT-STUDENT-NAME   PIC X(30).
+009800         10  WS-WAIT-PRIORITY-SEQ   PIC 9(02).
+009900 01  WS-BUMP-LINE.
+010000     05  WS-BL-ROUTE-ID              PIC X(05).
+010100     05  FILLER                      PIC X(02) VALUE SPACE.
+010200     05  WS-BL-STUDENT-ID            PIC X(09).
+010300     05  FILLER                      PIC X(02) VALUE SPACE.
+010400     05  WS-BL-STUDENT-NAME          PIC X(30).
+010500     05  FILLER                      PIC X(32) VALUE SPACE.
+010600 01  WS-DETAIL-LINE.
+010700     05  WS-DL-ROUTE-ID             PIC X(05).
+010800     05  FILLER                     PIC X(02) VALUE SPACE.
+010900     05  WS-DL-CAPACITY             PIC 9(03).
+011000     05  FILLER                     PIC X(02) VALUE SPACE.
+011100     05  WS-DL-ONBOARD              PIC 9(03).
+011200     05  FILLER                     PIC X(02) VALUE SPACE.
+011300     05  WS-DL-WAITLIST-COUNT       PIC 9(02).
+011400     05  FILLER                     PIC X(02) VALUE SPACE.
+011500     05  WS-DL-SHORTFALL            PIC 9(03).
+011600     05  FILLER                     PIC X(02) VALUE SPACE.
+011700     05  WS-DL-DATA-STATUS           PIC X(08).
+011800     05  FILLER                     PIC X(49) VALUE SPACE.
+011900 01  WS-SUMMARY-LINE.
+012000     05  FILLER                     PIC X(20)
+012100             VALUE "ROUTES PROCESSED -  ".
+012200     05  WS-SL-ROUTE-COUNT          PIC ZZ,ZZ9.
+012300     05  FILLER                     PIC X(05) VALUE SPACE.
+012400     05  FILLER                     PIC X(20)
+012500             VALUE "ROUTES OVERFLOWING -".
+012600     05  WS-SL-OVERFLOW-COUNT       PIC ZZ,ZZ9.
+012700     05  FILLER                     PIC X(05) VALUE SPACE.
+012800     05  FILLER                     PIC X(20)
+012900             VALUE "STUDENTS BUMPED -   ".
+013000     05  WS-SL-BUMP-COUNT           PIC ZZ,ZZ9.
+013100     05  FILLER                     PIC X(05) VALUE SPACE.
+013200     05  FILLER                     PIC X(20)
+013300             VALUE "ROUTES REJECTED -   ".
+013400     05  WS-SL-REJECT-COUNT         PIC ZZ,ZZ9.
+013500     05  FILLER                     PIC X(19) VALUE SPACE.
+013600 PROCEDURE DIVISION.
+013700*--------------------------------------------------------------*
+013800*    0000-MAINLINE                                              *
+013900*--------------------------------------------------------------*
+014000 0000-MAINLINE.
+014100     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+014200     PERFORM 2000-PROCESS-ROUTE THRU 2000-EXIT
+014300         UNTIL WS-RIDE-EOF
+014400     PERFORM 8000-FINALIZE THRU 8000-EXIT
+014500     GOBACK.
+014600*--------------------------------------------------------------*
+014700*    1000-INITIALIZE                                             *
+014800*--------------------------------------------------------------*
+014900 1000-INITIALIZE.
+015000     PERFORM 1050-READ-CHECKPOINT THRU 1050-EXIT
+015100     OPEN INPUT DAILY-ROUTE-RIDERSHIP-FILE
+015200     OPEN INPUT ROUTE-WAITLIST-FILE
+015300     IF WS-LAST-CKPT-ROUTE > 0
+015400         OPEN EXTEND ROUTE-OVERFLOW-RPT
+015500         OPEN EXTEND BUMP-LIST-RPT
+015600     ELSE
+015700         OPEN OUTPUT ROUTE-OVERFLOW-RPT
+015800         OPEN OUTPUT BUMP-LIST-RPT
+015900     END-IF
+016000     PERFORM 1100-LOAD-WAITLIST THRU 1100-EXIT
+016100         UNTIL WS-WAIT-EOF
+016200     CLOSE ROUTE-WAITLIST-FILE
+016300     PERFORM 2100-READ-ROUTE THRU 2100-EXIT
+016400     PERFORM 1200-SKIP-COMPLETED-ROUTE THRU 1200-EXIT
+016500         VARYING WS-SKIP-SUB FROM 1 BY 1
+016600         UNTIL WS-SKIP-SUB > WS-LAST-CKPT-ROUTE OR WS-RIDE-EOF
+016700     MOVE WS-LAST-CKPT-ROUTE TO WS-ROUTE-COUNT.
+016800 1000-EXIT.
+016900     EXIT.
+017000*--------------------------------------------------------------*
+017100*    1050-READ-CHECKPOINT - PICKS UP THE LAST COMPLETED ROUTE   *
+017200*    NUMBER FROM A PRIOR RUN.  A MISSING CHECKPOINT FILE MEANS  *
+017300*    THIS IS A FRESH RUN STARTING AT ROUTE 1.                   *
+017400*--------------------------------------------------------------*
+017500 1050-READ-CHECKPOINT.
+017600     OPEN INPUT CHECKPOINT-FILE
+017700     IF WS-CKPT-FILE-STATUS = "35"
+017800         MOVE ZERO TO WS-LAST-CKPT-ROUTE
+017900     ELSE
+018000         READ CHECKPOINT-FILE
+018100             AT END
+018200                 MOVE ZERO TO WS-LAST-CKPT-ROUTE
+018300             NOT AT END
+018400                 IF CK-RESTART-YES
+018500                     MOVE CK-LAST-KEY TO WS-CKPT-KEY-DISPLAY
+018600                     MOVE WS-CKPT-KEY-DISPLAY
+018700                         TO WS-LAST-CKPT-ROUTE
+018800                 ELSE
+018900                     MOVE ZERO TO WS-LAST-CKPT-ROUTE
+019000                 END-IF
+019100         END-READ
+019200         CLOSE CHECKPOINT-FILE
+019300     END-IF.
+019400 1050-EXIT.
+019500     EXIT.
+019600*--------------------------------------------------------------*
+019700*    1200-SKIP-COMPLETED-ROUTE - ADVANCES PAST A ROUTE THAT     *
+019800*    A PRIOR RUN ALREADY FINISHED BEFORE IT ABENDED.            *
+019900*--------------------------------------------------------------*
+020000 1200-SKIP-COMPLETED-ROUTE.
+020100     PERFORM 2100-READ-ROUTE THRU 2100-EXIT.
+020200 1200-EXIT.
+020300     EXIT.
+020400*--------------------------------------------------------------*
+020500*    1100-LOAD-WAITLIST                                          *
+020600*--------------------------------------------------------------*
+020700 1100-LOAD-WAITLIST.
+020800     READ ROUTE-WAITLIST-FILE
+020900         AT END
+021000             SET WS-WAIT-EOF TO TRUE
+021100         NOT AT END
+021200             ADD 1 TO WS-WAIT-COUNT
+021300             MOVE WL-ROUTE-ID TO WS-WAIT-ROUTE-ID (WS-WAIT-COUNT)
+021400             MOVE WL-STUDENT-ID
+021500                 TO WS-WAIT-STUDENT-ID (WS-WAIT-COUNT)
+021600             MOVE WL-STUDENT-NAME
+021700                 TO WS-WAIT-STUDENT-NAME (WS-WAIT-COUNT)
+021800             MOVE WL-PRIORITY-SEQ
+021900                 TO WS-WAIT-PRIORITY-SEQ (WS-WAIT-COUNT)
+022000     END-READ.
+022100 1100-EXIT.
+022200     EXIT.
+022300*--------------------------------------------------------------*
+022400*    2000-PROCESS-ROUTE                                          *
+022500*--------------------------------------------------------------*
+022600 2000-PROCESS-ROUTE.
+022700     ADD 1 TO WS-ROUTE-COUNT
+022800     CALL "ENOUGHSPACE" USING RR-CAPACITY RR-ONBOARD
+022900         RR-WAITLIST-COUNT WS-SHORTFALL WS-ENOUGHSPACE-STATUS
+023000     IF WS-ENOUGHSPACE-STATUS-VALID
+023100         MOVE "OK" TO WS-ROUTE-STATUS
+023200         IF WS-SHORTFALL > 0
+023300             ADD 1 TO WS-OVERFLOW-COUNT
+023400         END-IF
+023500         PERFORM 2300-WRITE-DETAIL THRU 2300-EXIT
+023600         PERFORM 2400-BUMP-WAITLIST THRU 2400-EXIT
+023650         PERFORM 2600-WRITE-SIS-EXTRACT THRU 2600-EXIT
+023700     ELSE
+023800         MOVE 0 TO WS-SHORTFALL
+023900         ADD 1 TO WS-REJECT-COUNT
+024000         MOVE "BAD DATA" TO WS-ROUTE-STATUS
+024100         PERFORM 2300-WRITE-DETAIL THRU 2300-EXIT
+024200     END-IF
+024300     PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+024400     PERFORM 2100-READ-ROUTE THRU 2100-EXIT.
+024500 2000-EXIT.
+024600     EXIT.
+024700*--------------------------------------------------------------*
+024800*    2100-READ-ROUTE                                             *
+024900*--------------------------------------------------------------*
+025000 2100-READ-ROUTE.
+025100     READ DAILY-ROUTE-RIDERSHIP-FILE
+025200         AT END
+025300             SET WS-RIDE-EOF TO TRUE
+025400     END-READ.
+025500 2100-EXIT.
+025600     EXIT.
+025700*--------------------------------------------------------------*
+025800*    2300-WRITE-DETAIL                                           *
+025900*--------------------------------------------------------------*
+026000 2300-WRITE-DETAIL.
+026100     MOVE SPACE TO WS-DETAIL-LINE
+026200     MOVE RR-ROUTE-ID TO WS-DL-ROUTE-ID
+026300     MOVE RR-CAPACITY TO WS-DL-CAPACITY
+026400     MOVE RR-ONBOARD TO WS-DL-ONBOARD
+026500     MOVE RR-WAITLIST-COUNT TO WS-DL-WAITLIST-COUNT
+026600     MOVE WS-SHORTFALL TO WS-DL-SHORTFALL
+026700     MOVE WS-ROUTE-STATUS TO WS-DL-DATA-STATUS
+026800     WRITE ROUTE-OVERFLOW-LINE FROM WS-DETAIL-LINE.
+026900 2300-EXIT.
+027000     EXIT.
+027050*--------------------------------------------------------------*
+027060*    2600-WRITE-SIS-EXTRACT - FEEDS THIS ROUTE'S CAPACITY AND   *
+027070*    SHORTFALL TO THE SHARED SIS-EXTRACT FILE SO THE DISTRICT   *
+027080*    STUDENT-INFORMATION SYSTEM PICKS IT UP ON ITS NIGHTLY      *
+027090*    LOAD.                                                      *
+027095*--------------------------------------------------------------*
+027096 2600-WRITE-SIS-EXTRACT.
+027097     MOVE RR-ROUTE-ID TO WS-SIS-ENTITY-ID
+027098     MOVE RR-CAPACITY TO WS-SIS-CAPACITY-VALUE
+027099     MOVE WS-SHORTFALL TO WS-SIS-SHORTFALL-VALUE
+027100     CALL "SISWRITE" USING WS-SIS-RECORD-TYPE
+027101         WS-SIS-SOURCE-PROGRAM WS-SIS-ENTITY-ID
+027102         WS-SIS-CAPACITY-LABEL WS-SIS-CAPACITY-VALUE
+027103         WS-SIS-SHORTFALL-LABEL WS-SIS-SHORTFALL-VALUE.
+027104 2600-EXIT.
+027105     EXIT.
+027106*--------------------------------------------------------------*
+027200*    2400-BUMP-WAITLIST - WALKS THIS ROUTE'S WAITLIST ENTRIES   *
+027300*    IN PRIORITY ORDER.  THE FIRST (CAP - ONN) STUDENTS GET THE *
+027400*    OPEN SEATS; ANYONE AFTER THAT IS BUMPED TO THE NEXT RUN.   *
+027500*--------------------------------------------------------------*
+027600 2400-BUMP-WAITLIST.
+027700     COMPUTE WS-SEATS-AVAILABLE = RR-CAPACITY - RR-ONBOARD
+027800     IF WS-SEATS-AVAILABLE < 0
+027900         MOVE 0 TO WS-SEATS-AVAILABLE
+028000     END-IF
+028100     MOVE 0 TO WS-ROUTE-SEAT-SEQ
+028200     PERFORM 2410-CHECK-WAITLIST-ENTRY THRU 2410-EXIT
+028300         VARYING WS-SUB FROM 1 BY 1
+028400         UNTIL WS-SUB > WS-WAIT-COUNT.
+028500 2400-EXIT.
+028600     EXIT.
+028700*--------------------------------------------------------------*
+028800*    2410-CHECK-WAITLIST-ENTRY                                   *
+028900*--------------------------------------------------------------*
+029000 2410-CHECK-WAITLIST-ENTRY.
+029100     IF WS-WAIT-ROUTE-ID (WS-SUB) = RR-ROUTE-ID
+029200         ADD 1 TO WS-ROUTE-SEAT-SEQ
+029300         IF WS-ROUTE-SEAT-SEQ > WS-SEATS-AVAILABLE
+029400             PERFORM 2420-WRITE-BUMP-LINE THRU 2420-EXIT
+029500         END-IF
+029600     END-IF.
+029700 2410-EXIT.
+029800     EXIT.
+029900*--------------------------------------------------------------*
+030000*    2420-WRITE-BUMP-LINE                                        *
+030100*--------------------------------------------------------------*
+030200 2420-WRITE-BUMP-LINE.
+030300     ADD 1 TO WS-BUMP-COUNT
+030400     MOVE SPACE TO WS-BUMP-LINE
+030500     MOVE WS-WAIT-ROUTE-ID (WS-SUB) TO WS-BL-ROUTE-ID
+030600     MOVE WS-WAIT-STUDENT-ID (WS-SUB) TO WS-BL-STUDENT-ID
+030700     MOVE WS-WAIT-STUDENT-NAME (WS-SUB) TO WS-BL-STUDENT-NAME
+030800     WRITE BUMP-LIST-LINE FROM WS-BUMP-LINE.
+030900 2420-EXIT.
+031000     EXIT.
+031100*--------------------------------------------------------------*
+031200*    2500-WRITE-CHECKPOINT - RECORDS THE LAST COMPLETED ROUTE   *
+031300*    NUMBER SO A RESTART AFTER AN ABEND PICKS UP HERE.          *
+031400*--------------------------------------------------------------*
+031500 2500-WRITE-CHECKPOINT.
+031600     MOVE SPACE TO CHECKPOINT-RECORD
+031700     MOVE WS-ROUTE-COUNT TO WS-CKPT-KEY-DISPLAY
+031800     MOVE WS-CKPT-KEY-DISPLAY TO CK-LAST-KEY
+031900     SET CK-RESTART-YES TO TRUE
+032000     OPEN OUTPUT CHECKPOINT-FILE
+032100     WRITE CHECKPOINT-RECORD
+032200     CLOSE CHECKPOINT-FILE.
+032300 2500-EXIT.
+032400     EXIT.
+032500*--------------------------------------------------------------*
+032600*    8000-FINALIZE                                               *
+032700*--------------------------------------------------------------*
+032800 8000-FINALIZE.
+032900     MOVE WS-ROUTE-COUNT TO WS-SL-ROUTE-COUNT
+033000     MOVE WS-OVERFLOW-COUNT TO WS-SL-OVERFLOW-COUNT
+033100     MOVE WS-BUMP-COUNT TO WS-SL-BUMP-COUNT
+033200     MOVE WS-REJECT-COUNT TO WS-SL-REJECT-COUNT
+033300     WRITE ROUTE-OVERFLOW-LINE FROM WS-SUMMARY-LINE
+033400     CLOSE DAILY-ROUTE-RIDERSHIP-FILE
+033500     CLOSE ROUTE-OVERFLOW-RPT
+033600     CLOSE BUMP-LIST-RPT
+033700     PERFORM 8100-CLEAR-CHECKPOINT THRU 8100-EXIT
+033800     PERFORM 8200-WRITE-EOD-TOTALS THRU 8200-EXIT.
+033900 8000-EXIT.
+034000     EXIT.
+034100*--------------------------------------------------------------*
+034200*    8100-CLEAR-CHECKPOINT - THE RUN FINISHED CLEAN, SO RESET   *
+034300*    THE CHECKPOINT TO ZERO AND LET TOMORROW'S RUN START FRESH  *
+034400*    AT ROUTE 1.                                                *
+034500*--------------------------------------------------------------*
+034600 8100-CLEAR-CHECKPOINT.
+034700     MOVE SPACE TO CHECKPOINT-RECORD
+034800     MOVE ZERO TO CK-LAST-KEY
+034900     SET CK-RESTART-NO TO TRUE
+035000     OPEN OUTPUT CHECKPOINT-FILE
+035100     WRITE CHECKPOINT-RECORD
+035200     CLOSE CHECKPOINT-FILE.
+035300 8100-EXIT.
+035400     EXIT.
+035500*--------------------------------------------------------------*
+035600*    8200-WRITE-EOD-TOTALS - FEEDS THE OVERFLOW AND BUMP COUNTS *
+035700*    TO THE SHARED END-OF-DAY SUMMARY SO EODSUM CAN PRINT THEM  *
+035800*    ALONGSIDE THE OTHER NIGHTLY JOBS' NUMBERS.                 *
+035900*--------------------------------------------------------------*
+036000 8200-WRITE-EOD-TOTALS.
+036100     MOVE WS-OVERFLOW-COUNT TO WS-EOD-METRIC-VALUE
+036200     CALL "EODWRITE" USING WS-EOD-SOURCE-PROGRAM
+036300         WS-EOD-OVERFLOW-LABEL WS-EOD-METRIC-VALUE
+036400     MOVE WS-BUMP-COUNT TO WS-EOD-METRIC-VALUE
+036500     CALL "EODWRITE" USING WS-EOD-SOURCE-PROGRAM
+036600         WS-EOD-BUMP-LABEL WS-EOD-METRIC-VALUE.
+036700 8200-EXIT.
+036800     EXIT.
+036900 END PROGRAM RTEOVFLW.
