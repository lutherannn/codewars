@@ -0,0 +1,230 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GAMESIM.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    FIELD-DAY BOARD-GAME BATCH SIMULATION.  READS THE ROLL     *
+000900*    FILE ROUND BY ROUND, CALLS PLAYER-MOVE FOR EVERY PLAYER'S  *
+001000*    ROLL, KEEPS EACH PLAYER'S RUNNING POSITION IN A TABLE, AND *
+001100*    WRITES A MOVE LOG PLUS A FINAL-POSITIONS SUMMARY.          *
+001200*--------------------------------------------------------------*
+001300*    MODIFICATION HISTORY                                      *
+001400*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001500*    2026-08-09  DLS  PASS BOARD-SIZE/WIN-FLAG TO PLAYER-MOVE  *
+001600*                     AND STOP ROLLING A PLAYER WHO HAS         *
+001700*                     ALREADY WON.                               *
+001800*    2026-08-09  DLS  LOG EVERY PLAYER-MOVE CALL TO A PLAYER-   *
+001900*                     HISTORY FILE FOR PRIZE-DRAWING DISPUTES.  *
+002000*--------------------------------------------------------------*
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT PLAYER-ROLL-FILE ASSIGN TO PLAYROLL
+002500         ORGANIZATION IS SEQUENTIAL.
+002600     SELECT GAME-MOVE-RPT ASSIGN TO GAMEMVRT
+002700         ORGANIZATION IS SEQUENTIAL.
+002800     SELECT PLAYER-HISTORY-FILE ASSIGN TO PLAYHIST
+002900         ORGANIZATION IS SEQUENTIAL.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  PLAYER-ROLL-FILE
+003300     RECORDING MODE IS F.
+003400     COPY playroll.
+003500 FD  GAME-MOVE-RPT
+003600     RECORDING MODE IS F.
+003700 01  GAME-MOVE-LINE                PIC X(80).
+003800 FD  PLAYER-HISTORY-FILE
+003900     RECORDING MODE IS F.
+004000     COPY playhist.
+004100 WORKING-STORAGE SECTION.
+004200 01  WS-ROLL-EOF-SWITCH            PIC X(01) VALUE "N".
+004300     88  WS-ROLL-EOF                   VALUE "Y".
+004400     88  WS-ROLL-NOT-EOF                 VALUE "N".
+004500 01  WS-PLAYER-COUNT                PIC 9(03) COMP VALUE ZERO.
+004600 01  WS-SUB                         PIC 9(03) COMP.
+004700 01  WS-MOVE-COUNT                  PIC 9(05) COMP VALUE ZERO.
+004800 01  WS-FOUND-SUB                   PIC 9(03) COMP.
+004900 01  WS-FOUND-SWITCH                PIC X(01).
+005000     88  WS-PLAYER-FOUND                   VALUE "Y".
+005100     88  WS-PLAYER-NOT-FOUND                 VALUE "N".
+005200 01  WS-PLAYER-POS                  PIC 9(03).
+005300 01  WS-MOVE-RESULT                 PIC 9(04).
+005400 01  WS-BOARD-SIZE                  PIC 9(03) VALUE 100.
+005500 01  WS-WIN-FLAG                    PIC X(01).
+005600     88  WS-WIN-YES                     VALUE "Y".
+005700 01  WS-PLAYER-TABLE.
+005800     05  WS-PLAYER-ENTRY OCCURS 50 TIMES.
+005900         10  WS-PL-PLAYER-ID          PIC X(09).
+006000         10  WS-PL-PLAYER-NAME        PIC X(20).
+006100         10  WS-PL-CURRENT-POS        PIC 9(03).
+006200         10  WS-PL-WON-SWITCH         PIC X(01) VALUE "N".
+006300             88  WS-PL-IS-WON             VALUE "Y".
+006400 01  WS-DETAIL-LINE.
+006500     05  WS-DL-ROUND-NUM             PIC Z9.
+006600     05  FILLER                      PIC X(02) VALUE SPACE.
+006700     05  WS-DL-PLAYER-ID             PIC X(09).
+006800     05  FILLER                      PIC X(02) VALUE SPACE.
+006900     05  WS-DL-PLAYER-NAME           PIC X(20).
+007000     05  FILLER                      PIC X(02) VALUE SPACE.
+007100     05  WS-DL-ROLL                  PIC 9.
+007200     05  FILLER                      PIC X(02) VALUE SPACE.
+007300     05  WS-DL-PRIOR-POS             PIC ZZ9.
+007400     05  FILLER                      PIC X(02) VALUE SPACE.
+007500     05  WS-DL-NEW-POS               PIC ZZZ9.
+007600     05  FILLER                      PIC X(02) VALUE SPACE.
+007700     05  WS-DL-WIN-FLAG               PIC X(03).
+007800     05  FILLER                      PIC X(23) VALUE SPACE.
+007900 01  WS-SUMMARY-HEADING             PIC X(80)
+008000         VALUE "FINAL POSITIONS".
+008100 01  WS-SUMMARY-LINE.
+008200     05  WS-SL-PLAYER-ID             PIC X(09).
+008300     05  FILLER                      PIC X(02) VALUE SPACE.
+008400     05  WS-SL-PLAYER-NAME           PIC X(20).
+008500     05  FILLER                      PIC X(02) VALUE SPACE.
+008600     05  WS-SL-FINAL-POS             PIC ZZZ9.
+008700     05  FILLER                      PIC X(43) VALUE SPACE.
+008800 PROCEDURE DIVISION.
+008900*--------------------------------------------------------------*
+009000*    0000-MAINLINE                                              *
+009100*--------------------------------------------------------------*
+009200 0000-MAINLINE.
+009300     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+009400     PERFORM 2000-PROCESS-ROLL THRU 2000-EXIT
+009500         UNTIL WS-ROLL-EOF
+009600     PERFORM 8000-FINALIZE THRU 8000-EXIT
+009700     GOBACK.
+009800*--------------------------------------------------------------*
+009900*    1000-INITIALIZE                                             *
+010000*--------------------------------------------------------------*
+010100 1000-INITIALIZE.
+010200     OPEN INPUT PLAYER-ROLL-FILE
+010300     OPEN OUTPUT GAME-MOVE-RPT
+010400     OPEN OUTPUT PLAYER-HISTORY-FILE
+010500     PERFORM 2100-READ-ROLL THRU 2100-EXIT.
+010600 1000-EXIT.
+010700     EXIT.
+010800*--------------------------------------------------------------*
+010900*    2000-PROCESS-ROLL                                           *
+011000*--------------------------------------------------------------*
+011100 2000-PROCESS-ROLL.
+011200     PERFORM 2150-FIND-PLAYER THRU 2150-EXIT
+011300     MOVE WS-PL-CURRENT-POS (WS-FOUND-SUB) TO WS-PLAYER-POS
+011400     IF WS-PL-IS-WON (WS-FOUND-SUB)
+011500         MOVE WS-PLAYER-POS TO WS-MOVE-RESULT
+011600         SET WS-WIN-YES TO TRUE
+011700     ELSE
+011800         CALL "PLAYER-MOVE" USING WS-PLAYER-POS PR-ROLL
+011900             WS-BOARD-SIZE WS-MOVE-RESULT WS-WIN-FLAG
+012000         MOVE WS-MOVE-RESULT TO WS-PL-CURRENT-POS (WS-FOUND-SUB)
+012100         IF WS-WIN-YES
+012200             SET WS-PL-IS-WON (WS-FOUND-SUB) TO TRUE
+012300         END-IF
+012400         PERFORM 2250-WRITE-HISTORY THRU 2250-EXIT
+012500     END-IF
+012600     PERFORM 2300-WRITE-DETAIL THRU 2300-EXIT
+012700     PERFORM 2100-READ-ROLL THRU 2100-EXIT.
+012800 2000-EXIT.
+012900     EXIT.
+013000*--------------------------------------------------------------*
+013100*    2250-WRITE-HISTORY - LOGS THIS PLAYER-MOVE CALL WITH A     *
+013200*    CURRENT-DATE TIMESTAMP FOR THE PRIZE-DRAWING AUDIT TRAIL.  *
+013300*--------------------------------------------------------------*
+013400 2250-WRITE-HISTORY.
+013500     MOVE SPACE TO PLAYER-HISTORY-RECORD
+013600     MOVE PR-PLAYER-ID TO PH-PLAYER-ID
+013700     MOVE PR-PLAYER-NAME TO PH-PLAYER-NAME
+013800     MOVE PR-ROLL TO PH-ROLL
+013900     MOVE WS-PLAYER-POS TO PH-PRIOR-POS
+014000     MOVE WS-MOVE-RESULT TO PH-NEW-POS
+014100     MOVE FUNCTION CURRENT-DATE TO PH-TIMESTAMP
+014200     WRITE PLAYER-HISTORY-RECORD.
+014300 2250-EXIT.
+014400     EXIT.
+014500*--------------------------------------------------------------*
+014600*    2100-READ-ROLL                                              *
+014700*--------------------------------------------------------------*
+014800 2100-READ-ROLL.
+014900     READ PLAYER-ROLL-FILE
+015000         AT END
+015100             SET WS-ROLL-EOF TO TRUE
+015200     END-READ.
+015300 2100-EXIT.
+015400     EXIT.
+015500*--------------------------------------------------------------*
+015600*    2150-FIND-PLAYER - LOOKS UP THIS ROLL'S PLAYER IN THE      *
+015700*    RUNNING-POSITION TABLE, ADDING A NEW ENTRY (STARTING AT    *
+015800*    POSITION ZERO) THE FIRST TIME A PLAYER IS SEEN.            *
+015900*--------------------------------------------------------------*
+016000 2150-FIND-PLAYER.
+016100     SET WS-PLAYER-NOT-FOUND TO TRUE
+016200     PERFORM 2160-CHECK-PLAYER-ENTRY THRU 2160-EXIT
+016300         VARYING WS-SUB FROM 1 BY 1
+016400         UNTIL WS-SUB > WS-PLAYER-COUNT OR WS-PLAYER-FOUND
+016500     IF WS-PLAYER-NOT-FOUND
+016600         ADD 1 TO WS-PLAYER-COUNT
+016700         MOVE PR-PLAYER-ID TO WS-PL-PLAYER-ID (WS-PLAYER-COUNT)
+016800         MOVE PR-PLAYER-NAME
+016900             TO WS-PL-PLAYER-NAME (WS-PLAYER-COUNT)
+017000         MOVE ZERO TO WS-PL-CURRENT-POS (WS-PLAYER-COUNT)
+017100         MOVE WS-PLAYER-COUNT TO WS-FOUND-SUB
+017200     END-IF.
+017300 2150-EXIT.
+017400     EXIT.
+017500*--------------------------------------------------------------*
+017600*    2160-CHECK-PLAYER-ENTRY                                     *
+017700*--------------------------------------------------------------*
+017800 2160-CHECK-PLAYER-ENTRY.
+017900     IF PR-PLAYER-ID = WS-PL-PLAYER-ID (WS-SUB)
+018000         SET WS-PLAYER-FOUND TO TRUE
+018100         MOVE WS-SUB TO WS-FOUND-SUB
+018200     END-IF.
+018300 2160-EXIT.
+018400     EXIT.
+018500*--------------------------------------------------------------*
+018600*    2300-WRITE-DETAIL                                           *
+018700*--------------------------------------------------------------*
+018800 2300-WRITE-DETAIL.
+018900     ADD 1 TO WS-MOVE-COUNT
+019000     MOVE SPACE TO WS-DETAIL-LINE
+019100     MOVE PR-ROUND-NUM TO WS-DL-ROUND-NUM
+019200     MOVE PR-PLAYER-ID TO WS-DL-PLAYER-ID
+019300     MOVE PR-PLAYER-NAME TO WS-DL-PLAYER-NAME
+019400     MOVE PR-ROLL TO WS-DL-ROLL
+019500     MOVE WS-PLAYER-POS TO WS-DL-PRIOR-POS
+019600     MOVE WS-MOVE-RESULT TO WS-DL-NEW-POS
+019700     IF WS-WIN-YES
+019800         MOVE "WIN" TO WS-DL-WIN-FLAG
+019900     ELSE
+020000         MOVE SPACE TO WS-DL-WIN-FLAG
+020100     END-IF
+020200     WRITE GAME-MOVE-LINE FROM WS-DETAIL-LINE.
+020300 2300-EXIT.
+020400     EXIT.
+020500*--------------------------------------------------------------*
+020600*    8000-FINALIZE - DUMPS EVERY PLAYER'S FINAL POSITION ONCE   *
+020700*    THE LAST ROUND'S ROLLS HAVE ALL BEEN APPLIED.              *
+020800*--------------------------------------------------------------*
+020900 8000-FINALIZE.
+021000     WRITE GAME-MOVE-LINE FROM WS-SUMMARY-HEADING
+021100     PERFORM 8100-WRITE-FINAL-POS THRU 8100-EXIT
+021200         VARYING WS-SUB FROM 1 BY 1
+021300         UNTIL WS-SUB > WS-PLAYER-COUNT
+021400     CLOSE PLAYER-ROLL-FILE
+021500     CLOSE GAME-MOVE-RPT
+021600     CLOSE PLAYER-HISTORY-FILE.
+021700 8000-EXIT.
+021800     EXIT.
+021900*--------------------------------------------------------------*
+022000*    8100-WRITE-FINAL-POS                                        *
+022100*--------------------------------------------------------------*
+022200 8100-WRITE-FINAL-POS.
+022300     MOVE SPACE TO WS-SUMMARY-LINE
+022400     MOVE WS-PL-PLAYER-ID (WS-SUB) TO WS-SL-PLAYER-ID
+022500     MOVE WS-PL-PLAYER-NAME (WS-SUB) TO WS-SL-PLAYER-NAME
+022600     MOVE WS-PL-CURRENT-POS (WS-SUB) TO WS-SL-FINAL-POS
+022700     WRITE GAME-MOVE-LINE FROM WS-SUMMARY-LINE.
+022800 8100-EXIT.
+022900     EXIT.
+023000 END PROGRAM GAMESIM.
