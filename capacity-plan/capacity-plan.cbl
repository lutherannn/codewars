@@ -0,0 +1,273 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CAPPLAN.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    BUDGET-SEASON WHAT-IF CAPACITY PLANNING REPORT.  READS    *
+000900*    THE DAILY ROUTE-RIDERSHIP FILE AND A CANDIDATE-CAPACITY   *
+001000*    CONTROL FILE, THEN CALLS ENOUGHSPACE FOR EVERY ROUTE       *
+001100*    AGAINST EVERY CANDIDATE CAPACITY SO PLANNING CAN SEE       *
+001200*    WHICH HYPOTHETICAL BUS SIZE WOULD STOP THE OVERFLOW.       *
+001300*--------------------------------------------------------------*
+001400*    MODIFICATION HISTORY                                      *
+001500*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001600*    2026-08-09  DLS  ADD A CHECKPOINT FILE, KEYED BY ROUTE ID  *
+001700*                     ON THE SHARED CHKPTREC LAYOUT, SO A RUN   *
+001800*                     THAT ABENDS MID-FILE RESTARTS AT THE      *
+001900*                     NEXT ROUTE INSTEAD OF FROM ROUTE ONE.     *
+002000*--------------------------------------------------------------*
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT DAILY-ROUTE-RIDERSHIP-FILE ASSIGN TO RIDERSHP
+002500         ORGANIZATION IS SEQUENTIAL.
+002600     SELECT CAP-CANDIDATE-FILE ASSIGN TO CAPCAND
+002700         ORGANIZATION IS SEQUENTIAL.
+002800     SELECT CAP-PLANNING-RPT ASSIGN TO CAPPLRPT
+002900         ORGANIZATION IS SEQUENTIAL.
+003000     SELECT CHECKPOINT-FILE ASSIGN TO CAPCKPT
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS WS-CKPT-FILE-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  DAILY-ROUTE-RIDERSHIP-FILE
+003600     RECORDING MODE IS F.
+003700     COPY ridershp.
+003800 FD  CAP-CANDIDATE-FILE
+003900     RECORDING MODE IS F.
+004000     COPY capcand.
+004100 FD  CAP-PLANNING-RPT
+004200     RECORDING MODE IS F.
+004300 01  CAP-PLANNING-LINE             PIC X(80).
+004400 FD  CHECKPOINT-FILE
+004500     RECORDING MODE IS F.
+004600     COPY chkptrec.
+004700 WORKING-STORAGE SECTION.
+004800 01  WS-CKPT-FILE-STATUS            PIC X(02) VALUE SPACE.
+004900 01  WS-LAST-CKPT-ROUTE-ID          PIC X(05) VALUE SPACE.
+005000 01  WS-RESTARTING-SWITCH           PIC X(01) VALUE "N".
+005100     88  WS-RESTARTING                   VALUE "Y".
+005200     88  WS-NOT-RESTARTING                 VALUE "N".
+005300 01  WS-RIDE-EOF-SWITCH            PIC X(01) VALUE "N".
+005400     88  WS-RIDE-EOF                   VALUE "Y".
+005500     88  WS-RIDE-NOT-EOF                 VALUE "N".
+005600 01  WS-CAND-EOF-SWITCH             PIC X(01) VALUE "N".
+005700     88  WS-CAND-EOF                    VALUE "Y".
+005800     88  WS-CAND-NOT-EOF                  VALUE "N".
+005900 01  WS-CAND-COUNT                  PIC 9(03) COMP VALUE ZERO.
+006000 01  WS-SUB                         PIC 9(03) COMP.
+006100 01  WS-ROUTE-COUNT                 PIC 9(05) COMP VALUE ZERO.
+006200 01  WS-COMBO-COUNT                 PIC 9(05) COMP VALUE ZERO.
+006300 01  WS-FITS-COUNT                  PIC 9(05) COMP VALUE ZERO.
+006400 01  WS-SHORTFALL                   PIC 9(03).
+006500 01  WS-ENOUGHSPACE-STATUS          PIC X(01).
+006600     88  WS-ENOUGHSPACE-STATUS-VALID    VALUE "V".
+006700 01  WS-CANDIDATE-TABLE.
+006800     05  WS-CAND-CAP OCCURS 20 TIMES   PIC 9(03).
+006900 01  WS-DETAIL-LINE.
+007000     05  WS-DL-ROUTE-ID              PIC X(05).
+007100     05  FILLER                      PIC X(02) VALUE SPACE.
+007200     05  WS-DL-CANDIDATE-CAP         PIC 9(03).
+007300     05  FILLER                      PIC X(02) VALUE SPACE.
+007400     05  WS-DL-ONBOARD               PIC 9(03).
+007500     05  FILLER                      PIC X(02) VALUE SPACE.
+007600     05  WS-DL-WAITLIST-COUNT        PIC 9(02).
+007700     05  FILLER                      PIC X(02) VALUE SPACE.
+007800     05  WS-DL-SHORTFALL             PIC 9(03).
+007900     05  FILLER                      PIC X(02) VALUE SPACE.
+008000     05  WS-DL-FITS                  PIC X(03).
+008100     05  FILLER                      PIC X(54) VALUE SPACE.
+008200 01  WS-SUMMARY-LINE.
+008300     05  FILLER                      PIC X(20)
+008400             VALUE "ROUTES CONSIDERED - ".
+008500     05  WS-SL-ROUTE-COUNT           PIC ZZ,ZZ9.
+008600     05  FILLER                      PIC X(05) VALUE SPACE.
+008700     05  FILLER                      PIC X(20)
+008800             VALUE "COMBINATIONS TRIED -".
+008900     05  WS-SL-COMBO-COUNT           PIC ZZ,ZZ9.
+009000     05  FILLER                      PIC X(05) VALUE SPACE.
+009100     05  FILLER                      PIC X(20)
+009200             VALUE "COMBINATIONS FITTING".
+009300     05  WS-SL-FITS-COUNT            PIC ZZ,ZZ9.
+009400     05  FILLER                      PIC X(19) VALUE SPACE.
+009500 PROCEDURE DIVISION.
+009600*--------------------------------------------------------------*
+009700*    0000-MAINLINE                                              *
+009800*--------------------------------------------------------------*
+009900 0000-MAINLINE.
+010000     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+010100     PERFORM 2000-PROCESS-ROUTE THRU 2000-EXIT
+010200         UNTIL WS-RIDE-EOF
+010300     PERFORM 8000-FINALIZE THRU 8000-EXIT
+010400     GOBACK.
+010500*--------------------------------------------------------------*
+010600*    1000-INITIALIZE                                             *
+010700*--------------------------------------------------------------*
+010800 1000-INITIALIZE.
+010900     PERFORM 1050-READ-CHECKPOINT THRU 1050-EXIT
+011000     OPEN INPUT DAILY-ROUTE-RIDERSHIP-FILE
+011100     OPEN INPUT CAP-CANDIDATE-FILE
+011200     IF WS-RESTARTING
+011300         OPEN EXTEND CAP-PLANNING-RPT
+011400     ELSE
+011500         OPEN OUTPUT CAP-PLANNING-RPT
+011600     END-IF
+011700     PERFORM 1100-LOAD-CANDIDATE THRU 1100-EXIT
+011800         UNTIL WS-CAND-EOF
+011900     CLOSE CAP-CANDIDATE-FILE
+012000     PERFORM 2100-READ-ROUTE THRU 2100-EXIT
+012100     PERFORM 1200-SKIP-COMPLETED-ROUTE THRU 1200-EXIT
+012200         UNTIL WS-RIDE-EOF OR NOT WS-RESTARTING
+012300         OR RR-ROUTE-ID > WS-LAST-CKPT-ROUTE-ID.
+012400 1000-EXIT.
+012500     EXIT.
+012600*--------------------------------------------------------------*
+012700*    1050-READ-CHECKPOINT - PICKS UP THE LAST COMPLETED ROUTE   *
+012800*    ID FROM A PRIOR RUN.  A MISSING CHECKPOINT FILE MEANS      *
+012900*    THIS IS A FRESH RUN STARTING AT THE FIRST ROUTE.           *
+013000*--------------------------------------------------------------*
+013100 1050-READ-CHECKPOINT.
+013200     OPEN INPUT CHECKPOINT-FILE
+013300     IF WS-CKPT-FILE-STATUS = "35"
+013400         SET WS-NOT-RESTARTING TO TRUE
+013500     ELSE
+013600         READ CHECKPOINT-FILE
+013700             AT END
+013800                 SET WS-NOT-RESTARTING TO TRUE
+013900             NOT AT END
+014000                 IF CK-RESTART-YES
+014100                     MOVE CK-LAST-KEY TO WS-LAST-CKPT-ROUTE-ID
+014200                     SET WS-RESTARTING TO TRUE
+014300                 ELSE
+014400                     SET WS-NOT-RESTARTING TO TRUE
+014500                 END-IF
+014600         END-READ
+014700         CLOSE CHECKPOINT-FILE
+014800     END-IF.
+014900 1050-EXIT.
+015000     EXIT.
+015100*--------------------------------------------------------------*
+015200*    1200-SKIP-COMPLETED-ROUTE - ADVANCES PAST A ROUTE THAT A   *
+015300*    PRIOR RUN ALREADY FINISHED BEFORE IT ABENDED.              *
+015400*--------------------------------------------------------------*
+015500 1200-SKIP-COMPLETED-ROUTE.
+015600     PERFORM 2100-READ-ROUTE THRU 2100-EXIT.
+015700 1200-EXIT.
+015800     EXIT.
+015900*--------------------------------------------------------------*
+016000*    1100-LOAD-CANDIDATE                                         *
+016100*--------------------------------------------------------------*
+016200 1100-LOAD-CANDIDATE.
+016300     READ CAP-CANDIDATE-FILE
+016400         AT END
+016500             SET WS-CAND-EOF TO TRUE
+016600         NOT AT END
+016700             ADD 1 TO WS-CAND-COUNT
+016800             MOVE CC-CANDIDATE-CAP TO WS-CAND-CAP (WS-CAND-COUNT)
+016900     END-READ.
+017000 1100-EXIT.
+017100     EXIT.
+017200*--------------------------------------------------------------*
+017300*    2000-PROCESS-ROUTE                                          *
+017400*--------------------------------------------------------------*
+017500 2000-PROCESS-ROUTE.
+017600     ADD 1 TO WS-ROUTE-COUNT
+017700     PERFORM 2200-TRY-CANDIDATE THRU 2200-EXIT
+017800         VARYING WS-SUB FROM 1 BY 1
+017900         UNTIL WS-SUB > WS-CAND-COUNT
+018000     PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+018100     PERFORM 2100-READ-ROUTE THRU 2100-EXIT.
+018200 2000-EXIT.
+018300     EXIT.
+018400*--------------------------------------------------------------*
+018500*    2100-READ-ROUTE                                             *
+018600*--------------------------------------------------------------*
+018700 2100-READ-ROUTE.
+018800     READ DAILY-ROUTE-RIDERSHIP-FILE
+018900         AT END
+019000             SET WS-RIDE-EOF TO TRUE
+019100     END-READ.
+019200 2100-EXIT.
+019300     EXIT.
+019400*--------------------------------------------------------------*
+019500*    2200-TRY-CANDIDATE - CALLS ENOUGHSPACE WITH ONE CANDIDATE  *
+019600*    CAPACITY AGAINST THE CURRENT ROUTE'S ACTUAL ONBOARD AND    *
+019700*    WAITLIST COUNTS AND WRITES ONE DETAIL LINE FOR IT.         *
+019800*--------------------------------------------------------------*
+019900 2200-TRY-CANDIDATE.
+020000     ADD 1 TO WS-COMBO-COUNT
+020100     CALL "ENOUGHSPACE" USING WS-CAND-CAP (WS-SUB) RR-ONBOARD
+020200         RR-WAITLIST-COUNT WS-SHORTFALL WS-ENOUGHSPACE-STATUS
+020300     IF NOT WS-ENOUGHSPACE-STATUS-VALID
+020400         MOVE 0 TO WS-SHORTFALL
+020500     END-IF
+020600     IF WS-ENOUGHSPACE-STATUS-VALID AND WS-SHORTFALL = 0
+020700         ADD 1 TO WS-FITS-COUNT
+020800     END-IF
+020900     PERFORM 2300-WRITE-DETAIL THRU 2300-EXIT.
+021000 2200-EXIT.
+021100     EXIT.
+021200*--------------------------------------------------------------*
+021300*    2300-WRITE-DETAIL                                           *
+021400*--------------------------------------------------------------*
+021500 2300-WRITE-DETAIL.
+021600     MOVE SPACE TO WS-DETAIL-LINE
+021700     MOVE RR-ROUTE-ID TO WS-DL-ROUTE-ID
+021800     MOVE WS-CAND-CAP (WS-SUB) TO WS-DL-CANDIDATE-CAP
+021900     MOVE RR-ONBOARD TO WS-DL-ONBOARD
+022000     MOVE RR-WAITLIST-COUNT TO WS-DL-WAITLIST-COUNT
+022100     MOVE WS-SHORTFALL TO WS-DL-SHORTFALL
+022200     IF NOT WS-ENOUGHSPACE-STATUS-VALID
+022300         MOVE "ERR" TO WS-DL-FITS
+022400     ELSE
+022500         IF WS-SHORTFALL = 0
+022600             MOVE "YES" TO WS-DL-FITS
+022700         ELSE
+022800             MOVE "NO " TO WS-DL-FITS
+022900         END-IF
+023000     END-IF
+023100     WRITE CAP-PLANNING-LINE FROM WS-DETAIL-LINE.
+023200 2300-EXIT.
+023300     EXIT.
+023400*--------------------------------------------------------------*
+023500*    2500-WRITE-CHECKPOINT - RECORDS THE LAST COMPLETED ROUTE   *
+023600*    ID SO A RESTART AFTER AN ABEND PICKS UP HERE.              *
+023700*--------------------------------------------------------------*
+023800 2500-WRITE-CHECKPOINT.
+023900     MOVE SPACE TO CHECKPOINT-RECORD
+024000     MOVE RR-ROUTE-ID TO CK-LAST-KEY
+024100     SET CK-RESTART-YES TO TRUE
+024200     OPEN OUTPUT CHECKPOINT-FILE
+024300     WRITE CHECKPOINT-RECORD
+024400     CLOSE CHECKPOINT-FILE.
+024500 2500-EXIT.
+024600     EXIT.
+024700*--------------------------------------------------------------*
+024800*    8000-FINALIZE                                               *
+024900*--------------------------------------------------------------*
+025000 8000-FINALIZE.
+025100     MOVE WS-ROUTE-COUNT TO WS-SL-ROUTE-COUNT
+025200     MOVE WS-COMBO-COUNT TO WS-SL-COMBO-COUNT
+025300     MOVE WS-FITS-COUNT TO WS-SL-FITS-COUNT
+025400     WRITE CAP-PLANNING-LINE FROM WS-SUMMARY-LINE
+025500     CLOSE DAILY-ROUTE-RIDERSHIP-FILE
+025600     CLOSE CAP-PLANNING-RPT
+025700     PERFORM 8100-CLEAR-CHECKPOINT THRU 8100-EXIT.
+025800 8000-EXIT.
+025900     EXIT.
+026000*--------------------------------------------------------------*
+026100*    8100-CLEAR-CHECKPOINT - THE RUN FINISHED CLEAN, SO RESET   *
+026200*    THE CHECKPOINT AND LET THE NEXT RUN START FRESH.           *
+026300*--------------------------------------------------------------*
+026400 8100-CLEAR-CHECKPOINT.
+026500     MOVE SPACE TO CHECKPOINT-RECORD
+026600     MOVE SPACE TO CK-LAST-KEY
+026700     SET CK-RESTART-NO TO TRUE
+026800     OPEN OUTPUT CHECKPOINT-FILE
+026900     WRITE CHECKPOINT-RECORD
+027000     CLOSE CHECKPOINT-FILE.
+027100 8100-EXIT.
+027200     EXIT.
+027300 END PROGRAM CAPPLAN.
