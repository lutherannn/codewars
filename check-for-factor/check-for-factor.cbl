@@ -1,15 +1,85 @@
-       identification division.
-       program-id. factor.      
-       data division.
-       linkage section.
-       01  base        pic 9(5).
-       01  factor      pic 9(2). 
-       01  result      pic 9.
-       procedure division using base factor result.
-       IF FUNCTION MOD(base, factor) IS EQUAL TO 0
-       MOVE 1 TO RESULT
-       ELSE
-       MOVE 0 TO RESULT
-           goback.
-       end program factor.
-      
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FACTOR.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 11/30/2017.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    MODIFICATION HISTORY                                      *
+000900*    2026-08-09  DLS  ADD FACTOR-STATUS SO A ZERO FACTOR (WHICH *
+001000*                     WOULD ABEND FUNCTION MOD) IS DETECTED AND *
+001100*                     REPORTED INSTEAD OF LETTING THE DIVIDE    *
+001200*                     BY ZERO REACH THE RUNTIME.  THE DIVISOR   *
+001300*                     COMES FROM A DATA FILE IN SCHEDULING      *
+001400*                     BATCH WORK, NOT A HAND-TYPED LITERAL.     *
+001500*    2026-08-09  DLS  MOVED FACTOR-STATUS ONTO THE SHARED       *
+001600*                     UTILSTAT STATUS-CODE LAYOUT.              *
+001700*    2026-08-09  DLS  VALIDATE BASE AND FACTOR THROUGH THE      *
+001800*                     SHARED NUMCHECK ROUTINE BEFORE THE        *
+001900*                     DIVIDE, SO A NON-NUMERIC BYTE FROM A       *
+002000*                     CORRUPTED FEED IS REJECTED INSTEAD OF     *
+002100*                     REACHING FUNCTION MOD.                    *
+002150*    2026-08-09  DLS  MOVED BASE AND FACTOR TO COMP-3 NOW THAT  *
+002160*                     THIS RUNS AGAINST FULL DAILY VOLUMES -     *
+002170*                     EVERY CALLER'S ARGUMENT WAS UPDATED TO     *
+002180*                     MATCH SINCE THE PHYSICAL REPRESENTATION    *
+002190*                     IS PART OF THE CALL INTERFACE.             *
+002200*--------------------------------------------------------------*
+002300 ENVIRONMENT DIVISION.
+002400 DATA DIVISION.
+002500 WORKING-STORAGE SECTION.
+002600 01  WS-NUMCHECK-BUFFER           PIC X(09).
+002700 01  WS-NUMCHECK-LENGTH           PIC 9(02) COMP.
+002800 LINKAGE SECTION.
+002900 01  BASE                        PIC 9(05) COMP-3.
+003000 01  FACTOR                      PIC 9(02) COMP-3.
+003100 01  RESULT                      PIC 9.
+003200     COPY utilstat REPLACING ==UTIL-STATUS-VALID==
+003300         BY ==FACTOR-STATUS-VALID==
+003400         ==UTIL-STATUS-INVALID==
+003500         BY ==FACTOR-STATUS-INVALID==
+003600         ==UTIL-STATUS-OVERFLOW==
+003700         BY ==FACTOR-STATUS-OVERFLOW==
+003800         ==UTIL-STATUS== BY ==FACTOR-STATUS==.
+003900 PROCEDURE DIVISION USING BASE FACTOR RESULT FACTOR-STATUS.
+004000*--------------------------------------------------------------*
+004100*    0000-MAINLINE                                              *
+004200*--------------------------------------------------------------*
+004300 0000-MAINLINE.
+004400     PERFORM 1000-VALIDATE-INPUT THRU 1000-EXIT
+004500     IF FACTOR-STATUS-INVALID
+004600         MOVE 0 TO RESULT
+004700     ELSE
+004800         IF FACTOR = 0
+004900             SET FACTOR-STATUS-INVALID TO TRUE
+005000             MOVE 0 TO RESULT
+005100         ELSE
+005200             SET FACTOR-STATUS-VALID TO TRUE
+005300             IF FUNCTION MOD(BASE, FACTOR) IS EQUAL TO 0
+005400                 MOVE 1 TO RESULT
+005500             ELSE
+005600                 MOVE 0 TO RESULT
+005700             END-IF
+005800         END-IF
+005900     END-IF
+006000     GOBACK.
+006100*--------------------------------------------------------------*
+006200*    1000-VALIDATE-INPUT - REJECTS BASE OR FACTOR IF EITHER     *
+006300*    CARRIES A NON-DIGIT BYTE.                                  *
+006400*--------------------------------------------------------------*
+006500 1000-VALIDATE-INPUT.
+006600     MOVE SPACE TO WS-NUMCHECK-BUFFER
+006700     MOVE BASE TO WS-NUMCHECK-BUFFER
+006800     MOVE 5 TO WS-NUMCHECK-LENGTH
+006900     CALL "NUMCHECK" USING WS-NUMCHECK-BUFFER WS-NUMCHECK-LENGTH
+007000         FACTOR-STATUS
+007100     IF FACTOR-STATUS-VALID
+007200         MOVE SPACE TO WS-NUMCHECK-BUFFER
+007300         MOVE FACTOR TO WS-NUMCHECK-BUFFER
+007400         MOVE 2 TO WS-NUMCHECK-LENGTH
+007500         CALL "NUMCHECK" USING WS-NUMCHECK-BUFFER
+007600             WS-NUMCHECK-LENGTH FACTOR-STATUS
+007700     END-IF.
+007800 1000-EXIT.
+007900     EXIT.
+008000 END PROGRAM FACTOR.
