@@ -1,19 +1,180 @@
-       identification division.
-       program-id. quarterYear.     
-       data division.
-       linkage section.
-       01  month     pic 9(2).      
-       01  result    pic 9.
-       procedure division using month result.
-       EVALUATE month
-            WHEN 0 THRU 3
-                MOVE 1 TO result
-            WHEN 4 THRU 6
-                MOVE 2 TO result
-            WHEN 7 THRU 9
-                MOVE 3 TO result
-            WHEN OTHER
-                MOVE 4 TO result
-           goback.
-       end program quarterYear.
-      
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. QUARTERYEAR.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 01/05/2019.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    MODIFICATION HISTORY                                      *
+000900*    2026-08-09  DLS  ADD QUARTER-START-DATE/QUARTER-END-DATE  *
+001000*                     LINKAGE SO CALLERS GET THE FISCAL DATE   *
+001100*                     RANGE, NOT JUST THE QUARTER NUMBER.       *
+001200*    2026-08-09  DLS  ADD FISCAL-YEAR-START-MONTH SO A CALLER   *
+001300*                     ON THE JULY-JUNE SCHOOL YEAR GETS QTR 1-4 *
+001400*                     COUNTED FROM ITS OWN YEAR START, NOT      *
+001500*                     JAN-DEC.  PASS 01 FOR CALENDAR-YEAR       *
+001600*                     CALLERS TO GET THE ORIGINAL BEHAVIOR.     *
+001700*    2026-08-09  DLS  ADD MONTH-STATUS SO AN OUT-OF-RANGE MONTH *
+001800*                     IS FLAGGED INVALID INSTEAD OF FALLING     *
+001900*                     THROUGH TO A QUARTER 4 RESULT.            *
+002000*    2026-08-09  DLS  ADD DAY-IN-MONTH INPUT AND DAY-OF-QUARTER *
+002100*                     / WEEK-OF-QUARTER OUTPUT FOR ATTENDANCE   *
+002200*                     AND PROGRESS-REPORT SCHEDULING.           *
+002300*    2026-08-09  DLS  MOVED MONTH-STATUS ONTO THE SHARED        *
+002400*                     UTILSTAT STATUS-CODE LAYOUT.               *
+002500*--------------------------------------------------------------*
+002600 ENVIRONMENT DIVISION.
+002700 DATA DIVISION.
+002800 WORKING-STORAGE SECTION.
+002900*--------------------------------------------------------------*
+003000*    QUARTER-START-DATE AND QUARTER-END-DATE ARE RETURNED AS   *
+003100*    MMDD (PIC 9(4)) SINCE THIS PROGRAM RECEIVES MONTH ONLY,   *
+003200*    WITH NO YEAR IN ITS CALLING INTERFACE.                    *
+003300*--------------------------------------------------------------*
+003400 01  WS-QTR-BOUNDS.
+003500     05  WS-QTR-START-MM     PIC 9(2).
+003600     05  WS-QTR-START-DD     PIC 9(2) VALUE 01.
+003700     05  WS-QTR-END-MM       PIC 9(2).
+003800     05  WS-QTR-END-DD       PIC 9(2).
+003900 01  WS-ADJUSTED-MONTH       PIC 9(2).
+004000 01  WS-MONTHS-INTO-QTR      PIC 9(1).
+004100 01  WS-WEEK-IN-MONTH        PIC 9(2).
+004200 01  WS-DAY-ACCUM            PIC 9(3).
+004300 01  WS-CAL-MONTH            PIC 9(2).
+004400 01  WS-SUB                  PIC 9(2) COMP.
+004500 01  WS-DAYS-IN-MONTH-TABLE.
+004600     05  FILLER              PIC 9(2) VALUE 31.
+004700     05  FILLER              PIC 9(2) VALUE 28.
+004800     05  FILLER              PIC 9(2) VALUE 31.
+004900     05  FILLER              PIC 9(2) VALUE 30.
+005000     05  FILLER              PIC 9(2) VALUE 31.
+005100     05  FILLER              PIC 9(2) VALUE 30.
+005200     05  FILLER              PIC 9(2) VALUE 31.
+005300     05  FILLER              PIC 9(2) VALUE 31.
+005400     05  FILLER              PIC 9(2) VALUE 30.
+005500     05  FILLER              PIC 9(2) VALUE 31.
+005600     05  FILLER              PIC 9(2) VALUE 30.
+005700     05  FILLER              PIC 9(2) VALUE 31.
+005800 01  WS-DAYS-IN-MONTH REDEFINES WS-DAYS-IN-MONTH-TABLE
+005900                              PIC 9(2) OCCURS 12 TIMES.
+006000 LINKAGE SECTION.
+006100 01  MONTH                   PIC 9(2).
+006200 01  FISCAL-YEAR-START-MONTH PIC 9(2).
+006300 01  RESULT                  PIC 9.
+006400 01  QUARTER-START-DATE      PIC 9(4).
+006500 01  QUARTER-END-DATE        PIC 9(4).
+006600     COPY utilstat REPLACING ==UTIL-STATUS-VALID==
+006700         BY ==MONTH-STATUS-VALID==
+006800         ==UTIL-STATUS-INVALID==
+006900         BY ==MONTH-STATUS-INVALID==
+007000         ==UTIL-STATUS-OVERFLOW==
+007100         BY ==MONTH-STATUS-OVERFLOW==
+007200         ==UTIL-STATUS== BY ==MONTH-STATUS==.
+007300 01  DAY-IN-MONTH            PIC 9(2).
+007400 01  DAY-OF-QUARTER          PIC 9(3).
+007500 01  WEEK-OF-QUARTER         PIC 9(2).
+007600 PROCEDURE DIVISION USING MONTH FISCAL-YEAR-START-MONTH RESULT
+007700                           QUARTER-START-DATE QUARTER-END-DATE
+007800                           MONTH-STATUS DAY-IN-MONTH
+007900                           DAY-OF-QUARTER WEEK-OF-QUARTER.
+008000*--------------------------------------------------------------*
+008100*    0000-MAINLINE                                             *
+008200*--------------------------------------------------------------*
+008300 0000-MAINLINE.
+008400     PERFORM 0500-VALIDATE-MONTH THRU 0500-EXIT
+008500     IF MONTH-STATUS-INVALID
+008600         GO TO 9999-EXIT
+008700     END-IF
+008800     PERFORM 1000-DETERMINE-QUARTER THRU 1000-EXIT
+008900     PERFORM 2000-BUILD-DATE-RANGE THRU 2000-EXIT
+009000     PERFORM 3000-DETERMINE-WEEK THRU 3000-EXIT.
+009100 9999-EXIT.
+009200     GOBACK.
+009300*--------------------------------------------------------------*
+009400*    0500-VALIDATE-MONTH - A MONTH OUTSIDE 1 THRU 12 IS A       *
+009500*    DATA PROBLEM UPSTREAM, NOT A LEGITIMATE QUARTER 4 HIT, SO  *
+009600*    IT IS FLAGGED RATHER THAN DEFAULTED.                       *
+009700*--------------------------------------------------------------*
+009800 0500-VALIDATE-MONTH.
+009900     SET MONTH-STATUS-VALID TO TRUE
+010000     IF MONTH < 1 OR MONTH > 12
+010100         SET MONTH-STATUS-INVALID TO TRUE
+010200         MOVE 0 TO RESULT
+010300         MOVE 0 TO QUARTER-START-DATE
+010400         MOVE 0 TO QUARTER-END-DATE
+010500         MOVE 0 TO DAY-OF-QUARTER
+010600         MOVE 0 TO WEEK-OF-QUARTER
+010700     END-IF.
+010800 0500-EXIT.
+010900     EXIT.
+011000*--------------------------------------------------------------*
+011100*    1000-DETERMINE-QUARTER - MONTH IS RESTATED RELATIVE TO    *
+011200*    FISCAL-YEAR-START-MONTH SO A JULY-JUNE SCHOOL YEAR AND    *
+011300*    A JAN-DEC CALENDAR YEAR SHARE THE SAME EVALUATE.  PASS    *
+011400*    01 IN FISCAL-YEAR-START-MONTH FOR CALENDAR-QUARTER USE.   *
+011500*--------------------------------------------------------------*
+011600 1000-DETERMINE-QUARTER.
+011700     COMPUTE WS-ADJUSTED-MONTH =
+011800         FUNCTION MOD(MONTH - FISCAL-YEAR-START-MONTH + 12, 12)
+011900             + 1
+012000     EVALUATE WS-ADJUSTED-MONTH
+012100         WHEN 1 THRU 3
+012200             MOVE 1 TO RESULT
+012300         WHEN 4 THRU 6
+012400             MOVE 2 TO RESULT
+012500         WHEN 7 THRU 9
+012600             MOVE 3 TO RESULT
+012700         WHEN OTHER
+012800             MOVE 4 TO RESULT
+012900     END-EVALUATE.
+013000 1000-EXIT.
+013100     EXIT.
+013200*--------------------------------------------------------------*
+013300*    2000-BUILD-DATE-RANGE - QUARTER-START-DATE AND            *
+013400*    QUARTER-END-DATE ARE RETURNED AS MMDD.  THE QUARTER'S     *
+013500*    FIRST CALENDAR MONTH IS FISCAL-YEAR-START-MONTH PLUS      *
+013600*    THREE MONTHS FOR EVERY QUARTER ALREADY ELAPSED.           *
+013700*--------------------------------------------------------------*
+013800 2000-BUILD-DATE-RANGE.
+013900     COMPUTE WS-QTR-START-MM =
+014000         FUNCTION MOD(FISCAL-YEAR-START-MONTH - 1
+014100             + (RESULT - 1) * 3, 12) + 1
+014200     COMPUTE WS-QTR-END-MM =
+014300         FUNCTION MOD(WS-QTR-START-MM - 1 + 2, 12) + 1
+014400     MOVE WS-DAYS-IN-MONTH (WS-QTR-END-MM) TO WS-QTR-END-DD
+014500     COMPUTE QUARTER-START-DATE = (WS-QTR-START-MM * 100)
+014600             + WS-QTR-START-DD
+014700     COMPUTE QUARTER-END-DATE = (WS-QTR-END-MM * 100)
+014800             + WS-QTR-END-DD.
+014900 2000-EXIT.
+015000     EXIT.
+015100*--------------------------------------------------------------*
+015200*    3000-DETERMINE-WEEK - DAY-OF-QUARTER IS THE CUMULATIVE    *
+015300*    CALENDAR DAY COUNT SINCE THE QUARTER'S FIRST DAY.         *
+015400*    WEEK-OF-QUARTER TREATS EACH MONTH AS FOUR WEEKS FOR       *
+015500*    SCHEDULING PURPOSES.                                      *
+015600*--------------------------------------------------------------*
+015700 3000-DETERMINE-WEEK.
+015800     COMPUTE WS-MONTHS-INTO-QTR =
+015900         FUNCTION MOD(WS-ADJUSTED-MONTH - 1, 3)
+016000     MOVE 0 TO WS-DAY-ACCUM
+016100     PERFORM 3100-ACCUM-MONTH-DAYS THRU 3100-EXIT
+016200         VARYING WS-SUB FROM 1 BY 1
+016300         UNTIL WS-SUB > WS-MONTHS-INTO-QTR
+016400     COMPUTE DAY-OF-QUARTER = WS-DAY-ACCUM + DAY-IN-MONTH
+016500     COMPUTE WS-WEEK-IN-MONTH = ((DAY-IN-MONTH - 1) / 7) + 1
+016600     COMPUTE WEEK-OF-QUARTER =
+016700         (WS-MONTHS-INTO-QTR * 4) + WS-WEEK-IN-MONTH.
+016800 3000-EXIT.
+016900     EXIT.
+017000*--------------------------------------------------------------*
+017100*    3100-ACCUM-MONTH-DAYS - ADDS THE FULL DAY COUNT OF ONE    *
+017200*    CALENDAR MONTH ALREADY ELAPSED IN THE QUARTER.            *
+017300*--------------------------------------------------------------*
+017400 3100-ACCUM-MONTH-DAYS.
+017500     COMPUTE WS-CAL-MONTH =
+017600         FUNCTION MOD(WS-QTR-START-MM - 1 + (WS-SUB - 1), 12) + 1
+017700     ADD WS-DAYS-IN-MONTH (WS-CAL-MONTH) TO WS-DAY-ACCUM.
+017800 3100-EXIT.
+017900     EXIT.
+018000 END PROGRAM QUARTERYEAR.
