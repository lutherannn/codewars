@@ -0,0 +1,111 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. IDQUALRP.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    DAILY DATA-QUALITY EXCEPTION REPORT.  READS THE ID         *
+000900*    EXCEPTION LOG WRITTEN BY IDINTAKE AND FORMATS EVERY        *
+001000*    FLAGGED RECORD - SOURCE SYSTEM, FIELD NAME, ORIGINAL       *
+001100*    VALUE, AND WHEN IT WAS CAUGHT - INTO ONE REPORT SO DAILY   *
+001200*    DATA-QUALITY REVIEW HAS A SINGLE PLACE TO LOOK.            *
+001300*--------------------------------------------------------------*
+001400*    MODIFICATION HISTORY                                      *
+001500*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001600*--------------------------------------------------------------*
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT ID-EXCEPTION-LOG ASSIGN TO IDXCPLOG
+002100         ORGANIZATION IS SEQUENTIAL.
+002200     SELECT ID-QUALITY-RPT ASSIGN TO IDQUALRT
+002300         ORGANIZATION IS SEQUENTIAL.
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  ID-EXCEPTION-LOG
+002700     RECORDING MODE IS F.
+002800     COPY idxcplog.
+002900 FD  ID-QUALITY-RPT
+003000     RECORDING MODE IS F.
+003100 01  ID-QUALITY-LINE                PIC X(80).
+003200 WORKING-STORAGE SECTION.
+003300 01  WS-XCPLOG-EOF-SWITCH           PIC X(01) VALUE "N".
+003400     88  WS-XCPLOG-EOF                  VALUE "Y".
+003500     88  WS-XCPLOG-NOT-EOF               VALUE "N".
+003600 01  WS-EXCEPTION-COUNT              PIC 9(07) COMP VALUE ZERO.
+003700 01  WS-REPORT-HEADING-1             PIC X(80)
+003800         VALUE "DAILY ID DATA-QUALITY EXCEPTION REPORT".
+003900 01  WS-REPORT-HEADING-2.
+004000     05  FILLER                      PIC X(10) VALUE "SOURCE".
+004100     05  FILLER                      PIC X(12) VALUE "FIELD".
+004200     05  FILLER                      PIC X(27) VALUE "VALUE".
+004300     05  FILLER                      PIC X(21) VALUE "CAUGHT".
+004400     05  FILLER                      PIC X(10) VALUE SPACE.
+004500 01  WS-DETAIL-LINE.
+004600     05  WS-DL-SOURCE-SYSTEM          PIC X(10).
+004700     05  WS-DL-FIELD-NAME             PIC X(12).
+004800     05  WS-DL-ID-VALUE               PIC X(27).
+004900     05  WS-DL-TIMESTAMP              PIC X(21).
+005000     05  FILLER                       PIC X(10) VALUE SPACE.
+005100 01  WS-TOTAL-LINE.
+005200     05  FILLER                      PIC X(20)
+005300             VALUE "TOTAL EXCEPTIONS -".
+005400     05  WS-TL-EXCEPTION-COUNT       PIC ZZZ,ZZ9.
+005500     05  FILLER                      PIC X(53) VALUE SPACE.
+005600 PROCEDURE DIVISION.
+005700*--------------------------------------------------------------*
+005800*    0000-MAINLINE                                              *
+005900*--------------------------------------------------------------*
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006200     PERFORM 2000-PROCESS-EXCEPTION THRU 2000-EXIT
+006300         UNTIL WS-XCPLOG-EOF
+006400     PERFORM 8000-FINALIZE THRU 8000-EXIT
+006500     GOBACK.
+006600*--------------------------------------------------------------*
+006700*    1000-INITIALIZE                                             *
+006800*--------------------------------------------------------------*
+006900 1000-INITIALIZE.
+007000     OPEN INPUT ID-EXCEPTION-LOG
+007100     OPEN OUTPUT ID-QUALITY-RPT
+007200     WRITE ID-QUALITY-LINE FROM WS-REPORT-HEADING-1
+007300     WRITE ID-QUALITY-LINE FROM WS-REPORT-HEADING-2
+007400     PERFORM 2100-READ-EXCEPTION THRU 2100-EXIT.
+007500 1000-EXIT.
+007600     EXIT.
+007700*--------------------------------------------------------------*
+007800*    2000-PROCESS-EXCEPTION                                     *
+007900*--------------------------------------------------------------*
+008000 2000-PROCESS-EXCEPTION.
+008100     ADD 1 TO WS-EXCEPTION-COUNT
+008200     MOVE SPACE TO WS-DETAIL-LINE
+008300     MOVE IX-SOURCE-SYSTEM TO WS-DL-SOURCE-SYSTEM
+008400     MOVE IX-FIELD-NAME TO WS-DL-FIELD-NAME
+008500     MOVE IX-ID-VALUE TO WS-DL-ID-VALUE
+008600     MOVE IX-TIMESTAMP TO WS-DL-TIMESTAMP
+008700     WRITE ID-QUALITY-LINE FROM WS-DETAIL-LINE
+008800     PERFORM 2100-READ-EXCEPTION THRU 2100-EXIT.
+008900 2000-EXIT.
+009000     EXIT.
+009100*--------------------------------------------------------------*
+009200*    2100-READ-EXCEPTION                                        *
+009300*--------------------------------------------------------------*
+009400 2100-READ-EXCEPTION.
+009500     READ ID-EXCEPTION-LOG
+009600         AT END
+009700             SET WS-XCPLOG-EOF TO TRUE
+009800     END-READ.
+009900 2100-EXIT.
+010000     EXIT.
+010100*--------------------------------------------------------------*
+010200*    8000-FINALIZE                                               *
+010300*--------------------------------------------------------------*
+010400 8000-FINALIZE.
+010500     MOVE WS-EXCEPTION-COUNT TO WS-TL-EXCEPTION-COUNT
+010600     WRITE ID-QUALITY-LINE FROM WS-TOTAL-LINE
+010700     CLOSE ID-EXCEPTION-LOG
+010800     CLOSE ID-QUALITY-RPT.
+010900 8000-EXIT.
+011000     EXIT.
+011100 END PROGRAM IDQUALRP.
