@@ -0,0 +1,138 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. IDINTAKE.
+000300 AUTHOR. D-SIMMONS.
+000400 INSTALLATION. DISTRICT-DATA-CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*--------------------------------------------------------------*
+000800*    DAILY ID-INTAKE VALIDATION BATCH JOB.  READS INCOMING      *
+000900*    STUDENT/ASSET ID RECORDS, RUNS EACH ID FIELD THROUGH       *
+001000*    ISPALINDROME'S EXACT-MATCH REVERSAL CHECK AS A HEURISTIC   *
+001100*    FOR A KEYING TRANSPOSITION, PASSES EVERY RECORD THROUGH TO *
+001200*    THE MASTER FILE, AND LOGS ANY FLAGGED FIELD TO THE ID      *
+001300*    EXCEPTION LOG FOR DATA-QUALITY REVIEW.                     *
+001400*--------------------------------------------------------------*
+001500*    MODIFICATION HISTORY                                      *
+001600*    2026-08-09  DLS  ORIGINAL PROGRAM.                        *
+001700*--------------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT INCOMING-ID-FILE ASSIGN TO IDINRAW
+002200         ORGANIZATION IS SEQUENTIAL.
+002300     SELECT MASTER-ID-FILE ASSIGN TO IDMASTER
+002400         ORGANIZATION IS SEQUENTIAL.
+002500     SELECT ID-EXCEPTION-LOG ASSIGN TO IDXCPLOG
+002600         ORGANIZATION IS SEQUENTIAL.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  INCOMING-ID-FILE
+003000     RECORDING MODE IS F.
+003100     COPY idintak.
+003200 FD  MASTER-ID-FILE
+003300     RECORDING MODE IS F.
+003400 01  MASTER-ID-LINE                 PIC X(80).
+003500 FD  ID-EXCEPTION-LOG
+003600     RECORDING MODE IS F.
+003700     COPY idxcplog.
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-INTAKE-EOF-SWITCH           PIC X(01) VALUE "N".
+004000     88  WS-INTAKE-EOF                  VALUE "Y".
+004100     88  WS-INTAKE-NOT-EOF               VALUE "N".
+004200 01  WS-PALINDROME-RESULT           PIC 9(01).
+004300 01  WS-NORMALIZE-FLAG              PIC X(01) VALUE "N".
+004400 01  WS-TIMESTAMP                   PIC X(21).
+004500 01  WS-RECORD-COUNT                PIC 9(07) COMP VALUE ZERO.
+004600 01  WS-EXCEPTION-COUNT             PIC 9(07) COMP VALUE ZERO.
+004700 PROCEDURE DIVISION.
+004800*--------------------------------------------------------------*
+004900*    0000-MAINLINE                                              *
+005000*--------------------------------------------------------------*
+005100 0000-MAINLINE.
+005200     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+005300     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+005400         UNTIL WS-INTAKE-EOF
+005500     PERFORM 8000-FINALIZE THRU 8000-EXIT
+005600     GOBACK.
+005700*--------------------------------------------------------------*
+005800*    1000-INITIALIZE                                             *
+005900*--------------------------------------------------------------*
+006000 1000-INITIALIZE.
+006100     OPEN INPUT INCOMING-ID-FILE
+006200     OPEN OUTPUT MASTER-ID-FILE
+006300     OPEN OUTPUT ID-EXCEPTION-LOG
+006400     PERFORM 2100-READ-INTAKE THRU 2100-EXIT.
+006500 1000-EXIT.
+006600     EXIT.
+006700*--------------------------------------------------------------*
+006800*    2000-PROCESS-RECORD                                         *
+006900*--------------------------------------------------------------*
+007000 2000-PROCESS-RECORD.
+007100     ADD 1 TO WS-RECORD-COUNT
+007200     PERFORM 2200-CHECK-STUDENT-ID THRU 2200-EXIT
+007300     PERFORM 2300-CHECK-ASSET-TAG THRU 2300-EXIT
+007400     WRITE MASTER-ID-LINE FROM ID-INTAKE-RECORD
+007500     PERFORM 2100-READ-INTAKE THRU 2100-EXIT.
+007600 2000-EXIT.
+007700     EXIT.
+007800*--------------------------------------------------------------*
+007900*    2100-READ-INTAKE                                            *
+008000*--------------------------------------------------------------*
+008100 2100-READ-INTAKE.
+008200     READ INCOMING-ID-FILE
+008300         AT END
+008400             SET WS-INTAKE-EOF TO TRUE
+008500     END-READ.
+008600 2100-EXIT.
+008700     EXIT.
+008800*--------------------------------------------------------------*
+008900*    2200-CHECK-STUDENT-ID                                       *
+009000*--------------------------------------------------------------*
+009100 2200-CHECK-STUDENT-ID.
+009200     IF II-STUDENT-ID NOT = SPACE
+009300         CALL "ISPALINDROME" USING II-STUDENT-ID
+009400             WS-PALINDROME-RESULT WS-NORMALIZE-FLAG
+009500         IF WS-PALINDROME-RESULT = 1
+009600             MOVE "STUDENT-ID" TO IX-FIELD-NAME
+009700             MOVE II-STUDENT-ID TO IX-ID-VALUE
+009800             PERFORM 2500-WRITE-EXCEPTION THRU 2500-EXIT
+009900         END-IF
+010000     END-IF.
+010100 2200-EXIT.
+010200     EXIT.
+010300*--------------------------------------------------------------*
+010400*    2300-CHECK-ASSET-TAG                                        *
+010500*--------------------------------------------------------------*
+010600 2300-CHECK-ASSET-TAG.
+010700     IF II-ASSET-TAG NOT = SPACE
+010800         CALL "ISPALINDROME" USING II-ASSET-TAG
+010900             WS-PALINDROME-RESULT WS-NORMALIZE-FLAG
+011000         IF WS-PALINDROME-RESULT = 1
+011100             MOVE "ASSET-TAG" TO IX-FIELD-NAME
+011200             MOVE II-ASSET-TAG TO IX-ID-VALUE
+011300             PERFORM 2500-WRITE-EXCEPTION THRU 2500-EXIT
+011400         END-IF
+011500     END-IF.
+011600 2300-EXIT.
+011700     EXIT.
+011800*--------------------------------------------------------------*
+011900*    2500-WRITE-EXCEPTION                                        *
+012000*--------------------------------------------------------------*
+012100 2500-WRITE-EXCEPTION.
+012200     ADD 1 TO WS-EXCEPTION-COUNT
+012300     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+012400     MOVE II-SOURCE-SYSTEM TO IX-SOURCE-SYSTEM
+012500     MOVE WS-TIMESTAMP TO IX-TIMESTAMP
+012600     WRITE ID-EXCEPTION-LOG-RECORD.
+012700 2500-EXIT.
+012800     EXIT.
+012900*--------------------------------------------------------------*
+013000*    8000-FINALIZE                                               *
+013100*--------------------------------------------------------------*
+013200 8000-FINALIZE.
+013300     CLOSE INCOMING-ID-FILE
+013400     CLOSE MASTER-ID-FILE
+013500     CLOSE ID-EXCEPTION-LOG.
+013600 8000-EXIT.
+013700     EXIT.
+013800 END PROGRAM IDINTAKE.
